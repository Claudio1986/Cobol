@@ -0,0 +1,39 @@
+       identification division.
+       program-id. crea-sobreventas.
+       author. claudio-ruz.
+       environment division.
+       input-output section.
+       file-control.
+
+           select sobreventas assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is so-correlativo.
+
+       data division.
+       file section.
+       fd sobreventas
+           label record is standard
+           value of file-id "sobreventas.dat".
+       01 reg-sobreventa.
+          02 so-correlativo         pic 9(6).
+          02 so-codigo-medicamento  pic x(6).
+          02 so-descripcion         pic x(30).
+          02 so-cantidad-solicitada pic 9(7).
+          02 so-cantidad-disponible pic 9(7).
+          02 so-rut-cliente         pic x(8).
+          02 so-operador-id         pic x(8).
+          02 so-fecha-hora-registro.
+             03 so-fhr-dia          pic 99.
+             03 so-fhr-mes          pic 99.
+             03 so-fhr-ano          pic 99.
+             03 so-fhr-hora         pic 99.
+             03 so-fhr-minuto       pic 99.
+             03 so-fhr-segundo      pic 99.
+          02 so-estado              pic x.
+
+       procedure division.
+       abrir-fichero.
+           open output sobreventas.
+           close sobreventas.
+           stop run.
