@@ -0,0 +1,33 @@
+       identification division.
+       program-id. crea-historial-precios.
+       author. claudio-ruz.
+       environment division.
+       input-output section.
+       file-control.
+
+           select historial-precios assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is hp-correlativo.
+
+       data division.
+       file section.
+       fd historial-precios
+           label record is standard
+           value of file-id "preciohist.dat".
+       01 reg-historial-precio.
+          02 hp-correlativo         pic 9(6).
+          02 hp-codigo-medicamento  pic x(6).
+          02 hp-numero-lote         pic 9(3).
+          02 hp-precio-anterior     pic 9(7).
+          02 hp-precio-nuevo        pic 9(7).
+          02 hp-fecha-cambio.
+             03 hp-dia-cambio       pic 99.
+             03 hp-mes-cambio       pic 99.
+             03 hp-ano-cambio       pic 99.
+
+       procedure division.
+       abrir-fichero.
+           open output historial-precios.
+           close historial-precios.
+           stop run.
