@@ -0,0 +1,326 @@
+       identification division.
+       program-id. opcion-17.
+       author. claudio-ruz.
+       environment division.
+       input-output section.
+       file-control.
+
+           select medicamentos assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is clave-medicamento
+           alternate record key is clave-vencimiento with duplicates.
+
+           select movimiento-medicamento assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is mov-correlativo
+           alternate record key is codigo-movimiento with duplicates.
+
+           select dias-stock assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is ds-correlativo.
+
+       data division.
+       file section.
+       fd medicamentos
+           label record is standard
+           value of file-id "medicamentos.dat".
+       01 reg-medicamentos.
+          02 clave-medicamento.
+             03 codigo-medicamento  pic x(6).
+             03 numero-lote         pic 9(3).
+          02 descr-medicamento   pic x(30).
+          02 cantidad-stock      pic 9(5).
+          02 precio-costo-u      pic 9(7).
+          02 med-rut-laboratorio pic x(8).
+          02 unidad-medida       pic x(2).
+          02 cant-stock-critico  pic 9(5).
+          02 fecha-elavoracion.
+             03 dia-elavoracion  pic 99.
+             03 mes-elavoracion  pic 99.
+             03 ano-elavoracion  pic 99.
+          02 fecha-vencimiento.
+             03 dia-vencimiento  pic 99.
+             03 mes-vencimiento  pic 99.
+             03 ano-vencimiento  pic 99.
+          02 fecha-compra.
+             03 dia-compra       pic 99.
+             03 mes-compra       pic 99.
+             03 ano-compra       pic 99.
+          02 clave-vencimiento.
+             03 cod-med-vto        pic x(6).
+             03 vencimiento-orden  pic 9(6).
+          02 iva-compra          pic 9(7).
+          02 total-compra        pic 9(8).
+          02 med-operador-id     pic x(8).
+          02 med-fecha-hora-registro.
+             03 med-fhr-dia      pic 99.
+             03 med-fhr-mes      pic 99.
+             03 med-fhr-ano      pic 99.
+             03 med-fhr-hora     pic 99.
+             03 med-fhr-minuto   pic 99.
+             03 med-fhr-segundo  pic 99.
+             03 med-cantidad-comprada pic 9(5).
+
+       fd movimiento-medicamento
+           label record is standard
+           value of file-id "mov.dat".
+       01 reg-movimiento.
+          02 mov-correlativo       pic 9(6).
+          02 codigo-movimiento     pic x(6).
+          02 num-factura           pic x(6).
+          02 cantidad-movimiento   pic 9(5).
+          02 v-fecha-elavoracion.
+             03 v-dia-elavoracion  pic 99.
+             03 v-mes-elavoracion  pic 99.
+             03 v-ano-elavoracion  pic 99.
+          02 v-fecha-vencimiento.
+             03 v-dia-vencimiento  pic 99.
+             03 v-mes-vencimiento  pic 99.
+             03 v-ano-vencimiento  pic 99.
+          02 fecha-venta.
+             03 dia-venta         pic 99.
+             03 mes-venta         pic 99.
+             03 ano-venta         pic 99.
+          02 descripcion-mov      pic x(30).
+          02 precio-costo-mov     pic 9(7).
+          02 rut-cliente-mov      pic x(8).
+          02 unidad-med-mov       pic x(2).
+          02 iva-venta            pic 9(7).
+          02 total-venta          pic 9(8).
+          02 operador-id-mov      pic x(8).
+          02 fecha-hora-registro-mov.
+             03 fhr-dia-mov       pic 99.
+             03 fhr-mes-mov       pic 99.
+             03 fhr-ano-mov       pic 99.
+             03 fhr-hora-mov      pic 99.
+             03 fhr-minuto-mov    pic 99.
+             03 fhr-segundo-mov   pic 99.
+
+      *_cantidad-stock sumada por codigo de medicamento (a traves de
+      *_sus lotes) y lo consumido segun mov.dat durante el mes en
+      *_curso, para proyectar cuantos dias de stock quedan al ritmo
+      *_de venta actual en vez de comparar contra un umbral fijo
+       fd dias-stock
+           label record is standard
+           value of file-id "diasstock.dat".
+       01 reg-diasstock.
+          02 ds-correlativo         pic 9(5).
+          02 ds-codigo-medicamento  pic x(6).
+          02 ds-descripcion         pic x(30).
+          02 ds-cantidad-stock      pic 9(6).
+          02 ds-consumo-periodo     pic 9(6).
+          02 ds-dias-proyectados    pic 9(5).
+
+       working-storage section.
+       01 opcion                  pic x.
+          88 anterior             value "1".
+          88 siguiente            value "2".
+          88 volver               value "3".
+       77 linea-subrayado         pic x(80) value all "_".
+       77 contador                pic 9(5).
+      *_tabla en memoria con un item por codigo de medicamento, armada
+      *_primero con el stock de medicamentos.dat y luego con lo
+      *_consumido de mov.dat, igual de estilo que la tabla de opcion-13
+       01 ws-tabla-proyeccion.
+          02 ws-p-item occurs 300 times indexed by ws-idx.
+             03 ws-p-codigo        pic x(6).
+             03 ws-p-descripcion   pic x(30).
+             03 ws-p-stock         pic 9(6).
+             03 ws-p-consumo       pic 9(6).
+       77 ws-total-items          pic 9(4) value 0.
+       77 ws-i                    pic 9(4).
+      *_dia del mes en curso, usado como cantidad de dias transcurridos
+      *_del periodo para promediar el consumo diario
+       01 fecha-programa.
+          02 ano                  pic 99.
+          02 mes                  pic 99.
+          02 dia                  pic 99.
+
+       linkage section.
+       01 fecha-sistema.
+          02 s-ano                pic 99.
+          02 s-mes                pic 99.
+          02 s-dia                pic 99.
+
+       screen section.
+       01 pantalla-principal
+           background-color is 1 foreground-color is 4.
+           02 pantalla-refresco
+              blank screen
+              reverse-video
+              line 4 col 15 value is " proyeccion de dias de stock ".
+           02 pantalla-fecha line 6 col 60
+              foreground-color is 7
+              value is "fecha:".
+           02 filler col 68
+              pic is 99 using dia.
+           02 filler col 70 value is "-".
+           02 filler col 71
+              pic is 99 using mes.
+           02 filler col 73 value is "-".
+           02 filler col 74
+              pic is 99 using ano.
+           02 filler line 8 col 1 foreground-color is 7
+              pic is x(80) using linea-subrayado.
+       01 pantalla-informe.
+           02 filler line 10 col 1 foreground-color is 2
+              value is "ingrese 1 para:".
+           02 filler line 12 col 1 foreground-color is 2
+              value is "<<< retroceder".
+           02 filler line 10 col 62 foreground-color is 2
+              value is "ingrese 2 para:".
+           02 filler line 12 col 62 foreground-color is 2
+              value ">>> avanzar".
+           02 filler line 14 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 16 col 1 foreground-color is 7
+              value is "ingrese opcion:".
+           02 filler line 18 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 20 col 1 foreground-color is 7
+              value is "registro numero:".
+           02 filler col 30
+              pic is z(5) using contador.
+           02 filler line 22 col 1 foreground-color is 7
+              value is "codigo medicamento:".
+           02 filler col 30
+              pic is x(6) using ds-codigo-medicamento.
+           02 filler line 24 col 1 foreground-color is 7
+              value is "descripcion:".
+           02 filler col 30
+              pic is x(30) using ds-descripcion.
+           02 filler line 26 col 1 foreground-color is 7
+              value is "stock actual:".
+           02 filler col 30
+              pic is z(5)9 using ds-cantidad-stock.
+           02 filler line 28 col 1 foreground-color is 7
+              value is "consumo del mes en curso:".
+           02 filler col 30
+              pic is z(5)9 using ds-consumo-periodo.
+           02 filler line 30 col 1 foreground-color is 7
+              value is "dias de stock proyectados:".
+           02 filler col 30
+              pic is z(4)9 using ds-dias-proyectados.
+           02 filler line 32 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 34 col 1 foreground-color is 2
+              value is "ingrese 3 para: volver al menu principal".
+           02 filler line 36 col 1
+              pic is x(80) using linea-subrayado.
+       01 respuesta-pantalla-informe.
+           02 filler line 16 col 20
+              pic is x using opcion required auto.
+
+       procedure division using fecha-sistema.
+       inicio.
+       ajustar-hora.
+           move s-dia to dia.
+           move s-mes to mes.
+           move s-ano to ano.
+       abrir-ficheros.
+           open input medicamentos.
+           move 0 to ws-total-items.
+       cargar-stock-medicamentos.
+           read medicamentos next record at end go terminar-carga-stock.
+           set ws-idx to 1.
+       buscar-codigo-stock.
+           if ws-idx > ws-total-items then go agregar-item-stock end-if.
+           if ws-p-codigo (ws-idx) = codigo-medicamento then
+              go acumular-stock-existente
+           end-if.
+           set ws-idx up by 1.
+           go buscar-codigo-stock.
+       agregar-item-stock.
+           if ws-total-items >= 300 then go cargar-stock-medicamentos
+           end-if.
+           add 1 to ws-total-items.
+           set ws-idx to ws-total-items.
+           move codigo-medicamento to ws-p-codigo (ws-idx).
+           move descr-medicamento  to ws-p-descripcion (ws-idx).
+           move cantidad-stock     to ws-p-stock (ws-idx).
+           move 0                  to ws-p-consumo (ws-idx).
+           go cargar-stock-medicamentos.
+       acumular-stock-existente.
+           add cantidad-stock to ws-p-stock (ws-idx).
+           go cargar-stock-medicamentos.
+       terminar-carga-stock.
+           close medicamentos.
+           open input movimiento-medicamento.
+       leer-movimientos.
+           read movimiento-medicamento next record
+               at end go calcular-proyecciones.
+           if ano-venta not = ano or mes-venta not = mes then
+              go leer-movimientos
+           end-if.
+           set ws-idx to 1.
+       buscar-codigo-consumo.
+           if ws-idx > ws-total-items then go leer-movimientos end-if.
+           if ws-p-codigo (ws-idx) = codigo-movimiento then
+              go acumular-consumo-existente
+           end-if.
+           set ws-idx up by 1.
+           go buscar-codigo-consumo.
+       acumular-consumo-existente.
+           add cantidad-movimiento to ws-p-consumo (ws-idx).
+           go leer-movimientos.
+      *_con consumo cero no hay ritmo de venta del cual proyectar, asi
+      *_que queda marcado con el maximo representable en el campo en
+      *_vez de un numero de dias que daria una falsa sensacion de dato
+       calcular-proyecciones.
+           close movimiento-medicamento.
+           open output dias-stock.
+           move 0 to ws-i.
+       escribir-proyeccion.
+           add 1 to ws-i.
+           if ws-i > ws-total-items then go terminar-escritura end-if.
+           move ws-i                    to ds-correlativo.
+           move ws-p-codigo      (ws-i) to ds-codigo-medicamento.
+           move ws-p-descripcion (ws-i) to ds-descripcion.
+           move ws-p-stock        (ws-i) to ds-cantidad-stock.
+           move ws-p-consumo      (ws-i) to ds-consumo-periodo.
+           if ws-p-consumo (ws-i) = 0 then
+              move 99999 to ds-dias-proyectados
+           else
+              compute ds-dias-proyectados =
+                 (ws-p-stock (ws-i) * dia) / ws-p-consumo (ws-i)
+           end-if.
+           write reg-diasstock invalid key go escribir-proyeccion.
+           go escribir-proyeccion.
+       terminar-escritura.
+           close dias-stock.
+           open input dias-stock.
+           if ws-total-items = 0 then
+              go mensaje-sin-medicamentos
+           end-if.
+           move 1 to contador.
+           read dias-stock next record
+               at end go mensaje-sin-medicamentos.
+           go desplejar-pantallas.
+       desplejar-pantallas.
+           display pantalla-principal.
+           display pantalla-informe.
+           accept  respuesta-pantalla-informe.
+       eleccion.
+           if opcion not numeric then go desplejar-pantallas.
+           if opcion < 1 or opcion > 3 then go desplejar-pantallas.
+           if opcion = 1 then go anterior-registro.
+           if opcion = 2 then go siguiente-registro.
+           if opcion = 3 then go salir-programa.
+       anterior-registro.
+           compute contador = contador - 1.
+           read dias-stock previous record at end go salir-programa.
+           go desplejar-pantallas.
+       siguiente-registro.
+           add 1 to contador.
+           read dias-stock next record at end go salir-programa.
+           go desplejar-pantallas.
+       salir-programa.
+           close dias-stock.
+           goback.
+       mensaje-sin-medicamentos.
+           display " " line 1 erase eos.
+           display "no hay medicamentos registrados" line 4 col 1.
+           go salir-programa.
