@@ -0,0 +1,250 @@
+       identification division.
+       program-id. opcion-7.
+       author. claudio-ruz.
+       environment division.
+       input-output section.
+       file-control.
+
+           select clientes assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is rut-cliente.
+
+       data division.
+       file section.
+       fd clientes
+           label record is standard
+           value of file-id "clientes.dat".
+       01 reg-clientes.
+          02 rut-cliente          pic 9(8).
+          02 dv-cliente           pic x.
+          02 apellido-cliente     pic x(20).
+          02 nombre-cliente       pic x(20).
+          02 dir-cliente          pic x(30).
+          02 fono-cliente         pic x(10).
+
+       working-storage section.
+       01 opcion                    pic x.
+          88 corregir-otro-rut      value "1".
+          88 ver-siguiente-cliente  value "2".
+          88 ver-anterior-cliente   value "3".
+          88 volver-menu-principal  value "4".
+       77 linea-subrayado           pic x(80) value all "_".
+      *_campos de trabajo para validar el digito verificador del rut
+      *_chileno (modulo 11) al corregir el rut de un cliente
+       77 ws-rut-verificar          pic 9(8).
+       77 ws-suma-dv                pic 9(4)  value 0.
+       77 ws-multiplicador-dv       pic 9     value 2.
+       77 ws-digito-dv              pic 9.
+       77 ws-cociente-dv            pic 9(8).
+       77 ws-resto-dv               pic 99.
+       77 ws-digito-calc-dv         pic 99.
+       77 ws-dv-digito-aux          pic 9.
+       77 ws-dv-calculado           pic x.
+       01 fecha-programa.
+          02 dia                   pic 99.
+          02 filler                pic x value "/".
+          02 mes                   pic 99.
+          02 filler                pic x value "/".
+          02 ano                   pic 99.
+       linkage section.
+       01 fecha-sistema.
+          02 s-ano                 pic 99.
+          02 s-mes                 pic 99.
+          02 s-dia                 pic 99.
+       screen section.
+       01 pantalla-principal
+           background-color is 1 foreground-color is 4.
+           02 pantalla-refresco
+              blank screen
+              reverse-video
+              line 4 col 20 value is "mantencion de clientes".
+           02 pantalla-fecha line 6 col 60
+              foreground-color is 7
+              value is "fecha:".
+              02 filler col 68
+              pic is x(8) using fecha-programa.
+       01 pantalla-busqueda.
+           02 filler line 8 col 1
+              foreground-color is 7
+              pic is x(80) using linea-subrayado.
+           02 filler line 10 col 1
+              foreground-color is 7
+              value is "ingrese rut del cliente:".
+           02 filler line 12 col 1
+              pic is x(80) using linea-subrayado.
+       01 datos-busqueda.
+           02 filler line 10 col 50
+              pic is 9(8) using rut-cliente required auto.
+       01 pantalla-mantencion.
+           02 filler line 8 col 1
+              foreground-color is 7
+              pic is x(80) using linea-subrayado.
+           02 filler line 10 col 1
+              foreground-color is 7
+              value is "rut:".
+           02 filler col 50
+              pic is z(7)9 using rut-cliente.
+           02 filler line 12 col 1
+              foreground-color is 7
+              value is "digito verificador:".
+           02 filler line 14 col 1
+              foreground-color is 7
+              value is "apellido:".
+           02 filler line 16 col 1
+              foreground-color is 7
+              value is "nombre:".
+           02 filler line 18 col 1
+              foreground-color is 7
+              value is "direccion:".
+           02 filler line 20 col 1
+              foreground-color is 7
+              value is "fono:".
+           02 filler line 22 col 1
+              pic is x(80) using linea-subrayado.
+       01 datos-mantencion.
+           02 filler line 12 col 50
+              pic is x using dv-cliente required auto.
+           02 filler line 14 col 50
+              pic is x(20) using apellido-cliente auto.
+           02 filler line 16 col 50
+              pic is x(20) using nombre-cliente auto.
+           02 filler line 18 col 50
+              pic is x(30) using dir-cliente auto.
+           02 filler line 20 col 50
+              pic is x(10) using fono-cliente auto.
+       01 pantalla-pregunta.
+           02 filler line 8 col 1
+              foreground-color is 7
+              pic is x(80) using linea-subrayado.
+           02 filler line 10 col 1
+              foreground-color is 7
+              value is "opcion 1:".
+           02 filler col 25
+              value is "buscar otro cliente por rut".
+           02 filler line 12 col 1
+              foreground-color is 7
+              value is "opcion 2:".
+           02 filler col 25
+              value is "ver siguiente cliente".
+           02 filler line 14 col 1
+              foreground-color is 7
+              value is "opcion 3:".
+           02 filler col 25
+              value is "ver cliente anterior".
+           02 filler line 16 col 1
+              foreground-color is 7
+              value is "opcion 4:".
+           02 filler col 25
+              value is "volver al menu principal".
+           02 filler line 18 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 20 col 1
+              foreground-color is 7
+              value is "ingrese opcion".
+           02 filler line 22 col 1
+              pic is x(80) using linea-subrayado.
+       01 opcion-pantalla-pregunta.
+           02 filler line 20 col 25
+              pic is x using opcion required auto.
+       procedure division using fecha-sistema.
+       inicio.
+       ajustar-fecha.
+           move s-dia to dia.
+           move s-mes to mes.
+           move s-ano to ano.
+       abrir-ficheros.
+           open i-o clientes.
+       desplejar-pantalla-principal.
+           display pantalla-principal.
+       desplejar-pantalla-busqueda.
+           display pantalla-busqueda.
+           accept  datos-busqueda.
+       buscar-cliente.
+           read clientes key is rut-cliente
+               invalid key go mensaje-no-encontrado.
+           go desplejar-pantalla-mantencion.
+       desplejar-pantalla-mantencion.
+           display pantalla-principal.
+           display pantalla-mantencion.
+           accept  datos-mantencion.
+           go verificar-digito-verificador.
+      *_valida el digito verificador del rut chileno (modulo 11)
+      *_antes de grabar la correccion
+       verificar-digito-verificador.
+           move rut-cliente       to ws-rut-verificar.
+           move 0                 to ws-suma-dv.
+           move 2                 to ws-multiplicador-dv.
+       calcular-suma-dv.
+           if ws-rut-verificar = 0 then go calcular-digito-dv end-if.
+           divide ws-rut-verificar by 10 giving ws-rut-verificar
+               remainder ws-digito-dv.
+           compute ws-suma-dv =
+              ws-suma-dv + ws-digito-dv * ws-multiplicador-dv.
+           add 1 to ws-multiplicador-dv.
+           if ws-multiplicador-dv > 7 then
+              move 2 to ws-multiplicador-dv
+           end-if.
+           go calcular-suma-dv.
+       calcular-digito-dv.
+           divide ws-suma-dv by 11 giving ws-cociente-dv
+               remainder ws-resto-dv.
+           compute ws-digito-calc-dv = 11 - ws-resto-dv.
+           if ws-digito-calc-dv = 11 then
+              move "0" to ws-dv-calculado
+           else if ws-digito-calc-dv = 10 then
+              move "K" to ws-dv-calculado
+           else
+              move ws-digito-calc-dv to ws-dv-digito-aux
+              move ws-dv-digito-aux  to ws-dv-calculado
+           end-if.
+       comparar-digito-dv.
+           if dv-cliente = "k" then move "K" to dv-cliente end-if.
+           if dv-cliente not = ws-dv-calculado then
+              go mensaje-rut-invalido
+           end-if.
+           go grabar-correccion.
+       grabar-correccion.
+           rewrite reg-clientes invalid key go mensaje-error.
+
+       desplejar-pantalla-pregunta.
+           display pantalla-principal.
+           display pantalla-pregunta.
+           accept  opcion-pantalla-pregunta.
+           if opcion not numeric then go desplejar-pantalla-pregunta.
+           if opcion < 1 or opcion > 4 then
+              go desplejar-pantalla-pregunta.
+           if opcion = 1 then go desplejar-pantalla-principal.
+           if opcion = 2 then go mostrar-siguiente-cliente.
+           if opcion = 3 then go mostrar-cliente-anterior.
+           if opcion = 4 then go volver.
+
+       mostrar-siguiente-cliente.
+           read clientes next record at end go mensaje-fin-archivo.
+           go desplejar-pantalla-mantencion.
+       mostrar-cliente-anterior.
+           read clientes previous record at end go mensaje-fin-archivo.
+           go desplejar-pantalla-mantencion.
+
+       volver.
+           close clientes.
+           goback.
+
+       mensajes.
+       mensaje-no-encontrado.
+           display " " line 1 erase eos.
+           display "el cliente no se encuentra registrado" line 4 col 1.
+           go desplejar-pantalla-busqueda.
+       mensaje-error.
+           display " " line 1 erase eos.
+           display "no se pudo grabar la correccion" line 4 col 1.
+           go desplejar-pantalla-pregunta.
+       mensaje-fin-archivo.
+           display " " line 1 erase eos.
+           display "no hay mas registros en esa direccion" line 4 col 1.
+           go desplejar-pantalla-pregunta.
+       mensaje-rut-invalido.
+           display " " line 1 erase eos.
+           display "el digito verificador del rut no es valido"
+                    line 4 col 1.
+           go desplejar-pantalla-mantencion.
