@@ -0,0 +1,372 @@
+       identification division.
+       program-id. opcion-15.
+       author. claudio-ruz.
+       environment division.
+       input-output section.
+       file-control.
+
+      *_compras.dat (factura-compra) no lleva fecha ni monto propios,
+      *_solo codigo/numero de factura y el rut del laboratorio; el
+      *_gasto por laboratorio se totaliza entonces desde
+      *_medicamentos.dat, que ya trae med-rut-laboratorio, fecha-compra
+      *_y total-compra en cada lote
+           select medicamentos assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is clave-medicamento
+           alternate record key is clave-vencimiento with duplicates.
+
+           select laboratorio assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is rut-laboratorio.
+
+           select reporte-toplaboratorios assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is tl-correlativo.
+
+       data division.
+       file section.
+       fd medicamentos
+           label record is standard
+           value of file-id "medicamentos.dat".
+       01 reg-medicamentos.
+          02 clave-medicamento.
+             03 codigo-medicamento  pic x(6).
+             03 numero-lote         pic 9(3).
+          02 descr-medicamento   pic x(30).
+          02 cantidad-stock      pic 9(5).
+          02 precio-costo-u      pic 9(7).
+          02 med-rut-laboratorio pic x(8).
+          02 unidad-medida       pic x(2).
+          02 cant-stock-critico  pic 9(5).
+          02 fecha-elavoracion.
+             03 dia-elavoracion  pic 99.
+             03 mes-elavoracion  pic 99.
+             03 ano-elavoracion  pic 99.
+          02 fecha-vencimiento.
+             03 dia-vencimiento  pic 99.
+             03 mes-vencimiento  pic 99.
+             03 ano-vencimiento  pic 99.
+          02 fecha-compra.
+             03 dia-compra       pic 99.
+             03 mes-compra       pic 99.
+             03 ano-compra       pic 99.
+          02 clave-vencimiento.
+             03 cod-med-vto        pic x(6).
+             03 vencimiento-orden  pic 9(6).
+          02 iva-compra          pic 9(7).
+          02 total-compra        pic 9(8).
+          02 med-operador-id     pic x(8).
+          02 med-fecha-hora-registro.
+             03 med-fhr-dia      pic 99.
+             03 med-fhr-mes      pic 99.
+             03 med-fhr-ano      pic 99.
+             03 med-fhr-hora     pic 99.
+             03 med-fhr-minuto   pic 99.
+             03 med-fhr-segundo  pic 99.
+             03 med-cantidad-comprada pic 9(5).
+
+       fd laboratorio
+           label record is standard
+           value of file-id "lab.dat".
+       01 reg-laboratorio.
+          02 rut-laboratorio      pic 9(8).
+          02 dv-laboratorio       pic x.
+          02 razon-social         pic x(15).
+          02 dir-laboratorio      pic x(30).
+          02 fono-laboratorio     pic x(10).
+
+       fd reporte-toplaboratorios
+           label record is standard
+           value of file-id "toplabs.dat".
+       01 reg-toplaboratorios.
+          02 tl-correlativo        pic 9(5).
+          02 tl-rut-laboratorio    pic x(8).
+          02 tl-razon-social       pic x(15).
+          02 tl-total-comprado     pic 9(9).
+
+       working-storage section.
+       01 opcion                  pic x.
+          88 anterior             value "1".
+          88 siguiente            value "2".
+          88 volver               value "3".
+       77 linea-subrayado         pic x(80) value all "_".
+       77 contador                pic 9(5).
+      *_rango de fechas (sobre fecha-compra) para el que se totaliza
+      *_lo comprado a cada laboratorio
+       01 fecha-desde.
+          02 dia-desde            pic 99.
+          02 mes-desde            pic 99.
+          02 ano-desde            pic 99.
+       01 fecha-hasta.
+          02 dia-hasta            pic 99.
+          02 mes-hasta            pic 99.
+          02 ano-hasta            pic 99.
+       77 ws-orden-desde          pic 9(6).
+       77 ws-orden-hasta          pic 9(6).
+       77 ws-orden-compra-reg     pic 9(6).
+      *_tabla en memoria con un item por laboratorio dentro del rango;
+      *_cada lote de medicamentos.dat se busca en la tabla por rut y
+      *_se acumula en el item existente, o se crea uno nuevo
+       01 ws-tabla-laboratorios.
+          02 ws-item occurs 200 times indexed by ws-idx.
+             03 ws-t-rut            pic x(8).
+             03 ws-t-razon-social   pic x(15).
+             03 ws-t-total          pic 9(9).
+       77 ws-total-items          pic 9(4) value 0.
+       77 ws-k                    pic 9(4).
+       77 ws-i                    pic 9(4).
+       77 ws-j                    pic 9(4).
+       77 ws-idx-max              pic 9(4).
+       77 ws-temp-rut             pic x(8).
+       77 ws-temp-razon-social    pic x(15).
+       77 ws-temp-total           pic 9(9).
+       01 fecha-programa.
+          02 ano                  pic 99.
+          02 mes                  pic 99.
+          02 dia                  pic 99.
+
+       linkage section.
+       01 fecha-sistema.
+          02 s-ano                pic 99.
+          02 s-mes                pic 99.
+          02 s-dia                pic 99.
+
+       screen section.
+       01 pantalla-principal
+           background-color is 1 foreground-color is 4.
+           02 pantalla-refresco
+              blank screen
+              reverse-video
+              line 4 col 20 value is " gasto por laboratorio ".
+           02 pantalla-fecha line 6 col 60
+              foreground-color is 7
+              value is "fecha:".
+           02 filler col 68
+              pic is 99 using dia.
+           02 filler col 70 value is "-".
+           02 filler col 71
+              pic is 99 using mes.
+           02 filler col 73 value is "-".
+           02 filler col 74
+              pic is 99 using ano.
+           02 filler line 8 col 1 foreground-color is 7
+              pic is x(80) using linea-subrayado.
+       01 pantalla-rango.
+           02 filler line 10 col 1
+              foreground-color is 7
+              value is "ingrese fecha desde (dd/mm/aa):".
+           02 filler col 42 value is "/".
+           02 filler col 45 value is "/".
+           02 filler line 12 col 1
+              foreground-color is 7
+              value is "ingrese fecha hasta (dd/mm/aa):".
+           02 filler col 42 value is "/".
+           02 filler col 45 value is "/".
+           02 filler line 14 col 1
+              pic is x(80) using linea-subrayado.
+       01 datos-rango.
+           02 filler line 10 col 40
+              pic is 99 using dia-desde required auto.
+           02 filler col 43
+              pic is 99 using mes-desde required auto.
+           02 filler col 46
+              pic is 99 using ano-desde required auto.
+           02 filler line 12 col 40
+              pic is 99 using dia-hasta required auto.
+           02 filler col 43
+              pic is 99 using mes-hasta required auto.
+           02 filler col 46
+              pic is 99 using ano-hasta required auto.
+       01 pantalla-informe.
+           02 filler line 10 col 1 foreground-color is 2
+              value is "ingrese 1 para:".
+           02 filler line 12 col 1 foreground-color is 2
+              value is "<<< retroceder".
+           02 filler line 10 col 62 foreground-color is 2
+              value is "ingrese 2 para:".
+           02 filler line 12 col 62 foreground-color is 2
+              value ">>> avanzar".
+           02 filler line 14 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 16 col 1 foreground-color is 7
+              value is "ingrese opcion:".
+           02 filler line 18 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 20 col 1 foreground-color is 7
+              value is "lugar en el ranking:".
+           02 filler col 30
+              pic is z(4) using contador.
+           02 filler line 22 col 1 foreground-color is 7
+              value is "rut laboratorio:".
+           02 filler col 30
+              pic is x(8) using tl-rut-laboratorio.
+           02 filler line 24 col 1 foreground-color is 7
+              value is "razon social:".
+           02 filler col 30
+              pic is x(15) using tl-razon-social.
+           02 filler line 26 col 1 foreground-color is 7
+              value is "total comprado en el rango:".
+           02 filler col 30
+              pic is z(7)9 using tl-total-comprado.
+           02 filler line 28 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 30 col 1 foreground-color is 2
+              value is "ingrese 3 para: volver al menu principal".
+           02 filler line 32 col 1
+              pic is x(80) using linea-subrayado.
+       01 respuesta-pantalla-informe.
+           02 filler line 16 col 20
+              pic is x using opcion required auto.
+
+       procedure division using fecha-sistema.
+       inicio.
+       ajustar-hora.
+           move s-dia to dia.
+           move s-mes to mes.
+           move s-ano to ano.
+       abrir-ficheros.
+           open input medicamentos.
+           open input laboratorio.
+       desplejar-pantalla-rango.
+           display pantalla-principal.
+           display pantalla-rango.
+           accept  datos-rango.
+           go calcular-orden-rango.
+       calcular-orden-rango.
+           compute ws-orden-desde = ano-desde * 10000
+                                    + mes-desde * 100
+                                    + dia-desde.
+           compute ws-orden-hasta = ano-hasta * 10000
+                                    + mes-hasta * 100
+                                    + dia-hasta.
+           move 0 to ws-total-items.
+           go leer-medicamentos.
+       leer-medicamentos.
+           read medicamentos next record at end go verificar-items.
+           compute ws-orden-compra-reg = ano-compra * 10000
+                                        + mes-compra * 100
+                                        + dia-compra.
+           if ws-orden-compra-reg < ws-orden-desde
+              or ws-orden-compra-reg > ws-orden-hasta
+              go leer-medicamentos
+           end-if.
+           go buscar-laboratorio-tabla.
+      *_busca el laboratorio en la tabla para acumular el lote, o crea
+      *_un item nuevo si es la primera compra de ese laboratorio
+       buscar-laboratorio-tabla.
+           move 1 to ws-k.
+           go comparar-laboratorio.
+       comparar-laboratorio.
+           if ws-k > ws-total-items then
+              go crear-laboratorio-tabla
+           end-if.
+           if ws-t-rut (ws-k) = med-rut-laboratorio then
+              add total-compra to ws-t-total (ws-k)
+              go leer-medicamentos
+           end-if.
+           add 1 to ws-k.
+           go comparar-laboratorio.
+       crear-laboratorio-tabla.
+           if ws-total-items >= 200 then go leer-medicamentos end-if.
+           add 1 to ws-total-items.
+           set ws-idx to ws-total-items.
+           move med-rut-laboratorio to ws-t-rut (ws-idx).
+           move med-rut-laboratorio to rut-laboratorio.
+           read laboratorio key is rut-laboratorio
+               invalid key go sin-datos-laboratorio.
+           move razon-social to ws-t-razon-social (ws-idx).
+           go guardar-total-laboratorio.
+       sin-datos-laboratorio.
+           move spaces to ws-t-razon-social (ws-idx).
+       guardar-total-laboratorio.
+           move total-compra to ws-t-total (ws-idx).
+           go leer-medicamentos.
+       verificar-items.
+           close medicamentos.
+           close laboratorio.
+           if ws-total-items = 0 then go mensaje-sin-compras end-if.
+           go ordenar-fila.
+      *_ordena la tabla de mayor a menor total comprado con una
+      *_seleccion simple, ya que este sistema no usa el verbo sort
+       ordenar-fila.
+           move 1 to ws-i.
+           go comparar-fila.
+       comparar-fila.
+           if ws-i >= ws-total-items then go escribir-reporte end-if.
+           move ws-i to ws-idx-max.
+           compute ws-j = ws-i + 1.
+           go buscar-mayor.
+       buscar-mayor.
+           if ws-j > ws-total-items then go intercambiar-fila end-if.
+           if ws-t-total (ws-j) > ws-t-total (ws-idx-max) then
+              move ws-j to ws-idx-max
+           end-if.
+           add 1 to ws-j.
+           go buscar-mayor.
+       intercambiar-fila.
+           if ws-idx-max = ws-i then go siguiente-fila end-if.
+           move ws-t-rut          (ws-i) to ws-temp-rut.
+           move ws-t-razon-social (ws-i) to ws-temp-razon-social.
+           move ws-t-total        (ws-i) to ws-temp-total.
+           move ws-t-rut      (ws-idx-max) to ws-t-rut (ws-i).
+           move ws-t-razon-social (ws-idx-max)
+               to ws-t-razon-social (ws-i).
+           move ws-t-total    (ws-idx-max) to ws-t-total (ws-i).
+           move ws-temp-rut          to ws-t-rut          (ws-idx-max).
+           move ws-temp-razon-social to ws-t-razon-social (ws-idx-max).
+           move ws-temp-total        to ws-t-total        (ws-idx-max).
+       siguiente-fila.
+           add 1 to ws-i.
+           go comparar-fila.
+       escribir-reporte.
+           open output reporte-toplaboratorios.
+           move 0 to ws-i.
+       escribir-fila.
+           add 1 to ws-i.
+           if ws-i > ws-total-items then go terminar-escritura end-if.
+           move ws-i                  to tl-correlativo.
+           move ws-t-rut          (ws-i) to tl-rut-laboratorio.
+           move ws-t-razon-social (ws-i) to tl-razon-social.
+           move ws-t-total        (ws-i) to tl-total-comprado.
+           write reg-toplaboratorios invalid key go escribir-fila.
+           go escribir-fila.
+       terminar-escritura.
+           close reporte-toplaboratorios.
+           open input reporte-toplaboratorios.
+           move 1 to contador.
+           read reporte-toplaboratorios next record
+               at end go salir-programa.
+           go desplejar-pantallas.
+       desplejar-pantallas.
+           display pantalla-principal.
+           display pantalla-informe.
+           accept  respuesta-pantalla-informe.
+       eleccion.
+           if opcion not numeric then go desplejar-pantallas.
+           if opcion < 1 or opcion > 3 then go desplejar-pantallas.
+           if opcion = 1 then go anterior-registro.
+           if opcion = 2 then go siguiente-registro.
+           if opcion = 3 then go salir-programa.
+       anterior-registro.
+           compute contador = contador - 1.
+           read reporte-toplaboratorios previous record
+               at end go salir-programa.
+           go desplejar-pantallas.
+       siguiente-registro.
+           add 1 to contador.
+           read reporte-toplaboratorios next record
+               at end go salir-programa.
+           go desplejar-pantallas.
+       salir-programa.
+           close reporte-toplaboratorios.
+           goback.
+       mensaje-sin-compras.
+           open input medicamentos.
+           open input laboratorio.
+           display " " line 1 erase eos.
+           display "no hay compras registradas en ese rango de fechas"
+                    line 4 col 1.
+           go desplejar-pantalla-rango.
