@@ -0,0 +1,295 @@
+       identification division.
+       program-id. opcion-12.
+       author. claudio-ruz.
+       environment division.
+       configuration section.
+       special-names.
+           decimal-point is comma.
+       input-output section.
+       file-control.
+
+           select medicamentos assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is clave-medicamento
+           alternate record key is clave-vencimiento with duplicates.
+
+           select laboratorio assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is rut-laboratorio.
+
+           select sugerencia-compra assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is g-correlativo.
+
+       data division.
+       file section.
+       fd medicamentos
+           label record is standard
+           value of file-id "medicamentos.dat".
+       01 reg-medicamentos.
+          02 clave-medicamento.
+             03 codigo-medicamento  pic x(6).
+             03 numero-lote         pic 9(3).
+          02 descr-medicamento   pic x(30).
+          02 cantidad-stock      pic 9(5).
+          02 precio-costo-u      pic 9(7).
+          02 med-rut-laboratorio pic x(8).
+          02 unidad-medida       pic x(2).
+          02 cant-stock-critico  pic 9(5).
+          02 fecha-elavoracion.
+             03 dia-elavoracion  pic 99.
+             03 mes-elavoracion  pic 99.
+             03 ano-elavoracion  pic 99.
+          02 fecha-vencimiento.
+             03 dia-vencimiento  pic 99.
+             03 mes-vencimiento  pic 99.
+             03 ano-vencimiento  pic 99.
+          02 fecha-compra.
+             03 dia-compra       pic 99.
+             03 mes-compra       pic 99.
+             03 ano-compra       pic 99.
+          02 clave-vencimiento.
+             03 cod-med-vto        pic x(6).
+             03 vencimiento-orden  pic 9(6).
+          02 iva-compra          pic 9(7).
+          02 total-compra        pic 9(8).
+          02 med-operador-id     pic x(8).
+          02 med-fecha-hora-registro.
+             03 med-fhr-dia      pic 99.
+             03 med-fhr-mes      pic 99.
+             03 med-fhr-ano      pic 99.
+             03 med-fhr-hora     pic 99.
+             03 med-fhr-minuto   pic 99.
+             03 med-fhr-segundo  pic 99.
+             03 med-cantidad-comprada pic 9(5).
+
+       fd laboratorio
+           label record is standard
+           value of file-id "lab.dat".
+       01 reg-laboratorio.
+          02 rut-laboratorio      pic 9(8).
+          02 dv-laboratorio       pic x.
+          02 razon-social         pic x(15).
+          02 dir-laboratorio      pic x(30).
+          02 fono-laboratorio     pic x(10).
+
+       fd sugerencia-compra
+           label record is standard
+           value of file-id "sugcompra.dat".
+       01 reg-sugerencia.
+          02 g-correlativo        pic 9(5).
+          02 g-codigo-medicamento pic x(6).
+          02 g-descr-medicamento  pic x(30).
+          02 g-cantidad-stock     pic 9(5).
+          02 g-stock-critico      pic 9(5).
+          02 g-cantidad-sugerida  pic 9(5).
+          02 g-rut-laboratorio    pic x(8).
+          02 g-razon-social       pic x(15).
+
+       working-storage section.
+       01 opcion                  pic x.
+          88 anterior             value "1".
+          88 siguiente            value "2".
+          88 volver               value "3".
+       77 linea-subrayado         pic x(80) value all "_".
+       77 contador                pic 9(5).
+       77 correlativo             pic 9(5) value 0.
+      *_medicamentos.dat puede traer varios lotes de un mismo codigo,
+      *_asi que el stock se acumula por codigo en esta tabla antes de
+      *_compararlo con cant-stock-critico y calcular la cantidad
+      *_sugerida, en vez de evaluar cada lote por separado
+       01 ws-tabla-sugerencia.
+          02 ws-s-item occurs 500 times indexed by ws-idx.
+             03 ws-s-codigo        pic x(6).
+             03 ws-s-descripcion   pic x(30).
+             03 ws-s-stock         pic 9(6).
+             03 ws-s-critico       pic 9(5).
+             03 ws-s-rut-lab       pic x(8).
+       77 ws-total-items          pic 9(4) value 0.
+       77 ws-i                    pic 9(4).
+       01 fecha-programa.
+          02 ano                  pic 99.
+          02 mes                  pic 99.
+          02 dia                  pic 99.
+
+       linkage section.
+       01 fecha-sistema.
+          02 s-ano                pic 99.
+          02 s-mes                pic 99.
+          02 s-dia                pic 99.
+
+       screen section.
+       01 pantalla-principal
+           background-color is 1 foreground-color is 4.
+           02 pantalla-refresco
+              blank screen
+              reverse-video
+              line 4 col 22 value is " sugerencia de reposicion ".
+           02 pantalla-fecha line 6 col 60
+              foreground-color is 7
+              value is "fecha:".
+           02 filler col 68
+              pic is 99 using dia.
+           02 filler col 70 value is "-".
+           02 filler col 71
+              pic is 99 using mes.
+           02 filler col 73 value is "-".
+           02 filler col 74
+              pic is 99 using ano.
+           02 filler line 8 col 1 foreground-color is 7
+              pic is x(80) using linea-subrayado.
+       01 pantalla-informe.
+           02 filler line 10 col 1 foreground-color is 2
+              value is "ingrese 1 para:".
+           02 filler line 12 col 1 foreground-color is 2
+              value is "<<< retroceder".
+           02 filler line 10 col 62 foreground-color is 2
+              value is "ingrese 2 para:".
+           02 filler line 12 col 62 foreground-color is 2
+              value ">>> avanzar".
+           02 filler line 14 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 16 col 1 foreground-color is 7
+              value is "ingrese opcion:".
+           02 filler line 18 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 20 col 1 foreground-color is 7
+              value is "registro numero:".
+           02 filler col 30
+              pic is z(5) using contador.
+           02 filler line 22 col 1 foreground-color is 7
+              value is "codigo medicamento:".
+           02 filler col 30
+              pic is x(6) using g-codigo-medicamento.
+           02 filler line 24 col 1 foreground-color is 7
+              value is "descripcion:".
+           02 filler col 30
+              pic is x(30) using g-descr-medicamento.
+           02 filler line 26 col 1 foreground-color is 7
+              value is "stock actual:".
+           02 filler col 30
+              pic is z(4)9 using g-cantidad-stock.
+           02 filler line 28 col 1 foreground-color is 7
+              value is "stock critico:".
+           02 filler col 30
+              pic is z(4)9 using g-stock-critico.
+           02 filler line 30 col 1 foreground-color is 7
+              value is "cantidad sugerida a comprar:".
+           02 filler col 35
+              pic is z(4)9 using g-cantidad-sugerida.
+           02 filler line 32 col 1 foreground-color is 7
+              value is "laboratorio:".
+           02 filler col 30
+              pic is x(15) using g-razon-social.
+           02 filler line 34 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 36 col 1 foreground-color is 2
+              value is "ingrese 3 para: volver al menu principal".
+           02 filler line 38 col 1
+              pic is x(80) using linea-subrayado.
+       01 respuesta-pantalla-informe.
+           02 filler line 16 col 30
+              pic is x using opcion required auto.
+
+       procedure division using fecha-sistema.
+       inicio.
+           open input  medicamentos.
+           move 0 to ws-total-items.
+       ajustar-hora.
+           move s-dia to dia.
+           move s-mes to mes.
+           move s-ano to ano.
+
+       leer-medicamentos.
+           read medicamentos next record at end go escribir-sugerencias.
+           set ws-idx to 1.
+       buscar-codigo-sugerencia.
+           if ws-idx > ws-total-items then go agregar-item-sugerencia
+           end-if.
+           if ws-s-codigo (ws-idx) = codigo-medicamento then
+              go acumular-item-sugerencia
+           end-if.
+           set ws-idx up by 1.
+           go buscar-codigo-sugerencia.
+       agregar-item-sugerencia.
+           if ws-total-items >= 500 then go leer-medicamentos end-if.
+           add 1 to ws-total-items.
+           set ws-idx to ws-total-items.
+           move codigo-medicamento  to ws-s-codigo (ws-idx).
+           move descr-medicamento   to ws-s-descripcion (ws-idx).
+           move cantidad-stock      to ws-s-stock (ws-idx).
+           move cant-stock-critico  to ws-s-critico (ws-idx).
+           move med-rut-laboratorio to ws-s-rut-lab (ws-idx).
+           go leer-medicamentos.
+       acumular-item-sugerencia.
+           add cantidad-stock to ws-s-stock (ws-idx).
+           move descr-medicamento   to ws-s-descripcion (ws-idx).
+           move cant-stock-critico  to ws-s-critico (ws-idx).
+           move med-rut-laboratorio to ws-s-rut-lab (ws-idx).
+           go leer-medicamentos.
+       escribir-sugerencias.
+           close medicamentos.
+           open input  laboratorio.
+           open output sugerencia-compra.
+           move 1 to ws-i.
+       revisar-item-sugerencia.
+           if ws-i > ws-total-items then go comenzar end-if.
+           if ws-s-stock (ws-i) <= ws-s-critico (ws-i) then
+              go agregar-linea-sugerencia
+           end-if.
+           add 1 to ws-i.
+           go revisar-item-sugerencia.
+       agregar-linea-sugerencia.
+           add 1 to correlativo.
+           move correlativo             to g-correlativo.
+           move ws-s-codigo (ws-i)      to g-codigo-medicamento.
+           move ws-s-descripcion (ws-i) to g-descr-medicamento.
+           move ws-s-stock (ws-i)       to g-cantidad-stock.
+           move ws-s-critico (ws-i)     to g-stock-critico.
+           compute g-cantidad-sugerida =
+              (ws-s-critico (ws-i) * 2) - ws-s-stock (ws-i).
+           move ws-s-rut-lab (ws-i)     to g-rut-laboratorio.
+           move ws-s-rut-lab (ws-i)     to rut-laboratorio.
+           read laboratorio key is rut-laboratorio
+               invalid key move spaces to razon-social end-read.
+           move razon-social to g-razon-social.
+           write reg-sugerencia invalid key continue.
+           add 1 to ws-i.
+           go revisar-item-sugerencia.
+       comenzar.
+           close sugerencia-compra.
+           close laboratorio.
+           open input sugerencia-compra.
+           move 1 to contador.
+           read sugerencia-compra next record
+               at end go mensaje-sin-sugerencias.
+       desplejar-pantallas.
+           display pantalla-principal.
+           display pantalla-informe.
+           accept  respuesta-pantalla-informe.
+       eleccion.
+           if opcion not numeric then go desplejar-pantallas.
+           if opcion < 1 or opcion > 3 then go desplejar-pantallas.
+           if opcion = 1 then go anterior-registro.
+           if opcion = 2 then go siguiente-registro.
+           if opcion = 3 then go salir-programa.
+       anterior-registro.
+           compute contador = contador - 1.
+           read sugerencia-compra previous record
+               at end go salir-programa.
+           go desplejar-pantallas.
+       siguiente-registro.
+           add 1 to contador.
+           read sugerencia-compra next record at end go salir-programa.
+           go desplejar-pantallas.
+       salir-programa.
+           close sugerencia-compra.
+           goback.
+       mensaje-sin-sugerencias.
+           display " " line 1 erase eos.
+           display "no hay medicamentos bajo el stock critico"
+                    line 4 col 1.
+           go salir-programa.
