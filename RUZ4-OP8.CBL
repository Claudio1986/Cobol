@@ -0,0 +1,185 @@
+       identification division.
+       program-id. opcion-8.
+       author. claudio-ruz.
+       environment division.
+       input-output section.
+       file-control.
+
+           select laboratorio assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is rut-laboratorio.
+
+       data division.
+       file section.
+       fd laboratorio
+           label record is standard
+           value of file-id "lab.dat".
+       01 reg-laboratorio.
+          02 rut-laboratorio      pic 9(8).
+          02 dv-laboratorio       pic x.
+          02 razon-social         pic x(15).
+          02 dir-laboratorio      pic x(30).
+          02 fono-laboratorio     pic x(10).
+
+       working-storage section.
+       01 opcion                    pic x.
+          88 corregir-otro-rut      value "1".
+          88 ver-siguiente-lab      value "2".
+          88 ver-anterior-lab       value "3".
+          88 volver-menu-principal  value "4".
+       77 linea-subrayado           pic x(80) value all "_".
+       01 fecha-programa.
+          02 dia                   pic 99.
+          02 filler                pic x value "/".
+          02 mes                   pic 99.
+          02 filler                pic x value "/".
+          02 ano                   pic 99.
+       linkage section.
+       01 fecha-sistema.
+          02 s-ano                 pic 99.
+          02 s-mes                 pic 99.
+          02 s-dia                 pic 99.
+       screen section.
+       01 pantalla-principal
+           background-color is 1 foreground-color is 4.
+           02 pantalla-refresco
+              blank screen
+              reverse-video
+              line 4 col 20 value is "mantencion de laboratorios".
+           02 pantalla-fecha line 6 col 60
+              foreground-color is 7
+              value is "fecha:".
+              02 filler col 68
+              pic is x(8) using fecha-programa.
+       01 pantalla-busqueda.
+           02 filler line 8 col 1
+              foreground-color is 7
+              pic is x(80) using linea-subrayado.
+           02 filler line 10 col 1
+              foreground-color is 7
+              value is "ingrese rut del laboratorio:".
+           02 filler line 12 col 1
+              pic is x(80) using linea-subrayado.
+       01 datos-busqueda.
+           02 filler line 10 col 50
+              pic is 9(8) using rut-laboratorio required auto.
+       01 pantalla-mantencion.
+           02 filler line 8 col 1
+              foreground-color is 7
+              pic is x(80) using linea-subrayado.
+           02 filler line 10 col 1
+              foreground-color is 7
+              value is "razon social:".
+           02 filler line 12 col 1
+              foreground-color is 7
+              value is "direccion:".
+           02 filler line 14 col 1
+              foreground-color is 7
+              value is "fono:".
+           02 filler line 16 col 1
+              pic is x(80) using linea-subrayado.
+       01 datos-mantencion.
+           02 filler line 10 col 50
+              pic is x(15) using razon-social auto.
+           02 filler line 12 col 50
+              pic is x(30) using dir-laboratorio auto.
+           02 filler line 14 col 50
+              pic is x(10) using fono-laboratorio auto.
+       01 pantalla-pregunta.
+           02 filler line 8 col 1
+              foreground-color is 7
+              pic is x(80) using linea-subrayado.
+           02 filler line 10 col 1
+              foreground-color is 7
+              value is "opcion 1:".
+           02 filler col 25
+              value is "buscar otro laboratorio por rut".
+           02 filler line 12 col 1
+              foreground-color is 7
+              value is "opcion 2:".
+           02 filler col 25
+              value is "ver siguiente laboratorio".
+           02 filler line 14 col 1
+              foreground-color is 7
+              value is "opcion 3:".
+           02 filler col 25
+              value is "ver laboratorio anterior".
+           02 filler line 16 col 1
+              foreground-color is 7
+              value is "opcion 4:".
+           02 filler col 25
+              value is "volver al menu principal".
+           02 filler line 18 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 20 col 1
+              foreground-color is 7
+              value is "ingrese opcion".
+           02 filler line 22 col 1
+              pic is x(80) using linea-subrayado.
+       01 opcion-pantalla-pregunta.
+           02 filler line 20 col 25
+              pic is x using opcion required auto.
+       procedure division using fecha-sistema.
+       inicio.
+       ajustar-fecha.
+           move s-dia to dia.
+           move s-mes to mes.
+           move s-ano to ano.
+       abrir-ficheros.
+           open i-o laboratorio.
+       desplejar-pantalla-principal.
+           display pantalla-principal.
+       desplejar-pantalla-busqueda.
+           display pantalla-busqueda.
+           accept  datos-busqueda.
+       buscar-laboratorio.
+           read laboratorio key is rut-laboratorio
+               invalid key go mensaje-no-encontrado.
+           go desplejar-pantalla-mantencion.
+       desplejar-pantalla-mantencion.
+           display pantalla-principal.
+           display pantalla-mantencion.
+           accept  datos-mantencion.
+       grabar-correccion.
+           rewrite reg-laboratorio invalid key go mensaje-error.
+
+       desplejar-pantalla-pregunta.
+           display pantalla-principal.
+           display pantalla-pregunta.
+           accept  opcion-pantalla-pregunta.
+           if opcion not numeric then go desplejar-pantalla-pregunta.
+           if opcion < 1 or opcion > 4 then
+              go desplejar-pantalla-pregunta.
+           if opcion = 1 then go desplejar-pantalla-principal.
+           if opcion = 2 then go mostrar-siguiente-laboratorio.
+           if opcion = 3 then go mostrar-laboratorio-anterior.
+           if opcion = 4 then go volver.
+
+       mostrar-siguiente-laboratorio.
+           read laboratorio next record
+               at end go mensaje-fin-de-archivo.
+           go desplejar-pantalla-mantencion.
+       mostrar-laboratorio-anterior.
+           read laboratorio previous record
+               at end go mensaje-fin-de-archivo.
+           go desplejar-pantalla-mantencion.
+
+       volver.
+           close laboratorio.
+           goback.
+
+       mensajes.
+       mensaje-no-encontrado.
+           display " " line 1 erase eos.
+           display "el laboratorio no se encuentra registrado"
+                    line 4 col 1.
+           go desplejar-pantalla-busqueda.
+       mensaje-error.
+           display " " line 1 erase eos.
+           display "no se pudo grabar la correccion" line 4 col 1.
+           go desplejar-pantalla-pregunta.
+       mensaje-fin-de-archivo.
+           display " " line 1 erase eos.
+           display "no hay mas registros en esa direccion" line 4 col 1.
+           go desplejar-pantalla-pregunta.
