@@ -0,0 +1,262 @@
+       identification division.
+       program-id. opcion-9.
+       author. claudio-ruz.
+       environment division.
+       configuration section.
+       special-names.
+           decimal-point is comma.
+       input-output section.
+       file-control.
+
+           select medicamentos assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is clave-medicamento
+           alternate record key is clave-vencimiento with duplicates.
+
+           select laboratorio assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is rut-laboratorio.
+
+           select diario-compras assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is d-correlativo.
+
+       data division.
+       file section.
+       fd medicamentos
+           label record is standard
+           value of file-id "medicamentos.dat".
+       01 reg-medicamentos.
+          02 clave-medicamento.
+             03 codigo-medicamento  pic x(6).
+             03 numero-lote         pic 9(3).
+          02 descr-medicamento   pic x(30).
+          02 cantidad-stock      pic 9(5).
+          02 precio-costo-u      pic 9(7).
+          02 med-rut-laboratorio pic x(8).
+          02 unidad-medida       pic x(2).
+          02 cant-stock-critico  pic 9(5).
+          02 fecha-elavoracion.
+             03 dia-elavoracion  pic 99.
+             03 mes-elavoracion  pic 99.
+             03 ano-elavoracion  pic 99.
+          02 fecha-vencimiento.
+             03 dia-vencimiento  pic 99.
+             03 mes-vencimiento  pic 99.
+             03 ano-vencimiento  pic 99.
+          02 fecha-compra.
+             03 dia-compra       pic 99.
+             03 mes-compra       pic 99.
+             03 ano-compra       pic 99.
+          02 clave-vencimiento.
+             03 cod-med-vto        pic x(6).
+             03 vencimiento-orden  pic 9(6).
+          02 iva-compra          pic 9(7).
+          02 total-compra        pic 9(8).
+          02 med-operador-id     pic x(8).
+          02 med-fecha-hora-registro.
+             03 med-fhr-dia      pic 99.
+             03 med-fhr-mes      pic 99.
+             03 med-fhr-ano      pic 99.
+             03 med-fhr-hora     pic 99.
+             03 med-fhr-minuto   pic 99.
+             03 med-fhr-segundo  pic 99.
+             03 med-cantidad-comprada pic 9(5).
+
+       fd laboratorio
+           label record is standard
+           value of file-id "lab.dat".
+       01 reg-laboratorio.
+          02 rut-laboratorio      pic 9(8).
+          02 dv-laboratorio       pic x.
+          02 razon-social         pic x(15).
+          02 dir-laboratorio      pic x(30).
+          02 fono-laboratorio     pic x(10).
+
+       fd diario-compras
+           label record is standard
+           value of file-id "diacompra.dat".
+       01 reg-diario.
+          02 d-correlativo        pic 9(5).
+          02 d-codigo-medicamento pic x(6).
+          02 d-descr-medicamento  pic x(30).
+          02 d-cantidad           pic 9(5).
+          02 d-precio-costo-u     pic 9(7).
+          02 d-total-linea        pic 9(9).
+          02 d-rut-laboratorio    pic x(8).
+          02 d-razon-social       pic x(15).
+          02 d-operador-id        pic x(8).
+
+       working-storage section.
+       01 opcion                  pic x.
+          88 anterior             value "1".
+          88 siguiente            value "2".
+          88 volver               value "3".
+       77 linea-subrayado         pic x(80) value all "_".
+       77 contador                pic 9(5).
+       77 correlativo             pic 9(5) value 0.
+       77 total-general           pic 9(9) value 0.
+       01 fecha-programa.
+          02 ano                  pic 99.
+          02 mes                  pic 99.
+          02 dia                  pic 99.
+
+       linkage section.
+       01 fecha-sistema.
+          02 s-ano                pic 99.
+          02 s-mes                pic 99.
+          02 s-dia                pic 99.
+
+       screen section.
+       01 pantalla-principal
+           background-color is 1 foreground-color is 4.
+           02 pantalla-refresco
+              blank screen
+              reverse-video
+              line 4 col 25 value is " diario de compras del dia ".
+           02 pantalla-fecha line 6 col 60
+              foreground-color is 7
+              value is "fecha:".
+           02 filler col 68
+              pic is 99 using dia.
+           02 filler col 70 value is "-".
+           02 filler col 71
+              pic is 99 using mes.
+           02 filler col 73 value is "-".
+           02 filler col 74
+              pic is 99 using ano.
+           02 filler line 8 col 1 foreground-color is 7
+              pic is x(80) using linea-subrayado.
+       01 pantalla-informe.
+           02 filler line 10 col 1 foreground-color is 2
+              value is "ingrese 1 para:".
+           02 filler line 12 col 1 foreground-color is 2
+              value is "<<< retroceder".
+           02 filler line 10 col 62 foreground-color is 2
+              value is "ingrese 2 para:".
+           02 filler line 12 col 62 foreground-color is 2
+              value ">>> avanzar".
+           02 filler line 14 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 16 col 1 foreground-color is 7
+              value is "ingrese opcion:".
+           02 filler line 18 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 20 col 1 foreground-color is 7
+              value is "linea numero:".
+           02 filler col 30
+              pic is z(5) using contador.
+           02 filler line 22 col 1 foreground-color is 7
+              value is "laboratorio:".
+           02 filler col 30
+              pic is x(15) using d-razon-social.
+           02 filler line 24 col 1 foreground-color is 7
+              value is "codigo medicamento:".
+           02 filler col 30
+              pic is x(6) using d-codigo-medicamento.
+           02 filler line 26 col 1 foreground-color is 7
+              value is "descripcion:".
+           02 filler col 30
+              pic is x(30) using d-descr-medicamento.
+           02 filler line 28 col 1 foreground-color is 7
+              value is "cantidad comprada:".
+           02 filler col 30
+              pic is z(4)9 using d-cantidad.
+           02 filler line 30 col 1 foreground-color is 7
+              value is "precio costo unitario:".
+           02 filler col 30
+              pic is z(6)9 using d-precio-costo-u.
+           02 filler line 32 col 1 foreground-color is 7
+              value is "total linea:".
+           02 filler col 30
+              pic is z(8)9 using d-total-linea.
+           02 filler line 34 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 36 col 1 foreground-color is 7
+              value is "total general del dia:".
+           02 filler col 30
+              pic is z(8)9 using total-general.
+           02 filler line 37 col 1 foreground-color is 7
+              value is "operador:".
+           02 filler col 30
+              pic is x(8) using d-operador-id.
+           02 filler line 38 col 1 foreground-color is 2
+              value is "ingrese 3 para: volver al menu principal".
+           02 filler line 40 col 1
+              pic is x(80) using linea-subrayado.
+       01 respuesta-pantalla-informe.
+           02 filler line 16 col 20
+              pic is x using opcion required auto.
+
+       procedure division using fecha-sistema.
+       inicio.
+           open input  medicamentos.
+           open input  laboratorio.
+           open output diario-compras.
+       ajustar-hora.
+           move s-dia to dia.
+           move s-mes to mes.
+           move s-ano to ano.
+
+       leer-medicamentos.
+           read medicamentos next record at end go comenzar.
+           if dia-compra = dia and mes-compra = mes and ano-compra = ano
+              go agregar-linea-diario
+           end-if.
+           go leer-medicamentos.
+      *_usa med-cantidad-comprada (fija al recibir el lote) en vez de
+      *_cantidad-stock, que ya pudo bajar por ventas del mismo dia
+       agregar-linea-diario.
+           add 1 to correlativo.
+           move correlativo        to d-correlativo.
+           move codigo-medicamento to d-codigo-medicamento.
+           move descr-medicamento  to d-descr-medicamento.
+           move med-cantidad-comprada to d-cantidad.
+           move precio-costo-u     to d-precio-costo-u.
+           compute d-total-linea =
+              med-cantidad-comprada * precio-costo-u.
+           move med-rut-laboratorio to d-rut-laboratorio.
+           move med-rut-laboratorio to rut-laboratorio.
+           read laboratorio key is rut-laboratorio
+               invalid key move spaces to razon-social end-read.
+           move razon-social to d-razon-social.
+           move med-operador-id to d-operador-id.
+           add d-total-linea to total-general.
+           write reg-diario invalid key go leer-medicamentos.
+           go leer-medicamentos.
+       comenzar.
+           close diario-compras.
+           close medicamentos.
+           close laboratorio.
+           open input diario-compras.
+           move 1 to contador.
+           read diario-compras next record
+               at end go mensaje-sin-compras.
+       desplejar-pantallas.
+           display pantalla-principal.
+           display pantalla-informe.
+           accept  respuesta-pantalla-informe.
+       eleccion.
+           if opcion not numeric then go desplejar-pantallas.
+           if opcion < 1 or opcion > 3 then go desplejar-pantallas.
+           if opcion = 1 then go anterior-registro.
+           if opcion = 2 then go siguiente-registro.
+           if opcion = 3 then go salir-programa.
+       anterior-registro.
+           compute contador = contador - 1.
+           read diario-compras previous record at end go salir-programa.
+           go desplejar-pantallas.
+       siguiente-registro.
+           add 1 to contador.
+           read diario-compras next record at end go salir-programa.
+           go desplejar-pantallas.
+       salir-programa.
+           close diario-compras.
+           goback.
+       mensaje-sin-compras.
+           display " " line 1 erase eos.
+           display "no se registraron compras en el dia" line 4 col 1.
+           go salir-programa.
