@@ -0,0 +1,228 @@
+       identification division.
+       program-id. opcion-11.
+       author. claudio-ruz.
+       environment division.
+       configuration section.
+       special-names.
+           decimal-point is comma.
+       input-output section.
+       file-control.
+
+           select medicamentos assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is clave-medicamento
+           alternate record key is clave-vencimiento with duplicates.
+
+           select valorizacion assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is e-correlativo.
+
+       data division.
+       file section.
+       fd medicamentos
+           label record is standard
+           value of file-id "medicamentos.dat".
+       01 reg-medicamentos.
+          02 clave-medicamento.
+             03 codigo-medicamento  pic x(6).
+             03 numero-lote         pic 9(3).
+          02 descr-medicamento   pic x(30).
+          02 cantidad-stock      pic 9(5).
+          02 precio-costo-u      pic 9(7).
+          02 med-rut-laboratorio pic x(8).
+          02 unidad-medida       pic x(2).
+          02 cant-stock-critico  pic 9(5).
+          02 fecha-elavoracion.
+             03 dia-elavoracion  pic 99.
+             03 mes-elavoracion  pic 99.
+             03 ano-elavoracion  pic 99.
+          02 fecha-vencimiento.
+             03 dia-vencimiento  pic 99.
+             03 mes-vencimiento  pic 99.
+             03 ano-vencimiento  pic 99.
+          02 fecha-compra.
+             03 dia-compra       pic 99.
+             03 mes-compra       pic 99.
+             03 ano-compra       pic 99.
+          02 clave-vencimiento.
+             03 cod-med-vto        pic x(6).
+             03 vencimiento-orden  pic 9(6).
+          02 iva-compra          pic 9(7).
+          02 total-compra        pic 9(8).
+          02 med-operador-id     pic x(8).
+          02 med-fecha-hora-registro.
+             03 med-fhr-dia      pic 99.
+             03 med-fhr-mes      pic 99.
+             03 med-fhr-ano      pic 99.
+             03 med-fhr-hora     pic 99.
+             03 med-fhr-minuto   pic 99.
+             03 med-fhr-segundo  pic 99.
+             03 med-cantidad-comprada pic 9(5).
+
+       fd valorizacion
+           label record is standard
+           value of file-id "valoriza.dat".
+       01 reg-valorizacion.
+          02 e-correlativo        pic 9(5).
+          02 e-codigo-medicamento pic x(6).
+          02 e-descr-medicamento  pic x(30).
+          02 e-numero-lote        pic 9(3).
+          02 e-cantidad-stock     pic 9(5).
+          02 e-precio-costo-u     pic 9(7).
+          02 e-valor-total        pic 9(9).
+
+       working-storage section.
+       01 opcion                  pic x.
+          88 anterior             value "1".
+          88 siguiente            value "2".
+          88 volver               value "3".
+       77 linea-subrayado         pic x(80) value all "_".
+       77 contador                pic 9(5).
+       77 correlativo             pic 9(5) value 0.
+       77 total-general           pic 9(11) value 0.
+       01 fecha-programa.
+          02 ano                  pic 99.
+          02 mes                  pic 99.
+          02 dia                  pic 99.
+
+       linkage section.
+       01 fecha-sistema.
+          02 s-ano                pic 99.
+          02 s-mes                pic 99.
+          02 s-dia                pic 99.
+
+       screen section.
+       01 pantalla-principal
+           background-color is 1 foreground-color is 4.
+           02 pantalla-refresco
+              blank screen
+              reverse-video
+              line 4 col 25 value is " valorizacion del inventario ".
+           02 pantalla-fecha line 6 col 60
+              foreground-color is 7
+              value is "fecha:".
+           02 filler col 68
+              pic is 99 using dia.
+           02 filler col 70 value is "-".
+           02 filler col 71
+              pic is 99 using mes.
+           02 filler col 73 value is "-".
+           02 filler col 74
+              pic is 99 using ano.
+           02 filler line 8 col 1 foreground-color is 7
+              pic is x(80) using linea-subrayado.
+       01 pantalla-informe.
+           02 filler line 10 col 1 foreground-color is 2
+              value is "ingrese 1 para:".
+           02 filler line 12 col 1 foreground-color is 2
+              value is "<<< retroceder".
+           02 filler line 10 col 62 foreground-color is 2
+              value is "ingrese 2 para:".
+           02 filler line 12 col 62 foreground-color is 2
+              value ">>> avanzar".
+           02 filler line 14 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 16 col 1 foreground-color is 7
+              value is "ingrese opcion:".
+           02 filler line 18 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 20 col 1 foreground-color is 7
+              value is "linea numero:".
+           02 filler col 30
+              pic is z(5) using contador.
+           02 filler line 22 col 1 foreground-color is 7
+              value is "codigo medicamento:".
+           02 filler col 30
+              pic is x(6) using e-codigo-medicamento.
+           02 filler col 45 foreground-color is 7
+              value is "lote:".
+           02 filler col 52
+              pic is z(2)9 using e-numero-lote.
+           02 filler line 24 col 1 foreground-color is 7
+              value is "descripcion:".
+           02 filler col 30
+              pic is x(30) using e-descr-medicamento.
+           02 filler line 26 col 1 foreground-color is 7
+              value is "cantidad en stock:".
+           02 filler col 30
+              pic is z(4)9 using e-cantidad-stock.
+           02 filler line 28 col 1 foreground-color is 7
+              value is "costo unitario:".
+           02 filler col 30
+              pic is z(6)9 using e-precio-costo-u.
+           02 filler line 30 col 1 foreground-color is 7
+              value is "valor total:".
+           02 filler col 30
+              pic is z(8)9 using e-valor-total.
+           02 filler line 32 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 34 col 1 foreground-color is 7
+              value is "valor total del inventario:".
+           02 filler col 32
+              pic is z(10)9 using total-general.
+           02 filler line 38 col 1 foreground-color is 2
+              value is "ingrese 3 para: volver al menu principal".
+           02 filler line 40 col 1
+              pic is x(80) using linea-subrayado.
+       01 respuesta-pantalla-informe.
+           02 filler line 16 col 20
+              pic is x using opcion required auto.
+
+       procedure division using fecha-sistema.
+       inicio.
+           open input  medicamentos.
+           open output valorizacion.
+       ajustar-hora.
+           move s-dia to dia.
+           move s-mes to mes.
+           move s-ano to ano.
+
+       leer-medicamentos.
+           read medicamentos next record at end go comenzar.
+           go agregar-linea-valorizacion.
+       agregar-linea-valorizacion.
+           add 1 to correlativo.
+           move correlativo       to e-correlativo.
+           move codigo-medicamento to e-codigo-medicamento.
+           move numero-lote        to e-numero-lote.
+           move descr-medicamento  to e-descr-medicamento.
+           move cantidad-stock     to e-cantidad-stock.
+           move precio-costo-u     to e-precio-costo-u.
+           compute e-valor-total = cantidad-stock * precio-costo-u.
+           add e-valor-total to total-general.
+           write reg-valorizacion invalid key go leer-medicamentos.
+           go leer-medicamentos.
+       comenzar.
+           close valorizacion.
+           close medicamentos.
+           open input valorizacion.
+           move 1 to contador.
+           read valorizacion next record
+               at end go mensaje-sin-medicamentos.
+       desplejar-pantallas.
+           display pantalla-principal.
+           display pantalla-informe.
+           accept  respuesta-pantalla-informe.
+       eleccion.
+           if opcion not numeric then go desplejar-pantallas.
+           if opcion < 1 or opcion > 3 then go desplejar-pantallas.
+           if opcion = 1 then go anterior-registro.
+           if opcion = 2 then go siguiente-registro.
+           if opcion = 3 then go salir-programa.
+       anterior-registro.
+           compute contador = contador - 1.
+           read valorizacion previous record at end go salir-programa.
+           go desplejar-pantallas.
+       siguiente-registro.
+           add 1 to contador.
+           read valorizacion next record at end go salir-programa.
+           go desplejar-pantallas.
+       salir-programa.
+           close valorizacion.
+           goback.
+       mensaje-sin-medicamentos.
+           display " " line 1 erase eos.
+           display "no hay medicamentos registrados" line 4 col 1.
+           go salir-programa.
