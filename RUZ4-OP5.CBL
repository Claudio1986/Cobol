@@ -13,7 +13,8 @@
            select movimiento-medicamento assign to disk
            organization is indexed
            access mode is dynamic
-           record key is codigo-movimiento.
+           record key is mov-correlativo
+           alternate record key is codigo-movimiento with duplicates.
 
        data division.
        file section.
@@ -33,6 +34,7 @@
            label record is standard
            value of file-id "mov.dat".
        01 reg-movimiento.
+          02 mov-correlativo       pic 9(6).
           02 codigo-movimiento     pic x(6).
           02 num-factura           pic x(6).
           02 cantidad-movimiento   pic 9(5).
@@ -52,12 +54,23 @@
           02 precio-costo-mov     pic 9(7).
           02 rut-cliente-mov      pic x(8).
           02 unidad-med-mov       pic x(2).
+          02 iva-venta            pic 9(7).
+          02 total-venta          pic 9(8).
+          02 operador-id-mov      pic x(8).
+          02 fecha-hora-registro-mov.
+             03 fhr-dia-mov       pic 99.
+             03 fhr-mes-mov       pic 99.
+             03 fhr-ano-mov       pic 99.
+             03 fhr-hora-mov      pic 99.
+             03 fhr-minuto-mov    pic 99.
+             03 fhr-segundo-mov   pic 99.
 
        working-storage section.
        01 opcion                  pic x.
           88 anterior             value "1".
           88 siguiente            value "2".
           88 volver               value "3".
+          88 ir-a-rut             value "4".
        01 fecha-programa.
           02 dia               pic 99.
           02 filler            pic x value "/".
@@ -66,6 +79,7 @@
           02 ano               pic 99.
        77 linea-subrayado      pic x(80) value all "_".
        77 contador             pic 9(5).
+       77 ws-rut-buscado       pic x(8).
 
        linkage section.
        01 fecha-sistema.
@@ -75,13 +89,13 @@
 
        screen section.
        01 pantalla-principal
-           background is blue foreground is cyan.
+           background-color is 1 foreground-color is 3.
            02 pantalla-refresco
               blank screen
               reverse-video
               line 1 col 25 value is " registro stock medicamentos".
            02 pantalla-fecha line 2 col 60
-              foreground is white
+              foreground-color is 7
               value is "fecha:".
               02 filler col 68
               pic is x(8) using fecha-programa. 
@@ -89,75 +103,75 @@
        01 pantalla-informe.
            02 filer line 8 col 1
               pic is x(80) using linea-subrayado. 
-           02 filler line 10 col 1 foreground is green
+           02 filler line 10 col 1 foreground-color is 2
               value is "ingrese 1 para:".
-           02 filler line 12 col 1 foreground is green
+           02 filler line 12 col 1 foreground-color is 2
               value is "<<< retroceder".
-           02 filler line 10 col 62 foreground is green
+           02 filler line 10 col 62 foreground-color is 2
               value is "ingrese 2 para:".
-           02 filler line 12 col 62 foreground is green
+           02 filler line 12 col 62 foreground-color is 2
               value ">>> avanzar".
            02 filler line 14 col 1
               pic is x(80) using linea-subrayado.
-           02 filler line 16 col 1 foreground is white
+           02 filler line 16 col 1 foreground-color is 7
               value is "ingrese opcion:".
            02 filler line 18 col 1
               pic is x(80) using linea-subrayado.
-           02 filler line 20 col 1 foreground is white
+           02 filler line 20 col 1 foreground-color is 7
               value is "registro numero:".
            02 filler col 30
               pic is z(5) using contador.
        01 pantalla-informe-factura.
-           02 filler line 22 col 1 foreground is white
+           02 filler line 22 col 1 foreground-color is 7
               value is "numero factura:".
            02 filler col 30
               pic is z(5) using contador.
        01 pantalla-informe-cliente.
-           02 filler line 24 col 1 foreground is white
+           02 filler line 24 col 1 foreground-color is 7
               value is "rut cliente".
            02 filler col 30
               pic is z(8) using rut-cliente.
            02 filler col 38 value is "-".
            02 filler col 39
               pic is x using dv-cliente.
-           02 filler line 26 col 1 foreground is white
+           02 filler line 26 col 1 foreground-color is 7
               value is "apellido cliente:".
            02 filler col 30
               pic is x(20) using apellido-cliente.
-           02 filler line 28 col 1 foreground is white
+           02 filler line 28 col 1 foreground-color is 7
               value is "nombre cliente:".
            02 filler col 30
               pic is x(20) using nombre-cliente.
-           02 filler line 30 col 1 foreground is white
+           02 filler line 30 col 1 foreground-color is 7
               value is "direccion:".
            02 filler col 30
               pic is x(30) using dir-cliente.
-           02 filler line 32 col 1 foreground is white
+           02 filler line 32 col 1 foreground-color is 7
               value is "fono:".
            02 filler col 30
               pic is x(10) using fono-cliente.
        01 pantalla-informe-movimiento.
-           02 filler line 34 col 1 foreground is white
+           02 filler line 34 col 1 foreground-color is 7
               value is "codigo medicamento:".
            02 filler col 30
               pic is z(6) using codigo-movimiento.
-           02 filler line 36 col 1 foreground is white
+           02 filler line 36 col 1 foreground-color is 7
               value is "descripcion".
            02 filler col 30
               pic is x(30) using descripcion-mov.
-           02 filler line 38 col 1 foreground is white
+           02 filler line 38 col 1 foreground-color is 7
               value is "precio costo unitario".
            02 filler col 30
               pic is z(7) using precio-costo-mov.
-           02 filler line 40 col 1 foreground is white
+           02 filler line 40 col 1 foreground-color is 7
               value is "unidad de medida:".
            02 filler col 30
               pic is xx using unidad-med-mov.
-           02 filler line 42 col 1 foreground is white
+           02 filler line 42 col 1 foreground-color is 7
               value is "cantidad del movimiento:".
            02 filler col 30
               pic is z(5) using cantidad-movimiento.
-           02 filler line 44 col 1 foreground is white
+           02 filler line 44 col 1 foreground-color is 7
               value is "fecha de venta:".
            02 filler col 30
               pic is zz using dia-venta.
@@ -169,16 +183,25 @@
               pic is zz using ano-venta.
            02 filler line 46 col 1
               pic is x(80) using linea-subrayado.
-           02 filler line 48 col 1 foreground is green
+           02 filler line 48 col 1 foreground-color is 2
               value is "ingrese 3 para:".
-           02 filler col 30 foreground is green
+           02 filler col 30 foreground-color is 2
               value is "volver al menu principal".
+           02 filler line 49 col 1 foreground-color is 2
+              value is "ingrese 4 para: ir a un rut de cliente".
            02 filler line 50 col 1
               pic is x(80) using linea-subrayado.
 
        01 opcion-pantalla-informe.
            02 filler line 7 col 30
               pic is x using opcion required auto.
+       01 pantalla-busqueda-rut.
+           02 filler line 51 col 1
+              foreground-color is 7
+              value is "ingrese rut de cliente a buscar:".
+       01 datos-busqueda-rut.
+           02 filler line 51 col 40
+              pic is x(8) using ws-rut-buscado required auto.
 	   
        procedure division using fecha-sistema.
        inicio.
@@ -198,28 +221,54 @@
            accept opcion-pantalla-informe.
        eleccion.
            if opcion not numeric then go desplejar-pantallas.
-           if opcion < 1 or opcion > 3 then go desplejar-pantallas.
+           if opcion < 1 or opcion > 4 then go desplejar-pantallas.
            if opcion = 1 then go anterior-registro.
            if opcion = 2 then go siguiente-registro.
-           if opcion = 3 then go volver.
+           if opcion = 3 then go salir-programa.
+           if opcion = 4 then go ir-a-rut-cliente.
        anterior-registro.
            compute contador = contador - 1.
            read movimiento-medicamento previous record
-           at end go volver.
+           at end go salir-programa.
            go recuperar-datos.
        siguiente-registro.
            add 1 to contador.
            read movimiento-medicamento next record
-           at end go volver.
+           at end go salir-programa.
            go recuperar-datos.
-       
+
        recuperar-datos.
        buscar-cliente.
            move rut-cliente-mov to rut-cliente.
            start clientes key equal rut-cliente.
            read clientes.
            go desplejar-pantallas.
-       volver.
+      *_rut-cliente-mov no es clave del archivo (la clave es
+      *_codigo-movimiento), asi que el salto a un rut recorre mov.dat
+      *_desde el inicio comparando cada registro, igual que los
+      *_recorridos manuales usados en otros informes de este sistema
+       ir-a-rut-cliente.
+           display pantalla-principal.
+           display pantalla-busqueda-rut.
+           accept  datos-busqueda-rut.
+           move low-values to codigo-movimiento.
+           start movimiento-medicamento key is >= codigo-movimiento
+               invalid key go mensaje-no-encontrado.
+           move 0 to contador.
+       buscar-siguiente-rut.
+           read movimiento-medicamento next record
+               at end go mensaje-no-encontrado.
+           add 1 to contador.
+           if rut-cliente-mov not = ws-rut-buscado then
+              go buscar-siguiente-rut
+           end-if.
+           go recuperar-datos.
+       mensaje-no-encontrado.
+           display " " line 1 col 1 erase eos.
+           display "ese rut de cliente no tiene movimientos"
+                    line 4 col 1.
+           go ir-a-rut-cliente.
+       salir-programa.
            move 0 to contador.
            close clientes.
            close movimiento-medicamento.
