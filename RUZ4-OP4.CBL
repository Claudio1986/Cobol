@@ -8,12 +8,33 @@
            select medicamentos assign to disk
            organization is indexed
            access mode is dynamic
-           record key is codigo-medicamento.
+           record key is clave-medicamento
+           alternate record key is clave-vencimiento with duplicates.
 
            select prod-vencidos assign to disk
            organization is indexed
            access mode is dynamic
-           record key is codigo-vencido.
+           record key is clave-vencido.
+
+           select control-numero assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is control-tipo.
+
+           select baja-stock assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is b-correlativo.
+
+           select laboratorio assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is rut-laboratorio.
+
+           select devolucion-laboratorio assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is v-correlativo.
 
        data division.
        file section.
@@ -21,7 +42,9 @@
            label record is standard
            value of file-id "medicamentos.dat".
        01 reg-medicamentos.
-          02 codigo-medicamento  pic x(6).
+          02 clave-medicamento.
+             03 codigo-medicamento  pic x(6).
+             03 numero-lote         pic 9(3).
           02 descr-medicamento   pic x(30).
           02 cantidad-stock      pic 9(5).
           02 precio-costo-u      pic 9(7).
@@ -40,12 +63,28 @@
              03 dia-compra       pic 99.
              03 mes-compra       pic 99.
              03 ano-compra       pic 99.
+          02 clave-vencimiento.
+             03 cod-med-vto        pic x(6).
+             03 vencimiento-orden  pic 9(6).
+          02 iva-compra          pic 9(7).
+          02 total-compra        pic 9(8).
+          02 med-operador-id     pic x(8).
+          02 med-fecha-hora-registro.
+             03 med-fhr-dia      pic 99.
+             03 med-fhr-mes      pic 99.
+             03 med-fhr-ano      pic 99.
+             03 med-fhr-hora     pic 99.
+             03 med-fhr-minuto   pic 99.
+             03 med-fhr-segundo  pic 99.
+             03 med-cantidad-comprada pic 9(5).
 
        fd prod-vencidos
            label record is standard
            value of file-id is "vencidos.dat".
        01 reg-prodvencidos.
-          02 codigo-vencido      pic x(6).
+          02 clave-vencido.
+             03 codigo-vencido   pic x(6).
+             03 lote-vencido     pic 9(3).
           02 descr-vencido       pic x(30).
           02 stock-vencido       pic 9(5).
           02 vfecha-compra.
@@ -61,6 +100,52 @@
              03 vmes-vencimiento  pic 99.
              03 vano-vencimiento  pic 99.
 
+       fd control-numero
+           label record is standard
+           value of file-id is "control.dat".
+       01 reg-control.
+          02 control-tipo        pic x(6).
+          02 ultimo-numero       pic 9(6).
+
+       fd baja-stock
+           label record is standard
+           value of file-id is "bajas.dat".
+       01 reg-baja.
+          02 b-correlativo        pic 9(5).
+          02 b-codigo-medicamento pic x(6).
+          02 b-descr-medicamento  pic x(30).
+          02 b-cantidad-baja      pic 9(5).
+          02 b-fecha-baja.
+             03 b-dia-baja        pic 99.
+             03 b-mes-baja        pic 99.
+             03 b-ano-baja        pic 99.
+          02 b-responsable        pic x(20).
+
+       fd laboratorio
+           label record is standard
+           value of file-id "lab.dat".
+       01 reg-laboratorio.
+          02 rut-laboratorio      pic 9(8).
+          02 dv-laboratorio       pic x.
+          02 razon-social         pic x(15).
+          02 dir-laboratorio      pic x(30).
+          02 fono-laboratorio     pic x(10).
+
+       fd devolucion-laboratorio
+           label record is standard
+           value of file-id is "devol.dat".
+       01 reg-devolucion.
+          02 v-correlativo         pic 9(5).
+          02 v-codigo-medicamento  pic x(6).
+          02 v-descr-medicamento   pic x(30).
+          02 v-cantidad-devuelta   pic 9(5).
+          02 v-fecha-devolucion.
+             03 v-dia-devolucion   pic 99.
+             03 v-mes-devolucion   pic 99.
+             03 v-ano-devolucion   pic 99.
+          02 v-rut-laboratorio     pic x(8).
+          02 v-razon-social        pic x(15).
+
        working-storage section.
        01 opcion                  pic x.
           88 registro-vencidos    value "1".
@@ -71,10 +156,21 @@
           88 volver               value "3".
        77 linea-subrayado         pic x(80) value all "_".
        77 contador                pic 9(5).
+       77 ws-codigo-buscado       pic x(6).
+       77 cantidad-a-dar-de-baja  pic 9(5).
+       01 nombre-responsable      pic x(20).
+       01 tipo-baja                pic x.
+          88 es-destruccion        value "1".
+          88 es-devolucion         value "2".
+       01 ws-lote-encontrado       pic x.
+          88 lote-encontrado       value "S".
+          88 lote-no-encontrado    value "N".
        01 fecha-programa.
           02 ano                  pic 99.
           02 mes                  pic 99.
           02 dia                  pic 99.
+       77 ws-orden-hoy            pic 9(6).
+       77 ws-orden-vencimiento    pic 9(6).
 
        linkage section.
        01 fecha-sistema.
@@ -84,12 +180,12 @@
 
        screen section.
        01 pantalla-principal
-           background is blue foreground is red.
+           background-color is 1 foreground-color is 4.
            02 pantalla-refresco
               blank screen reverse-video line 4 col 25
               value is " consulta de medicamentos vencidos ".
            02 pantalla-fecha line 6 col 60
-              foreground is white
+              foreground-color is 7
               value is "fecha:".
            02 filler col 68
               pic is 99 using dia.
@@ -99,16 +195,16 @@
            02 filler col 73 value is "-".
            02 filler col 74
               pic is 99 using ano.
-           02 filler line 8 col 1 foreground is white
+           02 filler line 8 col 1 foreground-color is 7
               pic is x(80) using linea-subrayado.
        01 pantalla-opcion-1.
            02 filler line 10 col 1
-              foreground is white
+              foreground-color is 7
               value is "opcion 1:".
            02 filler col 20
               value is "ver registros de medicamentos vencidos".
            02 filler line 12 col 1
-              foreground is white
+              foreground-color is 7
               value is "opcion 2:".
            02 filler col 20
               value is
@@ -116,7 +212,7 @@
            02 filler line 14 col 1
               pic is x(80) using linea-subrayado.
            02 filler line 16 col 1
-              foreground is white
+              foreground-color is 7
               value is "ingrese opcion:".
            02 filler line 18 col 1
               pic is x(80) using linea-subrayado.
@@ -125,37 +221,37 @@
               pic is x using opcion required auto. 
 
        01 pantalla-informe.
-           02 filler line 10 col 1 foreground is green
+           02 filler line 10 col 1 foreground-color is 2
               value is "ingrese 1 para:".
-           02 filler line 12 col 1 foreground is green
+           02 filler line 12 col 1 foreground-color is 2
               value is "<<< retroceder".
-           02 filler line 10 col 62 foreground is green
+           02 filler line 10 col 62 foreground-color is 2
               value is "ingrese 2 para:".
-           02 filler line 12 col 62 foreground is green
+           02 filler line 12 col 62 foreground-color is 2
               value ">>> avanzar".
            02 filler line 14 col 1
               pic is x(80) using linea-subrayado.
-           02 filler line 16 col 1 foreground is white
+           02 filler line 16 col 1 foreground-color is 7
               value is "ingrese opcion:".
            02 filler line 18 col 1
               pic is x(80) using linea-subrayado.
-           02 filler line 20 col 1 foreground is white
+           02 filler line 20 col 1 foreground-color is 7
               value is "registro numero:".
            02 filler col 30
               pic is z(5) using contador.
-           02 filler line 22 col 1 foreground is white
+           02 filler line 22 col 1 foreground-color is 7
               value is "codigo medicamento:".
            02 filler col 30 
               pic is x(6) using codigo-vencido.
-           02 filler line 24 col 1 foreground is white
+           02 filler line 24 col 1 foreground-color is 7
               value is "descripcion:".
            02 filler col 30
               pic is x(30) using descr-vencido.
-           02 filler line 26 col 1 foreground is white
+           02 filler line 26 col 1 foreground-color is 7
               value is "stock vencido:".
            02 filler col 30
               pic is z(5) using stock-vencido.
-           02 filler line 28 col 1 foreground is white
+           02 filler line 28 col 1 foreground-color is 7
               value is "fecha de compra:".
            02 filler col 30
               pic is zz using vdia-compra.
@@ -165,7 +261,7 @@
            02 filler col 36 value is "/".
            02 filler col 37
               pic is zz using vano-compra.
-           02 filler line 30 col 1 foreground is white
+           02 filler line 30 col 1 foreground-color is 7
               value is "fecha elavoracion:".
            02 filler col 30
               pic is zz using vdia-elavoracion.
@@ -175,7 +271,7 @@
            02 filler col 36 value is "/".
            02 filler col 37
               pic is zz using vano-elavoracion.
-           02 filler line 8 col 1 foreground is white
+           02 filler line 8 col 1 foreground-color is 7
               value is "fecha vencimiento:".
            02 filler col 30
               pic is zz using vdia-vencimiento.
@@ -187,13 +283,62 @@
               pic is zz using vano-vencimiento.
            02 filler line 34 col 1
               pic is x(80) using linea-subrayado.
-           02 filler line 36 col 1 foreground is green
+           02 filler line 36 col 1 foreground-color is 2
               value is "ingrese 3 para: volver al menu principal".
-           02 filler line 38 col 1
+           02 filler line 37 col 1 foreground-color is 2
+              value is "ingrese 4 para: dar de baja este registro".
+           02 filler line 39 col 1 foreground-color is 2
+              value is "ingrese 5 para: ir a un codigo de medicamento".
+           02 filler line 40 col 1
               pic is x(80) using linea-subrayado.
        01 pantalla-respuesta-informe.
            02 filler line 16 col 30
               pic is x using opcion-2 required auto.
+       01 pantalla-busqueda-codigo.
+           02 filler line 41 col 1
+              foreground-color is 7
+              value is "ingrese codigo de medicamento a buscar:".
+       01 datos-busqueda-codigo.
+           02 filler line 41 col 45
+              pic is x(6) using ws-codigo-buscado required auto.
+
+       01 pantalla-baja
+           background-color is 1 foreground-color is 4.
+           02 filler line 10 col 1
+              foreground-color is 7
+              value is "dar de baja producto vencido".
+           02 filler line 12 col 1
+              value is "codigo medicamento:".
+           02 filler col 30
+              pic is x(6) using codigo-vencido.
+           02 filler line 14 col 1
+              value is "descripcion:".
+           02 filler col 30
+              pic is x(30) using descr-vencido.
+           02 filler line 16 col 1
+              value is "stock vencido disponible:".
+           02 filler col 35
+              pic is z(4)9 using stock-vencido.
+           02 filler line 18 col 1
+              foreground-color is 7
+              value is "cantidad a dar de baja:".
+           02 filler line 20 col 1
+              foreground-color is 7
+              value is "responsable que autoriza:".
+           02 filler line 22 col 1
+              foreground-color is 7
+              value is "tipo (1=destruccion 2=devolucion a lab):".
+           02 filler line 24 col 1
+              pic is x(80) using linea-subrayado.
+       01 datos-baja.
+           02 filler line 18 col 35
+              pic is z(4)9 using cantidad-a-dar-de-baja
+              required auto.
+           02 filler line 20 col 35
+              pic is x(20) using nombre-responsable
+              required auto.
+           02 filler line 22 col 52
+              pic is x using tipo-baja required auto.
 
        procedure division using fecha-sistema.
        inicio.
@@ -201,41 +346,39 @@
            move s-dia to dia.
            move s-mes to mes.
            move s-ano to ano.
+           compute ws-orden-hoy = ano * 10000 + mes * 100 + dia.
        abrir-ficheros.
            open i-o medicamentos.
            open i-o prod-vencidos.
-     
+
        leer-medicamentos.
            read medicamentos next record at end go comenzar.
-           if ano > ano-vencimiento or ano = ano-vencimiento
-              if mes > mes-vencimiento or mes = mes-vencimiento
-                 if dia > dia-vencimiento or dia = dia-vencimiento
-                    go grabar-registro-vencido
-                 end-if
-              end-if
+           compute ws-orden-vencimiento = ano-vencimiento * 10000
+                                          + mes-vencimiento * 100
+                                          + dia-vencimiento.
+           if ws-orden-vencimiento <= ws-orden-hoy
+              go grabar-registro-vencido
            end-if.
            go leer-medicamentos.
        grabar-registro-vencido.
            move codigo-medicamento to codigo-vencido.
+           move numero-lote        to lote-vencido.
            move descr-medicamento  to descr-vencido.
            move cantidad-stock     to stock-vencido.
            move fecha-compra       to vfecha-compra.
            move fecha-elavoracion  to vfecha-elavoracion.
            move fecha-vencimiento  to vfecha-vencimiento.
-           write reg-prodvencidos invalid key go mensaje-1.
-     
-       borrar-registro-vencido.
-           start medicamentos key equal codigo-medicamento.
-           delete medicamentos.
-           close medicamentos.
-           close prod-vencidos.
-           open i-o medicamentos.
-           open i-o prod-vencidos.
+           write reg-prodvencidos invalid key go leer-medicamentos.
            go leer-medicamentos.
        comenzar.
            close medicamentos.
            close prod-vencidos.
-           open input prod-vencidos.
+           open i-o medicamentos.
+           open i-o prod-vencidos.
+           open i-o control-numero.
+           open i-o baja-stock.
+           open input laboratorio.
+           open i-o devolucion-laboratorio.
        desplejar-pantalla-opcion-1.
            display pantalla-principal.
            display pantalla-opcion-1.
@@ -246,10 +389,10 @@
               go desplejar-pantalla-opcion-1.
            if opcion < 1 or opcion > 2 then
               go desplejar-pantalla-opcion-1.
-           if opcion = 1 then go registro-vencidos.
-           if opcion = 2 then go vencidos-a-la-fecha.
+           if opcion = 1 then go ver-vencidos.
+           if opcion = 2 then go ver-vencidos-hoy.
 
-       registro-vencidos.
+       ver-vencidos.
        pantalla-informes.
            display pantalla-principal.
            display pantalla-informe.
@@ -257,20 +400,130 @@
       
        eleccion-2.
            if opcion-2 not numeric go eleccion-2.
-           if opcion-2 < 1 or opcion-2 > 3 go eleccion-2.
+           if opcion-2 < 1 or opcion-2 > 5 go eleccion-2.
            if opcion-2 = 1 then go anterior-registro.
            if opcion-2 = 2 then go siguiente-registro.
-           if opcion-2 = 3 then go volver.
+           if opcion-2 = 3 then go salir-programa.
+           if opcion-2 = 4 then go dar-de-baja-1.
+           if opcion-2 = 5 then go ir-a-codigo-1.
        anterior-registro.
            compute contador = contador - 1.
-           read prod-vencidos previous record at end go volver.
+           read prod-vencidos previous record at end go salir-programa.
            go pantalla-informes.
        siguiente-registro.
            add 1 to contador.
-           read prod-vencidos next record at end go volver.
+           read prod-vencidos next record at end go salir-programa.
+           go pantalla-informes.
+       ir-a-codigo-1.
+           display pantalla-principal.
+           display pantalla-busqueda-codigo.
+           accept  datos-busqueda-codigo.
+           move ws-codigo-buscado to codigo-vencido.
+           move 0 to lote-vencido.
+           start prod-vencidos key is >= clave-vencido
+               invalid key go mensaje-no-encontrado-1.
+           read prod-vencidos next record
+               at end go mensaje-no-encontrado-1.
+           if codigo-vencido not = ws-codigo-buscado then
+              go mensaje-no-encontrado-1
+           end-if.
+           move 0 to contador.
            go pantalla-informes.
+       mensaje-no-encontrado-1.
+           display " " line 1 col 1 erase eos.
+           display "ese codigo de medicamento no esta vencido"
+                    line 4 col 1.
+           go ir-a-codigo-1.
+       dar-de-baja-1.
+           move stock-vencido to cantidad-a-dar-de-baja.
+           move spaces        to nombre-responsable.
+           move "1"           to tipo-baja.
+           display pantalla-principal.
+           display pantalla-baja.
+           accept  datos-baja.
+           go grabar-registro-baja-1.
+       grabar-registro-baja-1.
+           move codigo-vencido   to codigo-medicamento.
+           move lote-vencido     to numero-lote.
+           move "N"              to ws-lote-encontrado.
+           move spaces           to v-rut-laboratorio.
+           read medicamentos key is clave-medicamento
+               invalid key go marcar-baja-1.
+           move "S" to ws-lote-encontrado.
+           move med-rut-laboratorio to v-rut-laboratorio.
+           if cantidad-a-dar-de-baja >= cantidad-stock then
+              delete medicamentos
+           else
+              compute cantidad-stock =
+                 cantidad-stock - cantidad-a-dar-de-baja
+              rewrite reg-medicamentos
+           end-if.
+       marcar-baja-1.
+           move "BAJA"          to control-tipo.
+           read control-numero key is control-tipo
+               invalid key go crear-control-baja-1.
+           compute b-correlativo = ultimo-numero + 1.
+           compute ultimo-numero = ultimo-numero + 1.
+           rewrite reg-control.
+           go escribir-baja-1.
+       crear-control-baja-1.
+           move "BAJA" to control-tipo.
+           move 1      to ultimo-numero.
+           write reg-control.
+           move 1      to b-correlativo.
+       escribir-baja-1.
+           move codigo-vencido         to b-codigo-medicamento.
+           move descr-vencido          to b-descr-medicamento.
+           move cantidad-a-dar-de-baja to b-cantidad-baja.
+           move dia                    to b-dia-baja.
+           move mes                    to b-mes-baja.
+           move ano                    to b-ano-baja.
+           move nombre-responsable     to b-responsable.
+           write reg-baja invalid key go mensaje-1.
+           if es-devolucion and lote-no-encontrado then
+              go mensaje-sin-lote-1
+           end-if.
+           if es-devolucion then
+              go escribir-devolucion-1
+           end-if.
+           go borrar-vencido-1.
+       mensaje-sin-lote-1.
+           display " " line 1 col 1 erase eos.
+           display "ese lote ya no existe en medicamentos, no se puede"
+                    line 4 col 1.
+           display "generar la devolucion al laboratorio"
+                    line 5 col 1.
+           go borrar-vencido-1.
+       escribir-devolucion-1.
+           move v-rut-laboratorio to rut-laboratorio.
+           read laboratorio key is rut-laboratorio
+               invalid key move spaces to razon-social end-read.
+           move "DEVOL"          to control-tipo.
+           read control-numero key is control-tipo
+               invalid key go crear-control-devol-1.
+           compute v-correlativo = ultimo-numero + 1.
+           compute ultimo-numero = ultimo-numero + 1.
+           rewrite reg-control.
+           go grabar-devolucion-1.
+       crear-control-devol-1.
+           move "DEVOL" to control-tipo.
+           move 1       to ultimo-numero.
+           write reg-control.
+           move 1       to v-correlativo.
+       grabar-devolucion-1.
+           move codigo-vencido         to v-codigo-medicamento.
+           move descr-vencido          to v-descr-medicamento.
+           move cantidad-a-dar-de-baja to v-cantidad-devuelta.
+           move dia                    to v-dia-devolucion.
+           move mes                    to v-mes-devolucion.
+           move ano                    to v-ano-devolucion.
+           move razon-social           to v-razon-social.
+           write reg-devolucion invalid key go mensaje-1.
+       borrar-vencido-1.
+           delete prod-vencidos.
+           go siguiente-registro.
 
-       vencidos-a-la-fecha.
+       ver-vencidos-hoy.
        pantalla-informes-2.
            display pantalla-principal.
            display pantalla-informe.
@@ -278,16 +531,18 @@
      
        eleccion-3.
            if opcion-2 not numeric go eleccion-3.
-           if opcion-2 < 1 or opcion-2 > 3 go eleccion-3.
+           if opcion-2 < 1 or opcion-2 > 5 go eleccion-3.
            if opcion-2 = 1 then go anterior-registro-2.
            if opcion-2 = 2 then go siguiente-registro-2.
-           if opcion-2 = 3 then go volver.
+           if opcion-2 = 3 then go salir-programa.
+           if opcion-2 = 4 then go dar-de-baja-2.
+           if opcion-2 = 5 then go ir-a-codigo-2.
        anterior-registro-2.
            compute contador = contador - 1.
-           read prod-vencidos previous record at end go volver.
-           if dia = dia-vencimiento then
-              if mes = mes-vencimiento then
-                 if ano = ano-vencimiento then
+           read prod-vencidos previous record at end go salir-programa.
+           if dia = vdia-vencimiento then
+              if mes = vmes-vencimiento then
+                 if ano = vano-vencimiento then
                     go pantalla-informes-2
                  end-if
               end-if
@@ -296,25 +551,145 @@
            go eleccion-3.
        siguiente-registro-2.
            add 1 to contador.
-           read prod-vencidos next record at end go volver.
-           if dia = dia-vencimiento then
-              if mes = mes-vencimiento then
-                 if ano = ano-vencimiento then
+           read prod-vencidos next record at end go salir-programa.
+           if dia = vdia-vencimiento then
+              if mes = vmes-vencimiento then
+                 if ano = vano-vencimiento then
                     go pantalla-informes-2
                  end-if
               end-if
            end-if.
            move 2 to opcion-2.
            go eleccion-3.
+       dar-de-baja-2.
+           move stock-vencido to cantidad-a-dar-de-baja.
+           move spaces        to nombre-responsable.
+           move "1"           to tipo-baja.
+           display pantalla-principal.
+           display pantalla-baja.
+           accept  datos-baja.
+           go grabar-registro-baja-2.
+       grabar-registro-baja-2.
+           move codigo-vencido   to codigo-medicamento.
+           move lote-vencido     to numero-lote.
+           move "N"              to ws-lote-encontrado.
+           move spaces           to v-rut-laboratorio.
+           read medicamentos key is clave-medicamento
+               invalid key go marcar-baja-2.
+           move "S" to ws-lote-encontrado.
+           move med-rut-laboratorio to v-rut-laboratorio.
+           if cantidad-a-dar-de-baja >= cantidad-stock then
+              delete medicamentos
+           else
+              compute cantidad-stock =
+                 cantidad-stock - cantidad-a-dar-de-baja
+              rewrite reg-medicamentos
+           end-if.
+       marcar-baja-2.
+           move "BAJA"          to control-tipo.
+           read control-numero key is control-tipo
+               invalid key go crear-control-baja-2.
+           compute b-correlativo = ultimo-numero + 1.
+           compute ultimo-numero = ultimo-numero + 1.
+           rewrite reg-control.
+           go escribir-baja-2.
+       crear-control-baja-2.
+           move "BAJA" to control-tipo.
+           move 1      to ultimo-numero.
+           write reg-control.
+           move 1      to b-correlativo.
+       escribir-baja-2.
+           move codigo-vencido         to b-codigo-medicamento.
+           move descr-vencido          to b-descr-medicamento.
+           move cantidad-a-dar-de-baja to b-cantidad-baja.
+           move dia                    to b-dia-baja.
+           move mes                    to b-mes-baja.
+           move ano                    to b-ano-baja.
+           move nombre-responsable     to b-responsable.
+           write reg-baja invalid key go mensaje-1.
+           if es-devolucion and lote-no-encontrado then
+              go mensaje-sin-lote-2
+           end-if.
+           if es-devolucion then
+              go escribir-devolucion-2
+           end-if.
+           go borrar-vencido-2.
+       mensaje-sin-lote-2.
+           display " " line 1 col 1 erase eos.
+           display "ese lote ya no existe en medicamentos, no se puede"
+                    line 4 col 1.
+           display "generar la devolucion al laboratorio"
+                    line 5 col 1.
+           go borrar-vencido-2.
+       escribir-devolucion-2.
+           move v-rut-laboratorio to rut-laboratorio.
+           read laboratorio key is rut-laboratorio
+               invalid key move spaces to razon-social end-read.
+           move "DEVOL"          to control-tipo.
+           read control-numero key is control-tipo
+               invalid key go crear-control-devol-2.
+           compute v-correlativo = ultimo-numero + 1.
+           compute ultimo-numero = ultimo-numero + 1.
+           rewrite reg-control.
+           go grabar-devolucion-2.
+       crear-control-devol-2.
+           move "DEVOL" to control-tipo.
+           move 1       to ultimo-numero.
+           write reg-control.
+           move 1       to v-correlativo.
+       grabar-devolucion-2.
+           move codigo-vencido         to v-codigo-medicamento.
+           move descr-vencido          to v-descr-medicamento.
+           move cantidad-a-dar-de-baja to v-cantidad-devuelta.
+           move dia                    to v-dia-devolucion.
+           move mes                    to v-mes-devolucion.
+           move ano                    to v-ano-devolucion.
+           move razon-social           to v-razon-social.
+           write reg-devolucion invalid key go mensaje-1.
+       borrar-vencido-2.
+           delete prod-vencidos.
+           go siguiente-registro-2.
 
-       volver.
+      *_el salto directo solo tiene sentido dentro del filtro "vencidos
+      *_a la fecha de hoy" si el codigo encontrado vence justo hoy
+       ir-a-codigo-2.
+           display pantalla-principal.
+           display pantalla-busqueda-codigo.
+           accept  datos-busqueda-codigo.
+           move ws-codigo-buscado to codigo-vencido.
+           move 0 to lote-vencido.
+           start prod-vencidos key is >= clave-vencido
+               invalid key go mensaje-no-encontrado-2.
+           read prod-vencidos next record
+               at end go mensaje-no-encontrado-2.
+           if codigo-vencido not = ws-codigo-buscado then
+              go mensaje-no-encontrado-2
+           end-if.
+           if dia not = vdia-vencimiento or
+              mes not = vmes-vencimiento or
+              ano not = vano-vencimiento then
+              go mensaje-no-encontrado-2
+           end-if.
+           move 0 to contador.
+           go pantalla-informes-2.
+       mensaje-no-encontrado-2.
+           display " " line 1 col 1 erase eos.
+           display "ese codigo no vence hoy" line 4 col 1.
+           go ir-a-codigo-2.
+
+       salir-programa.
+           close medicamentos.
            close prod-vencidos.
+           close control-numero.
+           close baja-stock.
+           close laboratorio.
+           close devolucion-laboratorio.
            goback.
 
 
        mensaje-1.
-           display " " line 1 col 1 erase.
+           display " " line 1 col 1 erase eos.
            display "no se puede grabar el registro".
-           go volver.
+           go salir-programa.
 
            
