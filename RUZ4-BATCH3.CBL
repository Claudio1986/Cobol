@@ -0,0 +1,557 @@
+       identification division.
+       program-id. batch-respaldo.
+       author. claudio-ruz.
+       environment division.
+       input-output section.
+       file-control.
+
+           select factura-compra assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is c-numero-factura.
+
+           select compras-bak assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is bc-numero-factura.
+
+           select factura-venta assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is v-numero-factura.
+
+           select ventas-bak assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is bv-numero-factura.
+
+           select clientes assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is rut-cliente.
+
+           select clientes-bak assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is bcl-rut-cliente.
+
+           select laboratorio assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is rut-laboratorio.
+
+           select laboratorio-bak assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is bl-rut-laboratorio.
+
+           select medicamentos assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is clave-medicamento
+           alternate record key is clave-vencimiento with duplicates.
+
+           select medicamentos-bak assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is bm-clave-medicamento.
+
+           select movimiento-medicamento assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is mov-correlativo
+           alternate record key is codigo-movimiento with duplicates.
+
+           select mov-bak assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is bmv-correlativo
+           alternate record key is bmv-codigo-movimiento
+              with duplicates.
+
+           select prod-vencidos assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is clave-vencido.
+
+           select vencidos-bak assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is bvc-clave-vencido.
+
+       data division.
+       file section.
+       fd factura-compra
+           label record is standard
+           value of file-id "compras.dat".
+       01 reg-factura.
+          02 c-codigo-factura     pic x(6).
+          02 c-numero-factura     pic x(6).
+          02 c-rut-laboratorio    pic x(8).
+          02 c-operador-id        pic x(8).
+          02 c-fecha-hora-registro.
+             03 c-fhr-dia         pic 99.
+             03 c-fhr-mes         pic 99.
+             03 c-fhr-ano         pic 99.
+             03 c-fhr-hora        pic 99.
+             03 c-fhr-minuto      pic 99.
+             03 c-fhr-segundo     pic 99.
+
+       fd compras-bak
+           label record is standard
+           value of file-id "comprasbak.dat".
+       01 reg-compras-bak.
+          02 bc-codigo-factura     pic x(6).
+          02 bc-numero-factura     pic x(6).
+          02 bc-rut-laboratorio    pic x(8).
+          02 bc-operador-id        pic x(8).
+          02 bc-fecha-hora-registro.
+             03 bc-fhr-dia         pic 99.
+             03 bc-fhr-mes         pic 99.
+             03 bc-fhr-ano         pic 99.
+             03 bc-fhr-hora        pic 99.
+             03 bc-fhr-minuto      pic 99.
+             03 bc-fhr-segundo     pic 99.
+
+       fd factura-venta
+           label record is standard
+           value of file-id "ventas.dat".
+       01 reg-factura-venta.
+          02 v-codigo-factura     pic x(6).
+          02 v-numero-factura     pic x(6).
+          02 v-rut-cliente        pic x(8).
+          02 v-total-factura      pic 9(9).
+          02 v-operador-id        pic x(8).
+          02 v-fecha-hora-registro.
+             03 v-fhr-dia         pic 99.
+             03 v-fhr-mes         pic 99.
+             03 v-fhr-ano         pic 99.
+             03 v-fhr-hora        pic 99.
+             03 v-fhr-minuto      pic 99.
+             03 v-fhr-segundo     pic 99.
+
+       fd ventas-bak
+           label record is standard
+           value of file-id "ventasbak.dat".
+       01 reg-ventas-bak.
+          02 bv-codigo-factura     pic x(6).
+          02 bv-numero-factura     pic x(6).
+          02 bv-rut-cliente        pic x(8).
+          02 bv-total-factura      pic 9(9).
+          02 bv-operador-id        pic x(8).
+          02 bv-fecha-hora-registro.
+             03 bv-fhr-dia         pic 99.
+             03 bv-fhr-mes         pic 99.
+             03 bv-fhr-ano         pic 99.
+             03 bv-fhr-hora        pic 99.
+             03 bv-fhr-minuto      pic 99.
+             03 bv-fhr-segundo     pic 99.
+
+       fd clientes
+           label record is standard
+           value of file-id "clientes.dat".
+       01 reg-clientes.
+          02 rut-cliente          pic 9(8).
+          02 dv-cliente           pic x.
+          02 apellido-cliente     pic x(20).
+          02 nombre-cliente       pic x(20).
+          02 dir-cliente          pic x(30).
+          02 fono-cliente         pic x(10).
+
+       fd clientes-bak
+           label record is standard
+           value of file-id "clientesbak.dat".
+       01 reg-clientes-bak.
+          02 bcl-rut-cliente       pic 9(8).
+          02 bcl-dv-cliente        pic x.
+          02 bcl-apellido-cliente  pic x(20).
+          02 bcl-nombre-cliente    pic x(20).
+          02 bcl-dir-cliente       pic x(30).
+          02 bcl-fono-cliente      pic x(10).
+
+       fd laboratorio
+           label record is standard
+           value of file-id "lab.dat".
+       01 reg-laboratorio.
+          02 rut-laboratorio      pic 9(8).
+          02 dv-laboratorio       pic x.
+          02 razon-social         pic x(15).
+          02 dir-laboratorio      pic x(30).
+          02 fono-laboratorio     pic x(10).
+
+       fd laboratorio-bak
+           label record is standard
+           value of file-id "labbak.dat".
+       01 reg-laboratorio-bak.
+          02 bl-rut-laboratorio    pic 9(8).
+          02 bl-dv-laboratorio     pic x.
+          02 bl-razon-social       pic x(15).
+          02 bl-dir-laboratorio    pic x(30).
+          02 bl-fono-laboratorio   pic x(10).
+
+       fd medicamentos
+           label record is standard
+           value of file-id "medicamentos.dat".
+       01 reg-medicamentos.
+          02 clave-medicamento.
+             03 codigo-medicamento  pic x(6).
+             03 numero-lote         pic 9(3).
+          02 descr-medicamento   pic x(30).
+          02 cantidad-stock      pic 9(5).
+          02 precio-costo-u      pic 9(7).
+          02 med-rut-laboratorio pic x(8).
+          02 unidad-medida       pic x(2).
+          02 cant-stock-critico  pic 9(5).
+          02 fecha-elavoracion.
+             03 dia-elavoracion  pic 99.
+             03 mes-elavoracion  pic 99.
+             03 ano-elavoracion  pic 99.
+          02 fecha-vencimiento.
+             03 dia-vencimiento  pic 99.
+             03 mes-vencimiento  pic 99.
+             03 ano-vencimiento  pic 99.
+          02 fecha-compra.
+             03 dia-compra       pic 99.
+             03 mes-compra       pic 99.
+             03 ano-compra       pic 99.
+          02 clave-vencimiento.
+             03 cod-med-vto        pic x(6).
+             03 vencimiento-orden  pic 9(6).
+          02 iva-compra          pic 9(7).
+          02 total-compra        pic 9(8).
+          02 med-operador-id     pic x(8).
+          02 med-fecha-hora-registro.
+             03 med-fhr-dia      pic 99.
+             03 med-fhr-mes      pic 99.
+             03 med-fhr-ano      pic 99.
+             03 med-fhr-hora     pic 99.
+             03 med-fhr-minuto   pic 99.
+             03 med-fhr-segundo  pic 99.
+             03 med-cantidad-comprada pic 9(5).
+
+       fd medicamentos-bak
+           label record is standard
+           value of file-id "medicamentosbak.dat".
+       01 reg-medicamentos-bak.
+          02 bm-clave-medicamento.
+             03 bm-codigo-medicamento  pic x(6).
+             03 bm-numero-lote         pic 9(3).
+          02 bm-descr-medicamento   pic x(30).
+          02 bm-cantidad-stock      pic 9(5).
+          02 bm-precio-costo-u      pic 9(7).
+          02 bm-med-rut-laboratorio pic x(8).
+          02 bm-unidad-medida       pic x(2).
+          02 bm-cant-stock-critico  pic 9(5).
+          02 bm-fecha-elavoracion.
+             03 bm-dia-elavoracion  pic 99.
+             03 bm-mes-elavoracion  pic 99.
+             03 bm-ano-elavoracion  pic 99.
+          02 bm-fecha-vencimiento.
+             03 bm-dia-vencimiento  pic 99.
+             03 bm-mes-vencimiento  pic 99.
+             03 bm-ano-vencimiento  pic 99.
+          02 bm-fecha-compra.
+             03 bm-dia-compra       pic 99.
+             03 bm-mes-compra       pic 99.
+             03 bm-ano-compra       pic 99.
+          02 bm-iva-compra          pic 9(7).
+          02 bm-total-compra        pic 9(8).
+          02 bm-med-operador-id     pic x(8).
+          02 bm-med-fecha-hora-registro.
+             03 bm-med-fhr-dia      pic 99.
+             03 bm-med-fhr-mes      pic 99.
+             03 bm-med-fhr-ano      pic 99.
+             03 bm-med-fhr-hora     pic 99.
+             03 bm-med-fhr-minuto   pic 99.
+             03 bm-med-fhr-segundo  pic 99.
+             03 bm-med-cantidad-comprada pic 9(5).
+
+       fd movimiento-medicamento
+           label record is standard
+           value of file-id "mov.dat".
+       01 reg-movimiento.
+          02 mov-correlativo       pic 9(6).
+          02 codigo-movimiento     pic x(6).
+          02 num-factura           pic x(6).
+          02 cantidad-movimiento   pic 9(5).
+          02 v-fecha-elavoracion.
+             03 v-dia-elavoracion  pic 99.
+             03 v-mes-elavoracion  pic 99.
+             03 v-ano-elavoracion  pic 99.
+          02 v-fecha-vencimiento.
+             03 v-dia-vencimiento  pic 99.
+             03 v-mes-vencimiento  pic 99.
+             03 v-ano-vencimiento  pic 99.
+          02 fecha-venta.
+             03 dia-venta         pic 99.
+             03 mes-venta         pic 99.
+             03 ano-venta         pic 99.
+          02 descripcion-mov      pic x(30).
+          02 precio-costo-mov     pic 9(7).
+          02 rut-cliente-mov      pic x(8).
+          02 unidad-med-mov       pic x(2).
+          02 iva-venta            pic 9(7).
+          02 total-venta          pic 9(8).
+          02 operador-id-mov      pic x(8).
+          02 fecha-hora-registro-mov.
+             03 fhr-dia-mov       pic 99.
+             03 fhr-mes-mov       pic 99.
+             03 fhr-ano-mov       pic 99.
+             03 fhr-hora-mov      pic 99.
+             03 fhr-minuto-mov    pic 99.
+             03 fhr-segundo-mov   pic 99.
+
+       fd mov-bak
+           label record is standard
+           value of file-id "movbak.dat".
+       01 reg-mov-bak.
+          02 bmv-correlativo           pic 9(6).
+          02 bmv-codigo-movimiento     pic x(6).
+          02 bmv-num-factura           pic x(6).
+          02 bmv-cantidad-movimiento   pic 9(5).
+          02 bmv-fecha-elavoracion.
+             03 bmv-dia-elavoracion    pic 99.
+             03 bmv-mes-elavoracion    pic 99.
+             03 bmv-ano-elavoracion    pic 99.
+          02 bmv-fecha-vencimiento.
+             03 bmv-dia-vencimiento    pic 99.
+             03 bmv-mes-vencimiento    pic 99.
+             03 bmv-ano-vencimiento    pic 99.
+          02 bmv-fecha-venta.
+             03 bmv-dia-venta          pic 99.
+             03 bmv-mes-venta          pic 99.
+             03 bmv-ano-venta          pic 99.
+          02 bmv-descripcion-mov       pic x(30).
+          02 bmv-precio-costo-mov      pic 9(7).
+          02 bmv-rut-cliente-mov       pic x(8).
+          02 bmv-unidad-med-mov        pic x(2).
+          02 bmv-iva-venta             pic 9(7).
+          02 bmv-total-venta           pic 9(8).
+          02 bmv-operador-id-mov       pic x(8).
+          02 bmv-fecha-hora-registro-mov.
+             03 bmv-fhr-dia-mov        pic 99.
+             03 bmv-fhr-mes-mov        pic 99.
+             03 bmv-fhr-ano-mov        pic 99.
+             03 bmv-fhr-hora-mov       pic 99.
+             03 bmv-fhr-minuto-mov     pic 99.
+             03 bmv-fhr-segundo-mov    pic 99.
+
+       fd prod-vencidos
+           label record is standard
+           value of file-id is "vencidos.dat".
+       01 reg-prodvencidos.
+          02 clave-vencido.
+             03 codigo-vencido   pic x(6).
+             03 lote-vencido     pic 9(3).
+          02 descr-vencido       pic x(30).
+          02 stock-vencido       pic 9(5).
+          02 vfecha-compra.
+             03 vdia-compra      pic 99.
+             03 vmes-compra      pic 99.
+             03 vano-compra      pic 99.
+          02 vfecha-elavoracion.
+             03 vdia-elavoracion  pic 99.
+             03 vmes-elavoracion  pic 99.
+             03 vano-elavoracion  pic 99.
+          02 vfecha-vencimiento.
+             03 vdia-vencimiento  pic 99.
+             03 vmes-vencimiento  pic 99.
+             03 vano-vencimiento  pic 99.
+
+       fd vencidos-bak
+           label record is standard
+           value of file-id "vencidosbak.dat".
+       01 reg-vencidos-bak.
+          02 bvc-clave-vencido.
+             03 bvc-codigo-vencido   pic x(6).
+             03 bvc-lote-vencido     pic 9(3).
+          02 bvc-descr-vencido       pic x(30).
+          02 bvc-stock-vencido       pic 9(5).
+          02 bvc-fecha-compra.
+             03 bvc-dia-compra      pic 99.
+             03 bvc-mes-compra      pic 99.
+             03 bvc-ano-compra      pic 99.
+          02 bvc-fecha-elavoracion.
+             03 bvc-dia-elavoracion  pic 99.
+             03 bvc-mes-elavoracion  pic 99.
+             03 bvc-ano-elavoracion  pic 99.
+          02 bvc-fecha-vencimiento.
+             03 bvc-dia-vencimiento  pic 99.
+             03 bvc-mes-vencimiento  pic 99.
+             03 bvc-ano-vencimiento  pic 99.
+
+       working-storage section.
+       77 ws-total-compras        pic 9(5) value 0.
+       77 ws-total-ventas         pic 9(5) value 0.
+       77 ws-total-clientes       pic 9(5) value 0.
+       77 ws-total-laboratorios   pic 9(5) value 0.
+       77 ws-total-medicamentos   pic 9(5) value 0.
+       77 ws-total-movimientos    pic 9(5) value 0.
+       77 ws-total-vencidos       pic 9(5) value 0.
+       01 fecha-sistema.
+          02 s-ano                pic 99.
+          02 s-mes                pic 99.
+          02 s-dia                pic 99.
+
+       procedure division.
+      *_corre sin pantalla para que el programador de tareas del
+      *_sistema operativo (cron) lo pueda lanzar antes de las corridas
+      *_nocturnas de batch-vencidos/batch-archivar y de opcion-3 y
+      *_opcion-4, que reconstruyen sus archivos desde cero sin guardar
+      *_una copia previa. cada archivo *bak.dat se reabre en output y
+      *_se reescribe completo en cada corrida, de modo que siempre
+      *_refleja el estado justo antes del ultimo batch
+       inicio.
+       obtener-fecha.
+           accept fecha-sistema from date.
+       respaldar-compras.
+           open input factura-compra.
+           open output compras-bak.
+       copiar-compras.
+           read factura-compra next record
+               at end go fin-respaldo-compras.
+           move c-codigo-factura      to bc-codigo-factura.
+           move c-numero-factura      to bc-numero-factura.
+           move c-rut-laboratorio     to bc-rut-laboratorio.
+           move c-operador-id         to bc-operador-id.
+           move c-fecha-hora-registro to bc-fecha-hora-registro.
+           write reg-compras-bak invalid key continue end-write.
+           add 1 to ws-total-compras.
+           go copiar-compras.
+       fin-respaldo-compras.
+           close factura-compra.
+           close compras-bak.
+       respaldar-ventas.
+           open input factura-venta.
+           open output ventas-bak.
+       copiar-ventas.
+           read factura-venta next record at end go fin-respaldo-ventas.
+           move v-codigo-factura      to bv-codigo-factura.
+           move v-numero-factura      to bv-numero-factura.
+           move v-rut-cliente         to bv-rut-cliente.
+           move v-total-factura       to bv-total-factura.
+           move v-operador-id         to bv-operador-id.
+           move v-fecha-hora-registro to bv-fecha-hora-registro.
+           write reg-ventas-bak invalid key continue end-write.
+           add 1 to ws-total-ventas.
+           go copiar-ventas.
+       fin-respaldo-ventas.
+           close factura-venta.
+           close ventas-bak.
+       respaldar-clientes.
+           open input clientes.
+           open output clientes-bak.
+       copiar-clientes.
+           read clientes next record at end go fin-respaldo-clientes.
+           move rut-cliente       to bcl-rut-cliente.
+           move dv-cliente        to bcl-dv-cliente.
+           move apellido-cliente  to bcl-apellido-cliente.
+           move nombre-cliente    to bcl-nombre-cliente.
+           move dir-cliente       to bcl-dir-cliente.
+           move fono-cliente      to bcl-fono-cliente.
+           write reg-clientes-bak invalid key continue end-write.
+           add 1 to ws-total-clientes.
+           go copiar-clientes.
+       fin-respaldo-clientes.
+           close clientes.
+           close clientes-bak.
+       respaldar-laboratorios.
+           open input laboratorio.
+           open output laboratorio-bak.
+       copiar-laboratorios.
+           read laboratorio next record
+               at end go fin-respaldo-laboratorios.
+           move rut-laboratorio   to bl-rut-laboratorio.
+           move dv-laboratorio    to bl-dv-laboratorio.
+           move razon-social      to bl-razon-social.
+           move dir-laboratorio   to bl-dir-laboratorio.
+           move fono-laboratorio  to bl-fono-laboratorio.
+           write reg-laboratorio-bak invalid key continue end-write.
+           add 1 to ws-total-laboratorios.
+           go copiar-laboratorios.
+       fin-respaldo-laboratorios.
+           close laboratorio.
+           close laboratorio-bak.
+       respaldar-medicamentos.
+           open input medicamentos.
+           open output medicamentos-bak.
+       copiar-medicamentos.
+           read medicamentos next record
+               at end go fin-respaldo-medicamentos.
+           move codigo-medicamento  to bm-codigo-medicamento.
+           move numero-lote         to bm-numero-lote.
+           move descr-medicamento   to bm-descr-medicamento.
+           move cantidad-stock      to bm-cantidad-stock.
+           move precio-costo-u      to bm-precio-costo-u.
+           move med-rut-laboratorio to bm-med-rut-laboratorio.
+           move unidad-medida       to bm-unidad-medida.
+           move cant-stock-critico  to bm-cant-stock-critico.
+           move fecha-elavoracion   to bm-fecha-elavoracion.
+           move fecha-vencimiento   to bm-fecha-vencimiento.
+           move fecha-compra        to bm-fecha-compra.
+           move iva-compra          to bm-iva-compra.
+           move total-compra        to bm-total-compra.
+           move med-operador-id     to bm-med-operador-id.
+           move med-fecha-hora-registro to bm-med-fecha-hora-registro.
+           move med-cantidad-comprada to bm-med-cantidad-comprada.
+           write reg-medicamentos-bak invalid key continue end-write.
+           add 1 to ws-total-medicamentos.
+           go copiar-medicamentos.
+       fin-respaldo-medicamentos.
+           close medicamentos.
+           close medicamentos-bak.
+       respaldar-movimientos.
+           open input movimiento-medicamento.
+           open output mov-bak.
+       copiar-movimientos.
+           read movimiento-medicamento next record
+               at end go fin-respaldo-movimientos.
+           move mov-correlativo       to bmv-correlativo.
+           move codigo-movimiento     to bmv-codigo-movimiento.
+           move num-factura           to bmv-num-factura.
+           move cantidad-movimiento   to bmv-cantidad-movimiento.
+           move v-fecha-elavoracion   to bmv-fecha-elavoracion.
+           move v-fecha-vencimiento   to bmv-fecha-vencimiento.
+           move fecha-venta           to bmv-fecha-venta.
+           move descripcion-mov       to bmv-descripcion-mov.
+           move precio-costo-mov      to bmv-precio-costo-mov.
+           move rut-cliente-mov       to bmv-rut-cliente-mov.
+           move unidad-med-mov        to bmv-unidad-med-mov.
+           move iva-venta             to bmv-iva-venta.
+           move total-venta           to bmv-total-venta.
+           move operador-id-mov       to bmv-operador-id-mov.
+           move fecha-hora-registro-mov to bmv-fecha-hora-registro-mov.
+           write reg-mov-bak invalid key continue end-write.
+           add 1 to ws-total-movimientos.
+           go copiar-movimientos.
+       fin-respaldo-movimientos.
+           close movimiento-medicamento.
+           close mov-bak.
+       respaldar-vencidos.
+           open input prod-vencidos.
+           open output vencidos-bak.
+       copiar-vencidos.
+           read prod-vencidos next record
+               at end go fin-respaldo-vencidos.
+           move codigo-vencido       to bvc-codigo-vencido.
+           move lote-vencido         to bvc-lote-vencido.
+           move descr-vencido        to bvc-descr-vencido.
+           move stock-vencido        to bvc-stock-vencido.
+           move vfecha-compra        to bvc-fecha-compra.
+           move vfecha-elavoracion   to bvc-fecha-elavoracion.
+           move vfecha-vencimiento   to bvc-fecha-vencimiento.
+           write reg-vencidos-bak invalid key continue end-write.
+           add 1 to ws-total-vencidos.
+           go copiar-vencidos.
+       fin-respaldo-vencidos.
+           close prod-vencidos.
+           close vencidos-bak.
+       fin-batch.
+           display "batch-respaldo: compras=" ws-total-compras
+                   " ventas=" ws-total-ventas
+                   " clientes=" ws-total-clientes.
+           display "batch-respaldo: laboratorios=" ws-total-laboratorios
+                   " medicamentos=" ws-total-medicamentos
+                   " movimientos=" ws-total-movimientos
+                   " vencidos=" ws-total-vencidos.
+           goback.
