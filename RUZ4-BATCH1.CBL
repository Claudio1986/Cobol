@@ -0,0 +1,139 @@
+       identification division.
+       program-id. batch-vencidos.
+       author. claudio-ruz.
+       environment division.
+       input-output section.
+       file-control.
+
+           select medicamentos assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is clave-medicamento
+           alternate record key is clave-vencimiento with duplicates.
+
+           select prod-vencidos assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is clave-vencido.
+
+       data division.
+       file section.
+       fd medicamentos
+           label record is standard
+           value of file-id "medicamentos.dat".
+       01 reg-medicamentos.
+          02 clave-medicamento.
+             03 codigo-medicamento  pic x(6).
+             03 numero-lote         pic 9(3).
+          02 descr-medicamento   pic x(30).
+          02 cantidad-stock      pic 9(5).
+          02 precio-costo-u      pic 9(7).
+          02 med-rut-laboratorio pic x(8).
+          02 unidad-medida       pic x(2).
+          02 cant-stock-critico  pic 9(5).
+          02 fecha-elavoracion.
+             03 dia-elavoracion  pic 99.
+             03 mes-elavoracion  pic 99.
+             03 ano-elavoracion  pic 99.
+          02 fecha-vencimiento.
+             03 dia-vencimiento  pic 99.
+             03 mes-vencimiento  pic 99.
+             03 ano-vencimiento  pic 99.
+          02 fecha-compra.
+             03 dia-compra       pic 99.
+             03 mes-compra       pic 99.
+             03 ano-compra       pic 99.
+          02 clave-vencimiento.
+             03 cod-med-vto        pic x(6).
+             03 vencimiento-orden  pic 9(6).
+          02 iva-compra          pic 9(7).
+          02 total-compra        pic 9(8).
+          02 med-operador-id     pic x(8).
+          02 med-fecha-hora-registro.
+             03 med-fhr-dia      pic 99.
+             03 med-fhr-mes      pic 99.
+             03 med-fhr-ano      pic 99.
+             03 med-fhr-hora     pic 99.
+             03 med-fhr-minuto   pic 99.
+             03 med-fhr-segundo  pic 99.
+             03 med-cantidad-comprada pic 9(5).
+
+       fd prod-vencidos
+           label record is standard
+           value of file-id is "vencidos.dat".
+       01 reg-prodvencidos.
+          02 clave-vencido.
+             03 codigo-vencido   pic x(6).
+             03 lote-vencido     pic 9(3).
+          02 descr-vencido       pic x(30).
+          02 stock-vencido       pic 9(5).
+          02 vfecha-compra.
+             03 vdia-compra      pic 99.
+             03 vmes-compra      pic 99.
+             03 vano-compra      pic 99.
+          02 vfecha-elavoracion.
+             03 vdia-elavoracion  pic 99.
+             03 vmes-elavoracion  pic 99.
+             03 vano-elavoracion  pic 99.
+          02 vfecha-vencimiento.
+             03 vdia-vencimiento  pic 99.
+             03 vmes-vencimiento  pic 99.
+             03 vano-vencimiento  pic 99.
+
+       working-storage section.
+       77 ws-total-vencidos      pic 9(5) value 0.
+       77 ws-orden-hoy           pic 9(6).
+       77 ws-orden-vencimiento   pic 9(6).
+       01 fecha-programa.
+          02 ano                 pic 99.
+          02 mes                 pic 99.
+          02 dia                 pic 99.
+       01 fecha-sistema.
+          02 s-ano                pic 99.
+          02 s-mes                pic 99.
+          02 s-dia                pic 99.
+
+       procedure division.
+      *_corre sin pantalla para que el programador de tareas del
+      *_sistema operativo (cron) lo pueda lanzar de noche sin que
+      *_nadie este sentado frente al terminal; misma deteccion de
+      *_vencidos que leer-medicamentos de opcion-4, pero una escritura
+      *_duplicada (el medicamento ya habia sido detectado en una
+      *_corrida anterior y aun no se proceso desde opcion-4) se
+      *_omite en vez de abortar todo el batch
+       inicio.
+       obtener-fecha.
+           accept fecha-sistema from date.
+           move s-ano to ano.
+           move s-mes to mes.
+           move s-dia to dia.
+           compute ws-orden-hoy = ano * 10000 + mes * 100 + dia.
+       abrir-ficheros.
+           open input medicamentos.
+           open i-o prod-vencidos.
+       leer-medicamentos.
+           read medicamentos next record at end go fin-batch.
+           compute ws-orden-vencimiento = ano-vencimiento * 10000
+                                          + mes-vencimiento * 100
+                                          + dia-vencimiento.
+           if ws-orden-vencimiento <= ws-orden-hoy
+              go grabar-registro-vencido
+           end-if.
+           go leer-medicamentos.
+       grabar-registro-vencido.
+           move codigo-medicamento to codigo-vencido.
+           move numero-lote        to lote-vencido.
+           move descr-medicamento  to descr-vencido.
+           move cantidad-stock     to stock-vencido.
+           move fecha-compra       to vfecha-compra.
+           move fecha-elavoracion  to vfecha-elavoracion.
+           move fecha-vencimiento  to vfecha-vencimiento.
+           write reg-prodvencidos invalid key go leer-medicamentos.
+           add 1 to ws-total-vencidos.
+           go leer-medicamentos.
+       fin-batch.
+           display "batch-vencidos: " ws-total-vencidos
+                   " producto(s) vencido(s) detectado(s)".
+           close medicamentos.
+           close prod-vencidos.
+           goback.
