@@ -11,12 +11,13 @@
            select medicamentos assign to disk
            organization is indexed
            access mode is dynamic
-           record key is codigo-medicamento.
+           record key is clave-medicamento
+           alternate record key is clave-vencimiento with duplicates.
 
            select stock-critico assign to disk
            organization is indexed
            access mode is dynamic
-           record key is codigo-scritico.
+           record key is clave-scritico.
 
        data division.
        file section.
@@ -24,7 +25,9 @@
            label record is standard
            value of file-id "medicamentos.dat".
        01 reg-medicamentos.
-          02 codigo-medicamento  pic x(6).
+          02 clave-medicamento.
+             03 codigo-medicamento  pic x(6).
+             03 numero-lote         pic 9(3).
           02 descr-medicamento   pic x(30).
           02 cantidad-stock      pic 9(5).
           02 precio-costo-u      pic 9(7).
@@ -43,12 +46,28 @@
              03 dia-compra       pic 99.
              03 mes-compra       pic 99.
              03 ano-compra       pic 99.
+          02 clave-vencimiento.
+             03 cod-med-vto        pic x(6).
+             03 vencimiento-orden  pic 9(6).
+          02 iva-compra          pic 9(7).
+          02 total-compra        pic 9(8).
+          02 med-operador-id     pic x(8).
+          02 med-fecha-hora-registro.
+             03 med-fhr-dia      pic 99.
+             03 med-fhr-mes      pic 99.
+             03 med-fhr-ano      pic 99.
+             03 med-fhr-hora     pic 99.
+             03 med-fhr-minuto   pic 99.
+             03 med-fhr-segundo  pic 99.
+             03 med-cantidad-comprada pic 9(5).
 
        fd stock-critico
            label record is standard
            value of file-id is "scritico.dat".
        01 reg-stockcritico.
-          02 codigo-scritico     pic x(6).
+          02 clave-scritico.
+             03 codigo-scritico  pic x(6).
+             03 lote-scritico    pic 9(3).
           02 descr-scritico      pic x(30).
           02 stock-scritico      pic 9(5).
           02 cfecha-compra.
@@ -69,8 +88,34 @@
           88 anterior             value "1".
           88 siguiente            value "2".
           88 volver               value "3".
+          88 ir-a-codigo          value "4".
        77 linea-subrayado         pic x(80) value all "_".
        77 contador                pic 9(5).
+       77 ws-codigo-buscado       pic x(6).
+      *_medicamentos.dat puede traer varios lotes de un mismo codigo,
+      *_asi que el stock se acumula por codigo en esta tabla antes de
+      *_comparar contra cant-stock-critico, en vez de evaluar cada
+      *_lote por separado
+       01 ws-tabla-critico.
+          02 ws-c-item occurs 500 times indexed by ws-idx.
+             03 ws-c-codigo        pic x(6).
+             03 ws-c-descripcion   pic x(30).
+             03 ws-c-stock         pic 9(6).
+             03 ws-c-critico       pic 9(5).
+             03 ws-c-fecha-compra.
+                04 ws-c-dia-compra pic 99.
+                04 ws-c-mes-compra pic 99.
+                04 ws-c-ano-compra pic 99.
+             03 ws-c-fecha-elavoracion.
+                04 ws-c-dia-elavoracion pic 99.
+                04 ws-c-mes-elavoracion pic 99.
+                04 ws-c-ano-elavoracion pic 99.
+             03 ws-c-fecha-vencimiento.
+                04 ws-c-dia-vencimiento pic 99.
+                04 ws-c-mes-vencimiento pic 99.
+                04 ws-c-ano-vencimiento pic 99.
+       77 ws-total-items          pic 9(4) value 0.
+       77 ws-i                    pic 9(4).
        01 fecha-programa.
           02 ano                  pic 99.
           02 mes                  pic 99.
@@ -84,13 +129,13 @@
 
        screen section.
        01 pantalla-principal
-           background is blue foreground is red.
+           background-color is 1 foreground-color is 4.
            02 pantalla-refresco
               blank screen
               reverse-video
               line 4 col 30 value is " stock critico ".
            02 pantalla-fecha line 6 col 60
-              foreground is white
+              foreground-color is 7
               value is "fecha:".
            02 filler col 68
               pic is 99 using dia.
@@ -100,40 +145,40 @@
            02 filler col 73 value is "-".
            02 filler col 74
               pic is 99 using ano.
-           02 filler line 8 col 1 foreground is white
+           02 filler line 8 col 1 foreground-color is 7
               pic is x(80) using linea-subrayado.
        01 pantalla-informe.
-           02 filler line 10 col 1 foreground is green
+           02 filler line 10 col 1 foreground-color is 2
               value is "ingrese 1 para:".
-           02 filler line 12 col 1 foreground is green
+           02 filler line 12 col 1 foreground-color is 2
               value is "<<< retroceder".
-           02 filler line 10 col 62 foreground is green
+           02 filler line 10 col 62 foreground-color is 2
               value is "ingrese 2 para:".
-           02 filler line 12 col 62 foreground is green
+           02 filler line 12 col 62 foreground-color is 2
               value ">>> avanzar".
            02 filler line 14 col 1
               pic is x(80) using linea-subrayado.
-           02 filler line 16 col 1 foreground is white
+           02 filler line 16 col 1 foreground-color is 7
               value is "ingrese opcion:".
            02 filler line 18 col 1
               pic is x(80) using linea-subrayado.
-           02 filler line 20 col 1 foreground is white
+           02 filler line 20 col 1 foreground-color is 7
               value is "registro numero:".
            02 filler col 30
               pic is z(5) using contador.
-           02 filler line 22 col 1 foreground is white
+           02 filler line 22 col 1 foreground-color is 7
               value is "codigo medicamento:".
            02 filler col 30 
               pic is x(6) using codigo-scritico.
-           02 filler line 24 col 1 foreground is white
+           02 filler line 24 col 1 foreground-color is 7
               value is "descripcion:".
            02 filler col 30
               pic is x(30) using descr-scritico.
-           02 filler line 26 col 1 foreground is white
-              value is "stock vencido:".
+           02 filler line 26 col 1 foreground-color is 7
+              value is "stock actual:".
            02 filler col 30
               pic is z(4)9 using stock-scritico.
-           02 filler line 28 col 1 foreground is white
+           02 filler line 28 col 1 foreground-color is 7
               value is "fecha de compra:".
            02 filler col 30
               pic is 99 using cdia-compra.
@@ -143,7 +188,7 @@
            02 filler col 36 value is "/".
            02 filler col 37
               pic is 99 using cano-compra.
-           02 filler line 30 col 1 foreground is white
+           02 filler line 30 col 1 foreground-color is 7
               value is "fecha elavoracion:".
            02 filler col 30
               pic is 99 using cdia-elavoracion.
@@ -153,7 +198,7 @@
            02 filler col 36 value is "/".
            02 filler col 37
               pic is 99 using cano-elavoracion.
-           02 filler line 32 col 1 foreground is white
+           02 filler line 32 col 1 foreground-color is 7
               value is "fecha vencimiento:".
            02 filler col 30
               pic is 99 using cdia-vencimiento.
@@ -163,77 +208,137 @@
            02 filler col 36 value is "/".
            02 filler col 37
               pic is 99 using cano-vencimiento.
-           02 filler line 34 col 1 
+           02 filler line 34 col 1
               pic is x(80) using linea-subrayado.
-           02 filler line 36 col 1 foreground is green
+           02 filler line 36 col 1 foreground-color is 2
               value is "ingrese 3 para: volver al menu principal".
+           02 filler line 37 col 1 foreground-color is 2
+              value is "ingrese 4 para: ir a un codigo de medicamento".
            02 filler line 38 col 1
               pic is x(80) using linea-subrayado.
        01 respuesta-pantalla-informe.
            02 filler line 16 col 30
               pic is x using opcion required auto.
-       
+       01 pantalla-busqueda-codigo.
+           02 filler line 40 col 1
+              foreground-color is 7
+              value is "ingrese codigo de medicamento a buscar:".
+       01 datos-busqueda-codigo.
+           02 filler line 40 col 45
+              pic is x(6) using ws-codigo-buscado required auto.
+
        procedure division using fecha-sistema.
        inicio.
            open input  medicamentos.
-           open output stock-critico.
+           move 0 to ws-total-items.
        ajustar-hora.
            move s-dia to dia.
            move s-mes to mes.
            move s-ano to ano.
-     
+
        leer-medicamentos.
-           read medicamentos next record at end go comenzar.
-           if ano = ano-vencimiento then
-              if mes-vencimiento + 1 = mes
-                 go grabar-archivo-temporal
-              end-if
-              if mes-vencimiento + 2 = mes
-                 go grabar-archivo-temporal
-              end-if
+           read medicamentos next record
+               at end go escribir-tabla-critico.
+           set ws-idx to 1.
+       buscar-codigo-critico.
+           if ws-idx > ws-total-items then go agregar-item-critico
+           end-if.
+           if ws-c-codigo (ws-idx) = codigo-medicamento then
+              go acumular-item-critico
            end-if.
+           set ws-idx up by 1.
+           go buscar-codigo-critico.
+       agregar-item-critico.
+           if ws-total-items >= 500 then go leer-medicamentos end-if.
+           add 1 to ws-total-items.
+           set ws-idx to ws-total-items.
+           move codigo-medicamento     to ws-c-codigo (ws-idx).
+           move descr-medicamento      to ws-c-descripcion (ws-idx).
+           move cantidad-stock         to ws-c-stock (ws-idx).
+           move cant-stock-critico     to ws-c-critico (ws-idx).
+           move fecha-compra           to ws-c-fecha-compra (ws-idx).
+           move fecha-elavoracion  to ws-c-fecha-elavoracion (ws-idx).
+           move fecha-vencimiento  to ws-c-fecha-vencimiento (ws-idx).
            go leer-medicamentos.
-     _
+       acumular-item-critico.
+           add cantidad-stock to ws-c-stock (ws-idx).
+           move descr-medicamento      to ws-c-descripcion (ws-idx).
+           move cant-stock-critico     to ws-c-critico (ws-idx).
+           move fecha-compra           to ws-c-fecha-compra (ws-idx).
+           move fecha-elavoracion  to ws-c-fecha-elavoracion (ws-idx).
+           move fecha-vencimiento  to ws-c-fecha-vencimiento (ws-idx).
+           go leer-medicamentos.
+       escribir-tabla-critico.
+           close medicamentos.
+           open output stock-critico.
+           move 1 to ws-i.
+       revisar-item-critico.
+           if ws-i > ws-total-items then go comenzar end-if.
+           if ws-c-stock (ws-i) <= ws-c-critico (ws-i) then
+              go grabar-archivo-temporal
+           end-if.
+           add 1 to ws-i.
+           go revisar-item-critico.
        grabar-archivo-temporal.
-           move codigo-medicamento to codigo-scritico.
-           move descr-medicamento  to descr-scritico.
-           move cantidad-stock     to stock-scritico.
-           move fecha-compra       to cfecha-compra.
-           move fecha-elavoracion  to cfecha-elavoracion.
-           move fecha-vencimiento  to cfecha-vencimiento.
+           move ws-c-codigo (ws-i)             to codigo-scritico.
+           move 0                              to lote-scritico.
+           move ws-c-descripcion (ws-i)        to descr-scritico.
+           move ws-c-stock (ws-i)              to stock-scritico.
+           move ws-c-fecha-compra (ws-i)       to cfecha-compra.
+           move ws-c-fecha-elavoracion (ws-i)  to cfecha-elavoracion.
+           move ws-c-fecha-vencimiento (ws-i)  to cfecha-vencimiento.
            write reg-stockcritico invalid key go mensaje-1.
-           close stock-critico.
-           open i-o stock-critico.
-           go leer-medicamentos.
+           add 1 to ws-i.
+           go revisar-item-critico.
        comenzar.
            close stock-critico.
-           close medicamentos.
            open input stock-critico.
        desplejar-pantallas.
            display pantalla-principal.
            display pantalla-informe.
            accept  respuesta-pantalla-informe.
-       eleccion.  
+       eleccion.
            if opcion not numeric then go desplejar-pantallas.
-           if opcion < 1 or opcion > 3 then go desplejar-pantallas.
+           if opcion < 1 or opcion > 4 then go desplejar-pantallas.
            if opcion = 1 then go anterior-registro.
            if opcion = 2 then go siguiente-registro.
-           if opcion = 3 then go volver.
+           if opcion = 3 then go salir-programa.
+           if opcion = 4 then go ir-a-codigo-medicamento.
        anterior-registro.
            compute contador = contador - 1.
-           read stock-critico previous record at end go volver.
+           read stock-critico previous record at end go salir-programa.
            go desplejar-pantallas.
        siguiente-registro.
            add 1 to contador.
-           read stock-critico next record at end go volver.
+           read stock-critico next record at end go salir-programa.
+           go desplejar-pantallas.
+       ir-a-codigo-medicamento.
+           display pantalla-principal.
+           display pantalla-busqueda-codigo.
+           accept  datos-busqueda-codigo.
+           move ws-codigo-buscado to codigo-scritico.
+           move 0 to lote-scritico.
+           start stock-critico key is >= clave-scritico
+               invalid key go mensaje-no-encontrado.
+           read stock-critico next record
+               at end go mensaje-no-encontrado.
+           if codigo-scritico not = ws-codigo-buscado then
+              go mensaje-no-encontrado
+           end-if.
+           move 0 to contador.
            go desplejar-pantallas.
-       volver.
+       salir-programa.
            close stock-critico.
            goback.
 
 
        mensaje-1.
-           display " " line 1 col 1 erase.
+           display " " line 1 col 1 erase eos.
            display "no se puede acceder al archivo" line 4 col 1.
-           go volver.
+           go salir-programa.
+       mensaje-no-encontrado.
+           display " " line 1 col 1 erase eos.
+           display "ese codigo de medicamento no esta en la lista"
+                    line 4 col 1.
+           go ir-a-codigo-medicamento.
  
