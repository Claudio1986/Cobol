@@ -0,0 +1,299 @@
+       identification division.
+       program-id. batch-archivar.
+       author. claudio-ruz.
+       environment division.
+       input-output section.
+       file-control.
+
+           select factura-compra assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is c-numero-factura.
+
+           select compras-archivo assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is ac-numero-factura
+           file status is ws-status-comprasarch.
+
+           select factura-venta assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is v-numero-factura.
+
+           select ventas-archivo assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is av-numero-factura
+           file status is ws-status-ventasarch.
+
+           select movimiento-medicamento assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is mov-correlativo
+           alternate record key is codigo-movimiento with duplicates.
+
+           select mov-archivo assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is am-correlativo
+           alternate record key is am-codigo-movimiento with duplicates
+           file status is ws-status-movarch.
+
+       data division.
+       file section.
+       fd factura-compra
+           label record is standard
+           value of file-id "compras.dat".
+       01 reg-factura.
+          02 c-codigo-factura     pic x(6).
+          02 c-numero-factura     pic x(6).
+          02 c-rut-laboratorio    pic x(8).
+          02 c-operador-id        pic x(8).
+          02 c-fecha-hora-registro.
+             03 c-fhr-dia         pic 99.
+             03 c-fhr-mes         pic 99.
+             03 c-fhr-ano         pic 99.
+             03 c-fhr-hora        pic 99.
+             03 c-fhr-minuto      pic 99.
+             03 c-fhr-segundo     pic 99.
+
+       fd compras-archivo
+           label record is standard
+           value of file-id "comprasarch.dat".
+       01 reg-compras-archivo.
+          02 ac-codigo-factura     pic x(6).
+          02 ac-numero-factura     pic x(6).
+          02 ac-rut-laboratorio    pic x(8).
+          02 ac-operador-id        pic x(8).
+          02 ac-fecha-hora-registro.
+             03 ac-fhr-dia         pic 99.
+             03 ac-fhr-mes         pic 99.
+             03 ac-fhr-ano         pic 99.
+             03 ac-fhr-hora        pic 99.
+             03 ac-fhr-minuto      pic 99.
+             03 ac-fhr-segundo     pic 99.
+
+       fd factura-venta
+           label record is standard
+           value of file-id "ventas.dat".
+       01 reg-factura-venta.
+          02 v-codigo-factura     pic x(6).
+          02 v-numero-factura     pic x(6).
+          02 v-rut-cliente        pic x(8).
+          02 v-total-factura      pic 9(9).
+          02 v-operador-id        pic x(8).
+          02 v-fecha-hora-registro.
+             03 v-fhr-dia         pic 99.
+             03 v-fhr-mes         pic 99.
+             03 v-fhr-ano         pic 99.
+             03 v-fhr-hora        pic 99.
+             03 v-fhr-minuto      pic 99.
+             03 v-fhr-segundo     pic 99.
+
+       fd ventas-archivo
+           label record is standard
+           value of file-id "ventasarch.dat".
+       01 reg-ventas-archivo.
+          02 av-codigo-factura     pic x(6).
+          02 av-numero-factura     pic x(6).
+          02 av-rut-cliente        pic x(8).
+          02 av-total-factura      pic 9(9).
+          02 av-operador-id        pic x(8).
+          02 av-fecha-hora-registro.
+             03 av-fhr-dia         pic 99.
+             03 av-fhr-mes         pic 99.
+             03 av-fhr-ano         pic 99.
+             03 av-fhr-hora        pic 99.
+             03 av-fhr-minuto      pic 99.
+             03 av-fhr-segundo     pic 99.
+
+       fd movimiento-medicamento
+           label record is standard
+           value of file-id "mov.dat".
+       01 reg-movimiento.
+          02 mov-correlativo       pic 9(6).
+          02 codigo-movimiento     pic x(6).
+          02 num-factura           pic x(6).
+          02 cantidad-movimiento   pic 9(5).
+          02 v-fecha-elavoracion.
+             03 v-dia-elavoracion  pic 99.
+             03 v-mes-elavoracion  pic 99.
+             03 v-ano-elavoracion  pic 99.
+          02 v-fecha-vencimiento.
+             03 v-dia-vencimiento  pic 99.
+             03 v-mes-vencimiento  pic 99.
+             03 v-ano-vencimiento  pic 99.
+          02 fecha-venta.
+             03 dia-venta          pic 99.
+             03 mes-venta          pic 99.
+             03 ano-venta          pic 99.
+          02 descripcion-mov       pic x(30).
+          02 precio-costo-mov      pic 9(7).
+          02 rut-cliente-mov       pic x(8).
+          02 unidad-med-mov        pic x(2).
+          02 iva-venta             pic 9(7).
+          02 total-venta           pic 9(8).
+          02 operador-id-mov       pic x(8).
+          02 fecha-hora-registro-mov.
+             03 fhr-dia-mov        pic 99.
+             03 fhr-mes-mov        pic 99.
+             03 fhr-ano-mov        pic 99.
+             03 fhr-hora-mov       pic 99.
+             03 fhr-minuto-mov     pic 99.
+             03 fhr-segundo-mov    pic 99.
+
+       fd mov-archivo
+           label record is standard
+           value of file-id "movarch.dat".
+       01 reg-mov-archivo.
+          02 am-correlativo           pic 9(6).
+          02 am-codigo-movimiento     pic x(6).
+          02 am-num-factura           pic x(6).
+          02 am-cantidad-movimiento   pic 9(5).
+          02 am-fecha-elavoracion.
+             03 am-dia-elavoracion    pic 99.
+             03 am-mes-elavoracion    pic 99.
+             03 am-ano-elavoracion    pic 99.
+          02 am-fecha-vencimiento.
+             03 am-dia-vencimiento    pic 99.
+             03 am-mes-vencimiento    pic 99.
+             03 am-ano-vencimiento    pic 99.
+          02 am-fecha-venta.
+             03 am-dia-venta          pic 99.
+             03 am-mes-venta          pic 99.
+             03 am-ano-venta          pic 99.
+          02 am-descripcion-mov       pic x(30).
+          02 am-precio-costo-mov      pic 9(7).
+          02 am-rut-cliente-mov       pic x(8).
+          02 am-unidad-med-mov        pic x(2).
+          02 am-iva-venta             pic 9(7).
+          02 am-total-venta           pic 9(8).
+          02 am-operador-id-mov       pic x(8).
+          02 am-fecha-hora-registro-mov.
+             03 am-fhr-dia-mov        pic 99.
+             03 am-fhr-mes-mov        pic 99.
+             03 am-fhr-ano-mov        pic 99.
+             03 am-fhr-hora-mov       pic 99.
+             03 am-fhr-minuto-mov     pic 99.
+             03 am-fhr-segundo-mov    pic 99.
+
+       working-storage section.
+       77 ws-ano-corte            pic 99.
+       77 ws-total-archivados     pic 9(5) value 0.
+      *_estado del ultimo acceso a cada archivo *arch.dat; solo se
+      *_borra el registro de origen cuando la escritura al archivo
+      *_realmente tuvo exito (00) o era el caso esperado de rerun
+      *_sobre un registro ya archivado en una corrida anterior (22)
+       77 ws-status-comprasarch   pic xx.
+       77 ws-status-ventasarch    pic xx.
+       77 ws-status-movarch       pic xx.
+       01 fecha-sistema.
+          02 s-ano                pic 99.
+          02 s-mes                pic 99.
+          02 s-dia                pic 99.
+
+       procedure division.
+      *_corre sin pantalla para que el programador de tareas del
+      *_sistema operativo (cron) lo pueda lanzar de noche; mueve a los
+      *_archivos *arch.dat los registros de periodos anteriores al ano
+      *_en curso, para que compras.dat/ventas.dat/mov.dat no sigan
+      *_creciendo indefinidamente y la navegacion de opcion-5 no se
+      *_vuelva mas lenta cada ano. un registro duplicado en el archivo
+      *_(ya archivado en una corrida anterior) se omite en vez de
+      *_abortar todo el batch
+       inicio.
+       obtener-fecha.
+           accept fecha-sistema from date.
+           move s-ano to ws-ano-corte.
+       abrir-ficheros.
+           open i-o factura-compra.
+           open i-o compras-archivo.
+           open i-o factura-venta.
+           open i-o ventas-archivo.
+           open i-o movimiento-medicamento.
+           open i-o mov-archivo.
+       archivar-compras.
+           read factura-compra next record at end go archivar-ventas.
+           if c-fhr-ano < ws-ano-corte then
+              go mover-registro-compra
+           end-if.
+           go archivar-compras.
+       mover-registro-compra.
+           move c-codigo-factura    to ac-codigo-factura.
+           move c-numero-factura    to ac-numero-factura.
+           move c-rut-laboratorio   to ac-rut-laboratorio.
+           move c-operador-id       to ac-operador-id.
+           move c-fecha-hora-registro to ac-fecha-hora-registro.
+           write reg-compras-archivo invalid key
+               continue
+           end-write.
+           if ws-status-comprasarch = "00" or
+              ws-status-comprasarch = "22" then
+              delete factura-compra
+              add 1 to ws-total-archivados
+           end-if.
+           go archivar-compras.
+       archivar-ventas.
+           read factura-venta next record at end go archivar-movimientos.
+           if v-fhr-ano < ws-ano-corte then
+              go mover-registro-venta
+           end-if.
+           go archivar-ventas.
+       mover-registro-venta.
+           move v-codigo-factura    to av-codigo-factura.
+           move v-numero-factura    to av-numero-factura.
+           move v-rut-cliente       to av-rut-cliente.
+           move v-total-factura     to av-total-factura.
+           move v-operador-id       to av-operador-id.
+           move v-fecha-hora-registro to av-fecha-hora-registro.
+           write reg-ventas-archivo invalid key
+               continue
+           end-write.
+           if ws-status-ventasarch = "00" or
+              ws-status-ventasarch = "22" then
+              delete factura-venta
+              add 1 to ws-total-archivados
+           end-if.
+           go archivar-ventas.
+       archivar-movimientos.
+           read movimiento-medicamento next record at end go fin-batch.
+           if ano-venta < ws-ano-corte then
+              go mover-registro-movimiento
+           end-if.
+           go archivar-movimientos.
+       mover-registro-movimiento.
+           move mov-correlativo       to am-correlativo.
+           move codigo-movimiento     to am-codigo-movimiento.
+           move num-factura           to am-num-factura.
+           move cantidad-movimiento   to am-cantidad-movimiento.
+           move v-fecha-elavoracion   to am-fecha-elavoracion.
+           move v-fecha-vencimiento   to am-fecha-vencimiento.
+           move fecha-venta           to am-fecha-venta.
+           move descripcion-mov       to am-descripcion-mov.
+           move precio-costo-mov      to am-precio-costo-mov.
+           move rut-cliente-mov       to am-rut-cliente-mov.
+           move unidad-med-mov        to am-unidad-med-mov.
+           move iva-venta             to am-iva-venta.
+           move total-venta           to am-total-venta.
+           move operador-id-mov       to am-operador-id-mov.
+           move fecha-hora-registro-mov to am-fecha-hora-registro-mov.
+           write reg-mov-archivo invalid key
+               continue
+           end-write.
+           if ws-status-movarch = "00" or
+              ws-status-movarch = "22" then
+              delete movimiento-medicamento
+              add 1 to ws-total-archivados
+           end-if.
+           go archivar-movimientos.
+       fin-batch.
+           display "batch-archivar: " ws-total-archivados
+                   " registro(s) archivado(s)".
+           close factura-compra.
+           close compras-archivo.
+           close factura-venta.
+           close ventas-archivo.
+           close movimiento-medicamento.
+           close mov-archivo.
+           goback.
