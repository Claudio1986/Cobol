@@ -0,0 +1,255 @@
+       identification division.
+       program-id. opcion-10.
+       author. claudio-ruz.
+       environment division.
+       configuration section.
+       special-names.
+           decimal-point is comma.
+       input-output section.
+       file-control.
+
+           select movimiento-medicamento assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is mov-correlativo
+           alternate record key is codigo-movimiento with duplicates.
+
+           select clientes assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is rut-cliente.
+
+           select diario-ventas assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is d-correlativo.
+
+       data division.
+       file section.
+       fd movimiento-medicamento
+           label record is standard
+           value of file-id "mov.dat".
+       01 reg-movimiento.
+          02 mov-correlativo       pic 9(6).
+          02 codigo-movimiento     pic x(6).
+          02 num-factura           pic x(6).
+          02 cantidad-movimiento   pic 9(5).
+          02 v-fecha-elavoracion.
+             03 v-dia-elavoracion  pic 99.
+             03 v-mes-elavoracion  pic 99.
+             03 v-ano-elavoracion  pic 99.
+          02 v-fecha-vencimiento.
+             03 v-dia-vencimiento  pic 99.
+             03 v-mes-vencimiento  pic 99.
+             03 v-ano-vencimiento  pic 99.
+          02 fecha-venta.
+             03 dia-venta          pic 99.
+             03 mes-venta          pic 99.
+             03 ano-venta          pic 99.
+          02 descripcion-mov       pic x(30).
+          02 precio-costo-mov      pic 9(7).
+          02 rut-cliente-mov       pic x(8).
+          02 unidad-med-mov        pic x(2).
+          02 iva-venta             pic 9(7).
+          02 total-venta           pic 9(8).
+          02 operador-id-mov      pic x(8).
+          02 fecha-hora-registro-mov.
+             03 fhr-dia-mov       pic 99.
+             03 fhr-mes-mov       pic 99.
+             03 fhr-ano-mov       pic 99.
+             03 fhr-hora-mov      pic 99.
+             03 fhr-minuto-mov    pic 99.
+             03 fhr-segundo-mov   pic 99.
+
+       fd clientes
+           label record is standard
+           value of file-id "clientes.dat".
+       01 reg-clientes.
+          02 rut-cliente           pic 9(8).
+          02 dv-cliente            pic x.
+          02 apellido-cliente      pic x(20).
+          02 nombre-cliente        pic x(20).
+          02 dir-cliente           pic x(30).
+          02 fono-cliente          pic x(10).
+
+       fd diario-ventas
+           label record is standard
+           value of file-id "diaventas.dat".
+       01 reg-diario.
+          02 d-correlativo         pic 9(5).
+          02 d-codigo-movimiento   pic x(6).
+          02 d-descripcion-mov     pic x(30).
+          02 d-cantidad            pic 9(5).
+          02 d-precio-costo-mov    pic 9(7).
+          02 d-total-linea         pic 9(9).
+          02 d-rut-cliente         pic 9(8).
+          02 d-apellido-cliente    pic x(20).
+          02 d-nombre-cliente      pic x(20).
+
+       working-storage section.
+       01 opcion                  pic x.
+          88 anterior             value "1".
+          88 siguiente            value "2".
+          88 volver               value "3".
+       77 linea-subrayado         pic x(80) value all "_".
+       77 contador                pic 9(5).
+       77 correlativo             pic 9(5) value 0.
+       77 total-general           pic 9(9) value 0.
+       01 fecha-programa.
+          02 ano                  pic 99.
+          02 mes                  pic 99.
+          02 dia                  pic 99.
+
+       linkage section.
+       01 fecha-sistema.
+          02 s-ano                pic 99.
+          02 s-mes                pic 99.
+          02 s-dia                pic 99.
+
+       screen section.
+       01 pantalla-principal
+           background-color is 1 foreground-color is 4.
+           02 pantalla-refresco
+              blank screen
+              reverse-video
+              line 4 col 25 value is " diario de ventas del dia ".
+           02 pantalla-fecha line 6 col 60
+              foreground-color is 7
+              value is "fecha:".
+           02 filler col 68
+              pic is 99 using dia.
+           02 filler col 70 value is "-".
+           02 filler col 71
+              pic is 99 using mes.
+           02 filler col 73 value is "-".
+           02 filler col 74
+              pic is 99 using ano.
+           02 filler line 8 col 1 foreground-color is 7
+              pic is x(80) using linea-subrayado.
+       01 pantalla-informe.
+           02 filler line 10 col 1 foreground-color is 2
+              value is "ingrese 1 para:".
+           02 filler line 12 col 1 foreground-color is 2
+              value is "<<< retroceder".
+           02 filler line 10 col 62 foreground-color is 2
+              value is "ingrese 2 para:".
+           02 filler line 12 col 62 foreground-color is 2
+              value ">>> avanzar".
+           02 filler line 14 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 16 col 1 foreground-color is 7
+              value is "ingrese opcion:".
+           02 filler line 18 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 20 col 1 foreground-color is 7
+              value is "linea numero:".
+           02 filler col 30
+              pic is z(5) using contador.
+           02 filler line 22 col 1 foreground-color is 7
+              value is "cliente:".
+           02 filler col 30
+              pic is x(20) using d-apellido-cliente.
+           02 filler col 52
+              pic is x(20) using d-nombre-cliente.
+           02 filler line 24 col 1 foreground-color is 7
+              value is "codigo medicamento:".
+           02 filler col 30
+              pic is x(6) using d-codigo-movimiento.
+           02 filler line 26 col 1 foreground-color is 7
+              value is "descripcion:".
+           02 filler col 30
+              pic is x(30) using d-descripcion-mov.
+           02 filler line 28 col 1 foreground-color is 7
+              value is "cantidad vendida:".
+           02 filler col 30
+              pic is z(4)9 using d-cantidad.
+           02 filler line 30 col 1 foreground-color is 7
+              value is "precio unitario:".
+           02 filler col 30
+              pic is z(6)9 using d-precio-costo-mov.
+           02 filler line 32 col 1 foreground-color is 7
+              value is "total linea:".
+           02 filler col 30
+              pic is z(8)9 using d-total-linea.
+           02 filler line 34 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 36 col 1 foreground-color is 7
+              value is "total general del dia:".
+           02 filler col 30
+              pic is z(8)9 using total-general.
+           02 filler line 38 col 1 foreground-color is 2
+              value is "ingrese 3 para: volver al menu principal".
+           02 filler line 40 col 1
+              pic is x(80) using linea-subrayado.
+       01 respuesta-pantalla-informe.
+           02 filler line 16 col 20
+              pic is x using opcion required auto.
+
+       procedure division using fecha-sistema.
+       inicio.
+           open input  movimiento-medicamento.
+           open input  clientes.
+           open output diario-ventas.
+       ajustar-hora.
+           move s-dia to dia.
+           move s-mes to mes.
+           move s-ano to ano.
+
+       leer-movimientos.
+           read movimiento-medicamento next record at end go comenzar.
+           if dia-venta = dia and mes-venta = mes and ano-venta = ano
+              go agregar-linea-diario
+           end-if.
+           go leer-movimientos.
+       agregar-linea-diario.
+           add 1 to correlativo.
+           move correlativo       to d-correlativo.
+           move codigo-movimiento to d-codigo-movimiento.
+           move descripcion-mov   to d-descripcion-mov.
+           move cantidad-movimiento to d-cantidad.
+           move precio-costo-mov  to d-precio-costo-mov.
+           compute d-total-linea =
+              cantidad-movimiento * precio-costo-mov.
+           move rut-cliente-mov   to d-rut-cliente.
+           move rut-cliente-mov   to rut-cliente.
+           read clientes key is rut-cliente
+               invalid key move spaces to apellido-cliente
+                           move spaces to nombre-cliente
+           end-read.
+           move apellido-cliente to d-apellido-cliente.
+           move nombre-cliente   to d-nombre-cliente.
+           add d-total-linea to total-general.
+           write reg-diario invalid key go leer-movimientos.
+           go leer-movimientos.
+       comenzar.
+           close diario-ventas.
+           close movimiento-medicamento.
+           close clientes.
+           open input diario-ventas.
+           move 1 to contador.
+           read diario-ventas next record at end go mensaje-sin-ventas.
+       desplejar-pantallas.
+           display pantalla-principal.
+           display pantalla-informe.
+           accept  respuesta-pantalla-informe.
+       eleccion.
+           if opcion not numeric then go desplejar-pantallas.
+           if opcion < 1 or opcion > 3 then go desplejar-pantallas.
+           if opcion = 1 then go anterior-registro.
+           if opcion = 2 then go siguiente-registro.
+           if opcion = 3 then go salir-programa.
+       anterior-registro.
+           compute contador = contador - 1.
+           read diario-ventas previous record at end go salir-programa.
+           go desplejar-pantallas.
+       siguiente-registro.
+           add 1 to contador.
+           read diario-ventas next record at end go salir-programa.
+           go desplejar-pantallas.
+       salir-programa.
+           close diario-ventas.
+           goback.
+       mensaje-sin-ventas.
+           display " " line 1 erase eos.
+           display "no se registraron ventas en el dia" line 4 col 1.
+           go salir-programa.
