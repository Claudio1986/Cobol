@@ -0,0 +1,376 @@
+       identification division.
+       program-id. opcion-14.
+       author. claudio-ruz.
+       environment division.
+       input-output section.
+       file-control.
+
+           select movimiento-medicamento assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is mov-correlativo
+           alternate record key is codigo-movimiento with duplicates.
+
+           select clientes assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is rut-cliente.
+
+           select reporte-topclientes assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is tc-correlativo.
+
+       data division.
+       file section.
+       fd movimiento-medicamento
+           label record is standard
+           value of file-id "mov.dat".
+       01 reg-movimiento.
+          02 mov-correlativo       pic 9(6).
+          02 codigo-movimiento     pic x(6).
+          02 num-factura           pic x(6).
+          02 cantidad-movimiento   pic 9(5).
+          02 v-fecha-elavoracion.
+             03 v-dia-elavoracion  pic 99.
+             03 v-mes-elavoracion  pic 99.
+             03 v-ano-elavoracion  pic 99.
+          02 v-fecha-vencimiento.
+             03 v-dia-vencimiento  pic 99.
+             03 v-mes-vencimiento  pic 99.
+             03 v-ano-vencimiento  pic 99.
+          02 fecha-venta.
+             03 dia-venta         pic 99.
+             03 mes-venta         pic 99.
+             03 ano-venta         pic 99.
+          02 descripcion-mov      pic x(30).
+          02 precio-costo-mov     pic 9(7).
+          02 rut-cliente-mov      pic x(8).
+          02 unidad-med-mov       pic x(2).
+          02 iva-venta            pic 9(7).
+          02 total-venta          pic 9(8).
+          02 operador-id-mov      pic x(8).
+          02 fecha-hora-registro-mov.
+             03 fhr-dia-mov       pic 99.
+             03 fhr-mes-mov       pic 99.
+             03 fhr-ano-mov       pic 99.
+             03 fhr-hora-mov      pic 99.
+             03 fhr-minuto-mov    pic 99.
+             03 fhr-segundo-mov   pic 99.
+
+       fd clientes
+           label record is standard
+           value of file-id "clientes.dat".
+       01 reg-clientes.
+          02 rut-cliente          pic 9(8).
+          02 dv-cliente           pic x.
+          02 apellido-cliente     pic x(20).
+          02 nombre-cliente       pic x(20).
+          02 dir-cliente          pic x(30).
+          02 fono-cliente         pic x(10).
+
+       fd reporte-topclientes
+           label record is standard
+           value of file-id "topclientes.dat".
+       01 reg-topclientes.
+          02 tc-correlativo        pic 9(5).
+          02 tc-rut-cliente        pic x(8).
+          02 tc-apellido           pic x(20).
+          02 tc-nombre             pic x(20).
+          02 tc-total-comprado     pic 9(9).
+
+       working-storage section.
+       01 opcion                  pic x.
+          88 anterior             value "1".
+          88 siguiente            value "2".
+          88 volver               value "3".
+       77 linea-subrayado         pic x(80) value all "_".
+       77 contador                pic 9(5).
+      *_rango de fechas (sobre fecha-venta) para el que se totaliza
+      *_lo comprado por cada cliente
+       01 fecha-desde.
+          02 dia-desde            pic 99.
+          02 mes-desde            pic 99.
+          02 ano-desde            pic 99.
+       01 fecha-hasta.
+          02 dia-hasta            pic 99.
+          02 mes-hasta            pic 99.
+          02 ano-hasta            pic 99.
+       77 ws-orden-desde          pic 9(6).
+       77 ws-orden-hasta          pic 9(6).
+       77 ws-orden-venta-reg      pic 9(6).
+      *_tabla en memoria con un item por cliente dentro del rango; cada
+      *_linea de mov.dat se busca en la tabla por rut y se acumula en
+      *_el item existente, o se crea uno nuevo si es la primera compra
+      *_de ese cliente dentro del rango
+       01 ws-tabla-clientes.
+          02 ws-item occurs 500 times indexed by ws-idx.
+             03 ws-t-rut           pic x(8).
+             03 ws-t-apellido      pic x(20).
+             03 ws-t-nombre        pic x(20).
+             03 ws-t-total         pic 9(9).
+       77 ws-total-items          pic 9(4) value 0.
+       77 ws-k                    pic 9(4).
+       77 ws-i                    pic 9(4).
+       77 ws-j                    pic 9(4).
+       77 ws-idx-max              pic 9(4).
+       77 ws-temp-rut             pic x(8).
+       77 ws-temp-apellido        pic x(20).
+       77 ws-temp-nombre          pic x(20).
+       77 ws-temp-total           pic 9(9).
+       01 fecha-programa.
+          02 ano                  pic 99.
+          02 mes                  pic 99.
+          02 dia                  pic 99.
+
+       linkage section.
+       01 fecha-sistema.
+          02 s-ano                pic 99.
+          02 s-mes                pic 99.
+          02 s-dia                pic 99.
+
+       screen section.
+       01 pantalla-principal
+           background-color is 1 foreground-color is 4.
+           02 pantalla-refresco
+              blank screen
+              reverse-video
+              line 4 col 20 value is " clientes que mas compran ".
+           02 pantalla-fecha line 6 col 60
+              foreground-color is 7
+              value is "fecha:".
+           02 filler col 68
+              pic is 99 using dia.
+           02 filler col 70 value is "-".
+           02 filler col 71
+              pic is 99 using mes.
+           02 filler col 73 value is "-".
+           02 filler col 74
+              pic is 99 using ano.
+           02 filler line 8 col 1 foreground-color is 7
+              pic is x(80) using linea-subrayado.
+       01 pantalla-rango.
+           02 filler line 10 col 1
+              foreground-color is 7
+              value is "ingrese fecha desde (dd/mm/aa):".
+           02 filler col 42 value is "/".
+           02 filler col 45 value is "/".
+           02 filler line 12 col 1
+              foreground-color is 7
+              value is "ingrese fecha hasta (dd/mm/aa):".
+           02 filler col 42 value is "/".
+           02 filler col 45 value is "/".
+           02 filler line 14 col 1
+              pic is x(80) using linea-subrayado.
+       01 datos-rango.
+           02 filler line 10 col 40
+              pic is 99 using dia-desde required auto.
+           02 filler col 43
+              pic is 99 using mes-desde required auto.
+           02 filler col 46
+              pic is 99 using ano-desde required auto.
+           02 filler line 12 col 40
+              pic is 99 using dia-hasta required auto.
+           02 filler col 43
+              pic is 99 using mes-hasta required auto.
+           02 filler col 46
+              pic is 99 using ano-hasta required auto.
+       01 pantalla-informe.
+           02 filler line 10 col 1 foreground-color is 2
+              value is "ingrese 1 para:".
+           02 filler line 12 col 1 foreground-color is 2
+              value is "<<< retroceder".
+           02 filler line 10 col 62 foreground-color is 2
+              value is "ingrese 2 para:".
+           02 filler line 12 col 62 foreground-color is 2
+              value ">>> avanzar".
+           02 filler line 14 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 16 col 1 foreground-color is 7
+              value is "ingrese opcion:".
+           02 filler line 18 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 20 col 1 foreground-color is 7
+              value is "lugar en el ranking:".
+           02 filler col 30
+              pic is z(4) using contador.
+           02 filler line 22 col 1 foreground-color is 7
+              value is "rut cliente:".
+           02 filler col 30
+              pic is x(8) using tc-rut-cliente.
+           02 filler line 24 col 1 foreground-color is 7
+              value is "apellido:".
+           02 filler col 30
+              pic is x(20) using tc-apellido.
+           02 filler line 26 col 1 foreground-color is 7
+              value is "nombre:".
+           02 filler col 30
+              pic is x(20) using tc-nombre.
+           02 filler line 28 col 1 foreground-color is 7
+              value is "total comprado en el rango:".
+           02 filler col 30
+              pic is z(7)9 using tc-total-comprado.
+           02 filler line 30 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 32 col 1 foreground-color is 2
+              value is "ingrese 3 para: volver al menu principal".
+           02 filler line 34 col 1
+              pic is x(80) using linea-subrayado.
+       01 respuesta-pantalla-informe.
+           02 filler line 16 col 20
+              pic is x using opcion required auto.
+
+       procedure division using fecha-sistema.
+       inicio.
+       ajustar-hora.
+           move s-dia to dia.
+           move s-mes to mes.
+           move s-ano to ano.
+       abrir-ficheros.
+           open input movimiento-medicamento.
+           open input clientes.
+       desplejar-pantalla-rango.
+           display pantalla-principal.
+           display pantalla-rango.
+           accept  datos-rango.
+           go calcular-orden-rango.
+       calcular-orden-rango.
+           compute ws-orden-desde = ano-desde * 10000
+                                    + mes-desde * 100
+                                    + dia-desde.
+           compute ws-orden-hasta = ano-hasta * 10000
+                                    + mes-hasta * 100
+                                    + dia-hasta.
+           move 0 to ws-total-items.
+           go leer-movimientos.
+       leer-movimientos.
+           read movimiento-medicamento next record
+               at end go verificar-items.
+           compute ws-orden-venta-reg = ano-venta * 10000
+                                       + mes-venta * 100
+                                       + dia-venta.
+           if ws-orden-venta-reg < ws-orden-desde
+              or ws-orden-venta-reg > ws-orden-hasta
+              go leer-movimientos
+           end-if.
+           go buscar-cliente-tabla.
+      *_busca el cliente en la tabla para acumular su compra, o crea un
+      *_item nuevo si es la primera compra de ese cliente en el rango
+       buscar-cliente-tabla.
+           move 1 to ws-k.
+           go comparar-cliente.
+       comparar-cliente.
+           if ws-k > ws-total-items then go crear-cliente-tabla end-if.
+           if ws-t-rut (ws-k) = rut-cliente-mov then
+              add total-venta to ws-t-total (ws-k)
+              go leer-movimientos
+           end-if.
+           add 1 to ws-k.
+           go comparar-cliente.
+       crear-cliente-tabla.
+           if ws-total-items >= 500 then go leer-movimientos end-if.
+           add 1 to ws-total-items.
+           set ws-idx to ws-total-items.
+           move rut-cliente-mov to ws-t-rut (ws-idx).
+           move rut-cliente-mov to rut-cliente.
+           read clientes key is rut-cliente
+               invalid key go sin-datos-cliente.
+           move apellido-cliente to ws-t-apellido (ws-idx).
+           move nombre-cliente   to ws-t-nombre (ws-idx).
+           go guardar-total-cliente.
+       sin-datos-cliente.
+           move spaces to ws-t-apellido (ws-idx).
+           move spaces to ws-t-nombre (ws-idx).
+       guardar-total-cliente.
+           move total-venta to ws-t-total (ws-idx).
+           go leer-movimientos.
+       verificar-items.
+           close movimiento-medicamento.
+           close clientes.
+           if ws-total-items = 0 then go mensaje-sin-compras end-if.
+           go ordenar-fila.
+      *_ordena la tabla de mayor a menor total comprado con una
+      *_seleccion simple, ya que este sistema no usa el verbo sort
+       ordenar-fila.
+           move 1 to ws-i.
+           go comparar-fila.
+       comparar-fila.
+           if ws-i >= ws-total-items then go escribir-reporte end-if.
+           move ws-i to ws-idx-max.
+           compute ws-j = ws-i + 1.
+           go buscar-mayor.
+       buscar-mayor.
+           if ws-j > ws-total-items then go intercambiar-fila end-if.
+           if ws-t-total (ws-j) > ws-t-total (ws-idx-max) then
+              move ws-j to ws-idx-max
+           end-if.
+           add 1 to ws-j.
+           go buscar-mayor.
+       intercambiar-fila.
+           if ws-idx-max = ws-i then go siguiente-fila end-if.
+           move ws-t-rut      (ws-i)      to ws-temp-rut.
+           move ws-t-apellido (ws-i)      to ws-temp-apellido.
+           move ws-t-nombre   (ws-i)      to ws-temp-nombre.
+           move ws-t-total    (ws-i)      to ws-temp-total.
+           move ws-t-rut      (ws-idx-max) to ws-t-rut (ws-i).
+           move ws-t-apellido (ws-idx-max)
+               to ws-t-apellido (ws-i).
+           move ws-t-nombre   (ws-idx-max) to ws-t-nombre (ws-i).
+           move ws-t-total    (ws-idx-max) to ws-t-total (ws-i).
+           move ws-temp-rut      to ws-t-rut      (ws-idx-max).
+           move ws-temp-apellido to ws-t-apellido (ws-idx-max).
+           move ws-temp-nombre   to ws-t-nombre   (ws-idx-max).
+           move ws-temp-total    to ws-t-total    (ws-idx-max).
+       siguiente-fila.
+           add 1 to ws-i.
+           go comparar-fila.
+       escribir-reporte.
+           open output reporte-topclientes.
+           move 0 to ws-i.
+       escribir-fila.
+           add 1 to ws-i.
+           if ws-i > ws-total-items then go terminar-escritura end-if.
+           move ws-i               to tc-correlativo.
+           move ws-t-rut      (ws-i) to tc-rut-cliente.
+           move ws-t-apellido (ws-i) to tc-apellido.
+           move ws-t-nombre   (ws-i) to tc-nombre.
+           move ws-t-total    (ws-i) to tc-total-comprado.
+           write reg-topclientes invalid key go escribir-fila.
+           go escribir-fila.
+       terminar-escritura.
+           close reporte-topclientes.
+           open input reporte-topclientes.
+           move 1 to contador.
+           read reporte-topclientes next record
+               at end go salir-programa.
+           go desplejar-pantallas.
+       desplejar-pantallas.
+           display pantalla-principal.
+           display pantalla-informe.
+           accept  respuesta-pantalla-informe.
+       eleccion.
+           if opcion not numeric then go desplejar-pantallas.
+           if opcion < 1 or opcion > 3 then go desplejar-pantallas.
+           if opcion = 1 then go anterior-registro.
+           if opcion = 2 then go siguiente-registro.
+           if opcion = 3 then go salir-programa.
+       anterior-registro.
+           compute contador = contador - 1.
+           read reporte-topclientes previous record
+               at end go salir-programa.
+           go desplejar-pantallas.
+       siguiente-registro.
+           add 1 to contador.
+           read reporte-topclientes next record
+               at end go salir-programa.
+           go desplejar-pantallas.
+       salir-programa.
+           close reporte-topclientes.
+           goback.
+       mensaje-sin-compras.
+           open input movimiento-medicamento.
+           open input clientes.
+           display " " line 1 erase eos.
+           display "no hay compras registradas en ese rango de fechas"
+                    line 4 col 1.
+           go desplejar-pantalla-rango.
