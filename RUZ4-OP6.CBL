@@ -0,0 +1,275 @@
+       identification division.
+       program-id. opcion-6.
+       author. claudio-ruz.
+       environment division.
+       input-output section.
+       file-control.
+
+           select medicamentos assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is clave-medicamento
+           alternate record key is clave-vencimiento with duplicates.
+
+           select control-numero assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is control-tipo.
+
+           select historial-precios assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is hp-correlativo.
+
+       data division.
+       file section.
+       fd medicamentos
+           label record is standard
+           value of file-id "medicamentos.dat".
+       01 reg-medicamentos.
+          02 clave-medicamento.
+             03 codigo-medicamento  pic x(6).
+             03 numero-lote         pic 9(3).
+          02 descr-medicamento   pic x(30).
+          02 cantidad-stock      pic 9(5).
+          02 precio-costo-u      pic 9(7).
+          02 med-rut-laboratorio pic x(8).
+          02 unidad-medida       pic x(2).
+          02 cant-stock-critico  pic 9(5).
+          02 fecha-elavoracion.
+             03 dia-elavoracion  pic 99.
+             03 mes-elavoracion  pic 99.
+             03 ano-elavoracion  pic 99.
+          02 fecha-vencimiento.
+             03 dia-vencimiento  pic 99.
+             03 mes-vencimiento  pic 99.
+             03 ano-vencimiento  pic 99.
+          02 fecha-compra.
+             03 dia-compra       pic 99.
+             03 mes-compra       pic 99.
+             03 ano-compra       pic 99.
+          02 clave-vencimiento.
+             03 cod-med-vto        pic x(6).
+             03 vencimiento-orden  pic 9(6).
+          02 iva-compra          pic 9(7).
+          02 total-compra        pic 9(8).
+          02 med-operador-id     pic x(8).
+          02 med-fecha-hora-registro.
+             03 med-fhr-dia      pic 99.
+             03 med-fhr-mes      pic 99.
+             03 med-fhr-ano      pic 99.
+             03 med-fhr-hora     pic 99.
+             03 med-fhr-minuto   pic 99.
+             03 med-fhr-segundo  pic 99.
+             03 med-cantidad-comprada pic 9(5).
+
+       fd control-numero
+           label record is standard
+           value of file-id "control.dat".
+       01 reg-control.
+          02 control-tipo        pic x(6).
+          02 ultimo-numero       pic 9(6).
+
+      *_historial de precio de costo, para responder "como se ha
+      *_movido el costo de este medicamento" sin haber guardado
+      *_impresiones antiguas
+       fd historial-precios
+           label record is standard
+           value of file-id "preciohist.dat".
+       01 reg-historial-precio.
+          02 hp-correlativo         pic 9(6).
+          02 hp-codigo-medicamento  pic x(6).
+          02 hp-numero-lote         pic 9(3).
+          02 hp-precio-anterior     pic 9(7).
+          02 hp-precio-nuevo        pic 9(7).
+          02 hp-fecha-cambio.
+             03 hp-dia-cambio       pic 99.
+             03 hp-mes-cambio       pic 99.
+             03 hp-ano-cambio       pic 99.
+
+       working-storage section.
+       01 opcion                   pic x.
+          88 corregir-otro-registro value "1".
+          88 volver-menu-principal  value "2".
+       77 linea-subrayado          pic x(80) value all "_".
+      *_precio de costo leido al momento de mostrar la pantalla de
+      *_mantencion, para saber si grabar-correccion realmente lo cambio
+       77 ws-precio-anterior       pic 9(7).
+       01 fecha-programa.
+          02 dia                   pic 99.
+          02 filler                pic x value "/".
+          02 mes                   pic 99.
+          02 filler                pic x value "/".
+          02 ano                   pic 99.
+       linkage section.
+       01 fecha-sistema.
+          02 s-ano                 pic 99.
+          02 s-mes                 pic 99.
+          02 s-dia                 pic 99.
+       screen section.
+       01 pantalla-principal
+           background-color is 1 foreground-color is 4.
+           02 pantalla-refresco
+              blank screen
+              reverse-video
+              line 4 col 20 value is "mantencion de medicamentos".
+           02 pantalla-fecha line 6 col 60
+              foreground-color is 7
+              value is "fecha:".
+              02 filler col 68
+              pic is x(8) using fecha-programa.
+       01 pantalla-busqueda.
+           02 filler line 8 col 1
+              foreground-color is 7
+              pic is x(80) using linea-subrayado.
+           02 filler line 10 col 1
+              foreground-color is 7
+              value is "ingrese codigo del medicamento:".
+           02 filler line 12 col 1
+              foreground-color is 7
+              value is "ingrese numero de lote:".
+           02 filler line 14 col 1
+              pic is x(80) using linea-subrayado.
+       01 datos-busqueda.
+           02 filler line 10 col 50
+              pic is x(6) using codigo-medicamento required auto.
+           02 filler line 12 col 50
+              pic is 9(3) using numero-lote required auto.
+       01 pantalla-mantencion.
+           02 filler line 8 col 1
+              foreground-color is 7
+              pic is x(80) using linea-subrayado.
+           02 filler line 10 col 1
+              foreground-color is 7
+              value is "descripcion:".
+           02 filler line 12 col 1
+              foreground-color is 7
+              value is "cantidad en stock:".
+           02 filler line 14 col 1
+              foreground-color is 7
+              value is "precio costo unitario:".
+           02 filler line 16 col 1
+              foreground-color is 7
+              value is "unidad de medida:".
+           02 filler line 18 col 1
+              foreground-color is 7
+              value is "stock critico:".
+           02 filler line 20 col 1
+              pic is x(80) using linea-subrayado.
+       01 datos-mantencion.
+           02 filler line 10 col 50
+              pic is x(30) using descr-medicamento required auto.
+           02 filler line 12 col 50
+              pic is 9(5) using cantidad-stock required auto.
+           02 filler line 14 col 50
+              pic is 9(7) using precio-costo-u required auto.
+           02 filler line 16 col 50
+              pic is xx using unidad-medida required auto.
+           02 filler line 18 col 50
+              pic is 9(5) using cant-stock-critico required auto.
+       01 pantalla-pregunta.
+           02 filler line 8 col 1
+              foreground-color is 7
+              pic is x(80) using linea-subrayado.
+           02 filler line 10 col 1
+              foreground-color is 7
+              value is "opcion 1:".
+           02 filler col 25
+              value is "corregir otro medicamento".
+           02 filler line 12 col 1
+              foreground-color is 7
+              value is "opcion 2:".
+           02 filler col 25
+              value is "volver al menu principal".
+           02 filler line 14 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 16 col 1
+              foreground-color is 7
+              value is "ingrese opcion".
+           02 filler line 18 col 1
+              pic is x(80) using linea-subrayado.
+       01 opcion-pantalla-pregunta.
+           02 filler line 16 col 25
+              pic is x using opcion required auto.
+       procedure division using fecha-sistema.
+       inicio.
+       ajustar-fecha.
+           move s-dia to dia.
+           move s-mes to mes.
+           move s-ano to ano.
+       abrir-ficheros.
+           open i-o medicamentos.
+           open i-o control-numero.
+           open i-o historial-precios.
+       desplejar-pantalla-principal.
+           display pantalla-principal.
+       desplejar-pantalla-busqueda.
+           display pantalla-busqueda.
+           accept  datos-busqueda.
+       buscar-medicamento.
+           read medicamentos key is clave-medicamento
+               invalid key go mensaje-no-encontrado.
+           move precio-costo-u to ws-precio-anterior.
+           go desplejar-pantalla-mantencion.
+       desplejar-pantalla-mantencion.
+           display pantalla-principal.
+           display pantalla-mantencion.
+           accept  datos-mantencion.
+       grabar-correccion.
+           rewrite reg-medicamentos invalid key go mensaje-error.
+           if precio-costo-u not = ws-precio-anterior then
+              go registrar-historial-precio
+           end-if.
+           go desplejar-pantalla-pregunta.
+      *_queda un renglon por cada cambio de precio de costo, con el
+      *_valor anterior y el nuevo, para armar la historia del costo
+       registrar-historial-precio.
+           move "PRECIO" to control-tipo.
+           read control-numero key is control-tipo
+               invalid key go crear-control-precio.
+           compute ultimo-numero = ultimo-numero + 1.
+           move ultimo-numero    to hp-correlativo.
+           rewrite reg-control.
+           go grabar-historial-precio.
+       crear-control-precio.
+           move "PRECIO" to control-tipo.
+           move 1        to ultimo-numero.
+           write reg-control.
+           move 1        to hp-correlativo.
+       grabar-historial-precio.
+           move codigo-medicamento to hp-codigo-medicamento.
+           move numero-lote        to hp-numero-lote.
+           move ws-precio-anterior to hp-precio-anterior.
+           move precio-costo-u     to hp-precio-nuevo.
+           move dia to hp-dia-cambio.
+           move mes to hp-mes-cambio.
+           move ano to hp-ano-cambio.
+           write reg-historial-precio invalid key continue end-write.
+
+       desplejar-pantalla-pregunta.
+           display pantalla-principal.
+           display pantalla-pregunta.
+           accept  opcion-pantalla-pregunta.
+       eleccion-pregunta.
+           if opcion not numeric then go desplejar-pantalla-pregunta.
+           if opcion < 1 or opcion > 2 then
+              go desplejar-pantalla-pregunta.
+           if opcion = 1 then go desplejar-pantalla-principal.
+           if opcion = 2 then go volver.
+
+       volver.
+           close medicamentos.
+           close control-numero.
+           close historial-precios.
+           goback.
+
+       mensajes.
+       mensaje-no-encontrado.
+           display " " line 1 erase eos.
+           display "el medicamento/lote no se encuentra en el stock"
+                    line 4 col 1.
+           go desplejar-pantalla-busqueda.
+       mensaje-error.
+           display " " line 1 erase eos.
+           display "no se pudo grabar la correccion" line 4 col 1.
+           go desplejar-pantalla-pregunta.
