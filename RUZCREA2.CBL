@@ -1,10 +1,31 @@
        identification division.
-       program-id. venta.
+       program-id. crea-archivos.
        author. claudio-ruz.
        environment division.
        input-output section.
        file-control.
 
+           select factura-compra assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is c-numero-factura.
+
+           select laboratorio assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is rut-laboratorio.
+
+           select medicamentos assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is clave-medicamento
+           alternate record key is clave-vencimiento with duplicates.
+
+           select stock-critico assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is clave-scritico.
+
            select factura-venta assign to disk
            organization is indexed
            access mode is dynamic
@@ -18,9 +39,129 @@
            select movimiento-medicamento assign to disk
            organization is indexed
            access mode is dynamic
-           record key is codigo-movimiento.
+           record key is mov-correlativo
+           alternate record key is codigo-movimiento with duplicates.
+
+           select control-numero assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is control-tipo.
+
+           select baja-stock assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is b-correlativo.
+
+           select devolucion-laboratorio assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is v-correlativo.
+
+           select devolucion-venta assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is dv-correlativo.
+
+           select operadores assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is operador-id.
+
+           select unidades assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is codigo-unidad.
+
        data division.
        file section.
+       fd factura-compra
+           label record is standard
+           value of file-id "compras.dat".
+       01 reg-factura.
+          02 c-codigo-factura     pic x(6).
+          02 c-numero-factura     pic x(6).
+          02 c-rut-laboratorio    pic x(8).
+          02 c-operador-id        pic x(8).
+          02 c-fecha-hora-registro.
+             03 c-fhr-dia         pic 99.
+             03 c-fhr-mes         pic 99.
+             03 c-fhr-ano         pic 99.
+             03 c-fhr-hora        pic 99.
+             03 c-fhr-minuto      pic 99.
+             03 c-fhr-segundo     pic 99.
+
+       fd laboratorio
+           label record is standard
+           value of file-id "lab.dat".
+       01 reg-laboratorio.
+          02 rut-laboratorio      pic 9(8).
+          02 dv-laboratorio       pic x.
+          02 razon-social         pic x(15).
+          02 dir-laboratorio      pic x(30).
+          02 fono-laboratorio     pic x(10).
+
+       fd medicamentos
+           label record is standard
+           value of file-id "medicamentos.dat".
+       01 reg-medicamentos.
+          02 clave-medicamento.
+             03 codigo-medicamento  pic x(6).
+             03 numero-lote         pic 9(3).
+          02 descr-medicamento   pic x(30).
+          02 cantidad-stock      pic 9(5).
+          02 precio-costo-u      pic 9(7).
+          02 med-rut-laboratorio pic x(8).
+          02 unidad-medida       pic x(2).
+          02 cant-stock-critico  pic 9(5).
+          02 fecha-elavoracion.
+             03 dia-elavoracion  pic 99.
+             03 mes-elavoracion  pic 99.
+             03 ano-elavoracion  pic 99.
+          02 fecha-vencimiento.
+             03 dia-vencimiento  pic 99.
+             03 mes-vencimiento  pic 99.
+             03 ano-vencimiento  pic 99.
+          02 fecha-compra.
+             03 dia-compra       pic 99.
+             03 mes-compra       pic 99.
+             03 ano-compra       pic 99.
+          02 clave-vencimiento.
+             03 cod-med-vto        pic x(6).
+             03 vencimiento-orden  pic 9(6).
+          02 iva-compra          pic 9(7).
+          02 total-compra        pic 9(8).
+          02 med-operador-id     pic x(8).
+          02 med-fecha-hora-registro.
+             03 med-fhr-dia      pic 99.
+             03 med-fhr-mes      pic 99.
+             03 med-fhr-ano      pic 99.
+             03 med-fhr-hora     pic 99.
+             03 med-fhr-minuto   pic 99.
+             03 med-fhr-segundo  pic 99.
+             03 med-cantidad-comprada pic 9(5).
+
+       fd stock-critico
+           label record is standard
+           value of file-id is "scritico.dat".
+       01 reg-stockcritico.
+          02 clave-scritico.
+             03 codigo-scritico  pic x(6).
+             03 lote-scritico    pic 9(3).
+          02 descr-scritico      pic x(30).
+          02 stock-scritico      pic 9(5).
+          02 cfecha-compra.
+             03 cdia-compra      pic 99.
+             03 cmes-compra      pic 99.
+             03 cano-compra      pic 99.
+          02 cfecha-elavoracion.
+             03 cdia-elavoracion pic 99.
+             03 cmes-elavoracion pic 99.
+             03 cano-elavoracion pic 99.
+          02 cfecha-vencimiento.
+             03 cdia-vencimiento pic 99.
+             03 cmes-vencimiento pic 99.
+             03 cano-vencimiento pic 99.
+
        fd factura-venta
            label record is standard
            value of file-id "ventas.dat".
@@ -28,6 +169,15 @@
           02 v-codigo-factura     pic x(6).
           02 v-numero-factura     pic x(6).
           02 v-rut-cliente        pic x(8).
+          02 v-total-factura      pic 9(9).
+          02 v-operador-id        pic x(8).
+          02 v-fecha-hora-registro.
+             03 v-fhr-dia         pic 99.
+             03 v-fhr-mes         pic 99.
+             03 v-fhr-ano         pic 99.
+             03 v-fhr-hora        pic 99.
+             03 v-fhr-minuto      pic 99.
+             03 v-fhr-segundo     pic 99.
 
        fd clientes
            label record is standard
@@ -42,8 +192,9 @@
 
        fd movimiento-medicamento
            label record is standard
-           value of file-id "movidos.dat".
+           value of file-id "mov.dat".
        01 reg-movimiento.
+          02 mov-correlativo       pic 9(6).
           02 codigo-movimiento     pic x(6).
           02 num-factura           pic x(6).
           02 cantidad-movimiento   pic 9(5).
@@ -63,13 +214,148 @@
           02 precio-costo-mov     pic 9(7).
           02 rut-cliente-mov      pic x(8).
           02 unidad-med-mov       pic x(2).
+          02 iva-venta            pic 9(7).
+          02 total-venta          pic 9(8).
+          02 operador-id-mov      pic x(8).
+          02 fecha-hora-registro-mov.
+             03 fhr-dia-mov       pic 99.
+             03 fhr-mes-mov       pic 99.
+             03 fhr-ano-mov       pic 99.
+             03 fhr-hora-mov      pic 99.
+             03 fhr-minuto-mov    pic 99.
+             03 fhr-segundo-mov   pic 99.
+
+       fd control-numero
+           label record is standard
+           value of file-id is "control.dat".
+       01 reg-control.
+          02 control-tipo        pic x(6).
+          02 ultimo-numero       pic 9(6).
+
+       fd baja-stock
+           label record is standard
+           value of file-id is "bajas.dat".
+       01 reg-baja.
+          02 b-correlativo        pic 9(5).
+          02 b-codigo-medicamento pic x(6).
+          02 b-descr-medicamento  pic x(30).
+          02 b-cantidad-baja      pic 9(5).
+          02 b-fecha-baja.
+             03 b-dia-baja        pic 99.
+             03 b-mes-baja        pic 99.
+             03 b-ano-baja        pic 99.
+          02 b-responsable        pic x(20).
+
+       fd devolucion-laboratorio
+           label record is standard
+           value of file-id is "devol.dat".
+       01 reg-devolucion.
+          02 v-correlativo         pic 9(5).
+          02 v-codigo-medicamento  pic x(6).
+          02 v-descr-medicamento   pic x(30).
+          02 v-cantidad-devuelta   pic 9(5).
+          02 v-fecha-devolucion.
+             03 v-dia-devolucion   pic 99.
+             03 v-mes-devolucion   pic 99.
+             03 v-ano-devolucion   pic 99.
+          02 v-rut-laboratorio     pic x(8).
+          02 v-razon-social        pic x(15).
+
+       fd devolucion-venta
+           label record is standard
+           value of file-id "devventa.dat".
+       01 reg-devolucion-venta.
+          02 dv-correlativo         pic 9(5).
+          02 dv-codigo-medicamento  pic x(6).
+          02 dv-cantidad-devuelta   pic 9(5).
+          02 dv-fecha-devolucion.
+             03 dv-dia-devolucion   pic 99.
+             03 dv-mes-devolucion   pic 99.
+             03 dv-ano-devolucion   pic 99.
+          02 dv-rut-cliente         pic x(8).
+
+       fd operadores
+           label record is standard
+           value of file-id "operadores.dat".
+       01 reg-operador.
+          02 operador-id         pic x(8).
+          02 clave-operador      pic x(8).
+          02 nombre-operador     pic x(20).
+
+      *_tabla de conversion entre la unidad en que se compra un
+      *_medicamento (p.ej. caja) y la unidad en que se vende (unidad
+      *_individual); opcion-1 la crea la primera vez que aparece una
+      *_unidad de medida nueva, asi que no necesita semilla aqui
+       fd unidades
+           label record is standard
+           value of file-id "unidades.dat".
+       01 reg-unidad.
+          02 codigo-unidad       pic x(2).
+          02 factor-conversion   pic 9(5).
 
-       procedure division. 
+       procedure division.
+      *_crea los once archivos de datos del sistema (mas control.dat,
+      *_requerido desde que la numeracion de facturas dejo de escanear
+      *_compras.dat/ventas.dat, y operadores.dat, requerido para el
+      *_login de programa-principal) con los file-id que los
+      *_programas opcion-1 en adelante realmente abren
        abrir-ficheros.
+           open output factura-compra.
+           open output laboratorio.
+           open output medicamentos.
+           open output stock-critico.
            open output factura-venta.
            open output clientes.
            open output movimiento-medicamento.
+           open output baja-stock.
+           open output devolucion-laboratorio.
+           open output devolucion-venta.
+           open output unidades.
+           close factura-compra.
+           close laboratorio.
+           close medicamentos.
+           close stock-critico.
            close factura-venta.
            close clientes.
            close movimiento-medicamento.
-           stop run. 
+           close baja-stock.
+           close devolucion-laboratorio.
+           close devolucion-venta.
+           close unidades.
+       crear-control-numero.
+           open output control-numero.
+           move "COMPRA" to control-tipo.
+           move 0        to ultimo-numero.
+           write reg-control.
+           move "VENTA"  to control-tipo.
+           move 0        to ultimo-numero.
+           write reg-control.
+           move "BAJA"   to control-tipo.
+           move 0        to ultimo-numero.
+           write reg-control.
+           move "DEVOL"  to control-tipo.
+           move 0        to ultimo-numero.
+           write reg-control.
+           move "DEVVTA" to control-tipo.
+           move 0        to ultimo-numero.
+           write reg-control.
+           move "SOBREV" to control-tipo.
+           move 0        to ultimo-numero.
+           write reg-control.
+           move "PRECIO" to control-tipo.
+           move 0        to ultimo-numero.
+           write reg-control.
+           move "MOVIM"  to control-tipo.
+           move 0        to ultimo-numero.
+           write reg-control.
+           close control-numero.
+      *_deja un operador administrador de partida para que el login
+      *_de programa-principal tenga con que entrar la primera vez
+       crear-operador-admin.
+           open output operadores.
+           move "ADMIN"    to operador-id.
+           move "ADMIN"    to clave-operador.
+           move "ADMINISTRADOR" to nombre-operador.
+           write reg-operador.
+           close operadores.
+           stop run.
