@@ -11,7 +11,7 @@
            select prod-vencidos assign to disk
            organization is indexed
            access mode is dynamic
-           record key is codigo-vencido.
+           record key is clave-vencido.
 
        data division.
        file section.
@@ -19,7 +19,9 @@
            label record is standard
            value of file-id is "vencidos.dat".
        01 reg-prodvencidos.
-          02 codigo-vencido      pic x(6).
+          02 clave-vencido.
+             03 codigo-vencido   pic x(6).
+             03 lote-vencido     pic 9(3).
           02 descr-vencido       pic x(30).
           02 stock-vencido       pic 9(5).
           02 vfecha-compra.
