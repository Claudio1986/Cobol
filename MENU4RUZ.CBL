@@ -2,15 +2,46 @@
        program-id. programa-principal.
        author. claudio-ruz.
        environment division.
+       input-output section.
+       file-control.
+
+           select operadores assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is operador-id.
+
        data division.
+       file section.
+       fd operadores
+           label record is standard
+           value of file-id "operadores.dat".
+       01 reg-operador.
+          02 operador-id         pic x(8).
+          02 clave-operador      pic x(8).
+          02 nombre-operador     pic x(20).
+
        working-storage section.
-       01 opcion               pic x.
-          88 ingreso-compra    value "1".
-          88 ingreso-venta     value "2".
-          88 stock-critico     value "3".
-          88 med-vencidos      value "4".
-          88 med-vendidos      value "5".
-          88 salir             value "6".
+       01 opcion               pic 99.
+          88 ingreso-compra    value 1.
+          88 ingreso-venta     value 2.
+          88 stock-critico     value 3.
+          88 med-vencidos      value 4.
+          88 med-vendidos      value 5.
+          88 mantencion-med    value 6.
+          88 mantencion-cli    value 7.
+          88 mantencion-lab    value 8.
+          88 diario-compras    value 9.
+          88 diario-ventas     value 10.
+          88 valorizacion-inv  value 11.
+          88 sugerencia-cmp    value 12.
+          88 top-ventas        value 13.
+          88 top-clientes      value 14.
+          88 gasto-laboratorio value 15.
+          88 exportar-csv       value 16.
+          88 dias-stock-proy    value 17.
+          88 ficha-medicamento  value 18.
+          88 margen-compra-venta value 19.
+          88 salir             value 20.
        01 fecha-sys.
           02 s-ano             pic 99.
           02 s-mes             pic 99.
@@ -22,66 +53,159 @@
           02 filler            pic x value "/".
           02 ano               pic 99.
        77 linea-subrayado      pic x(80) value all "*".
+      *_credenciales ingresadas en la pantalla de login y numero de
+      *_intentos fallidos, para cortar el acceso tras varios rechazos
+       77 ws-operador-login    pic x(8) value spaces.
+       77 ws-clave-ingresada   pic x(8) value spaces.
+       77 ws-intentos-login    pic 9    value 0.
        screen section.
+       01 pantalla-login
+           background-color is 1 foreground-color is 2.
+           02 pantalla-login-refresco
+              blank screen
+              reverse-video
+              line 5 col 30 value is " IDENTIFICACION DE OPERADOR ".
+           02 filler line 10 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 12 col 1
+              foreground-color is 7
+              value is "identificador del operador:".
+           02 filler line 14 col 1
+              foreground-color is 7
+              value is "clave:".
+           02 filler line 16 col 1
+              pic is x(80) using linea-subrayado.
+       01 datos-login.
+           02 filler line 12 col 30
+              pic is x(8) using ws-operador-login required auto.
+           02 filler line 14 col 30
+              pic is x(8) using ws-clave-ingresada
+              no echo required auto.
        01 pantalla-1
-           background is blue foreground is green.
+           background-color is 1 foreground-color is 2.
            02 pantalla-refresco
               blank screen
               reverse-video
               line 5 col 30 value is " MENU DE OPCIONES ".
            02 pantalla-fecha line 6 col 60
-              foreground is white
+              foreground-color is 7
               value is "FECHA:".
            02 filler col 68
               pic is x(8) using fecha-programa. 
            02 filer line 10 col 1
               pic is x(80) using linea-subrayado.
            02 filler line 12 col 1
-              foreground is yelow
+              foreground-color is 6
               value "ENTRADA DE DATOS".
-           02 opcion-1 line 14 col 1 foreground is red
+           02 opcion-1 line 14 col 1 foreground-color is 4
               value is "opcion 1:".
            02 filler col 30
               value is "INGRESO DE COMPRAS DEL MEDICAMENTO".
-           02 opcion-2 line 16 col 1 foreground is red
+           02 opcion-2 line 16 col 1 foreground-color is 4
               value is "opcion 2:".
            02 filler col 30
               value is "INGRESO DE VENTAS DEL MEDICAMENTO".
            02 filler line 18 col 1
               pic is x(80) using linea-subrayado.
            02 filler line 20 col 1
-              foreground is WHITE
+              foreground-color is 7
               value is "SECCION CONSULTAS".
-           02 opcion-3 line 22 col 1 foreground is red
+           02 opcion-3 line 22 col 1 foreground-color is 4
               value is "opcion 3:".
            02 filler col 30
               value is "CONSULTA DE MEDICAMENTOS BAJO STOCK CRITICO".
-           02 opcion-4 line 24 col 1 foreground is red
+           02 opcion-4 line 24 col 1 foreground-color is 4
               value is "opcion 4:".
            02 filler col 30
               value is "CONSULTA DE MEDICAMENTOS VENCIDOS".
-           02 opcion-5 line 26 col 1 foreground is red
+           02 opcion-5 line 26 col 1 foreground-color is 4
               value is "OPCION 5:".
            02 filler col 30
               value is "CONSULTA STOCK DE MEDICAMENTOS".
            02 filler line 28 col 1
               pic is x(80) using linea-subrayado.
-           02 filler line 30 col 1
-              foreground is WHITE
-              value is "SALIDA".
-           02 opcion-6 line 34 col 1 foreground is red
+           02 filler line 29 col 1
+              foreground-color is 7
+              value is "SECCION MANTENCION".
+           02 opcion-6 line 30 col 1 foreground-color is 4
               value is "opcion 6:".
+           02 filler col 30
+              value is "MANTENCION DE MEDICAMENTOS".
+           02 opcion-7 line 31 col 1 foreground-color is 4
+              value is "opcion 7:".
+           02 filler col 30
+              value is "MANTENCION DE CLIENTES".
+           02 opcion-8 line 32 col 1 foreground-color is 4
+              value is "opcion 8:".
+           02 filler col 30
+              value is "MANTENCION DE LABORATORIOS".
+           02 filler line 33 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 34 col 1
+              foreground-color is 7
+              value is "SECCION INFORMES".
+           02 opcion-9 line 35 col 1 foreground-color is 4
+              value is "opcion 9:".
+           02 filler col 30
+              value is "DIARIO DE COMPRAS DEL DIA".
+           02 opcion-10 line 36 col 1 foreground-color is 4
+              value is "opcion 10:".
+           02 filler col 30
+              value is "DIARIO DE VENTAS DEL DIA".
+           02 opcion-11 line 37 col 1 foreground-color is 4
+              value is "opcion 11:".
+           02 filler col 30
+              value is "VALORIZACION DEL INVENTARIO".
+           02 opcion-12 line 38 col 1 foreground-color is 4
+              value is "opcion 12:".
+           02 filler col 30
+              value is "SUGERENCIA DE REPOSICION DE COMPRAS".
+           02 opcion-13 line 39 col 1 foreground-color is 4
+              value is "opcion 13:".
+           02 filler col 30
+              value is "MEDICAMENTOS MAS VENDIDOS".
+           02 opcion-14 line 40 col 1 foreground-color is 4
+              value is "opcion 14:".
+           02 filler col 30
+              value is "CLIENTES QUE MAS COMPRAN".
+           02 opcion-15 line 41 col 1 foreground-color is 4
+              value is "opcion 15:".
+           02 filler col 30
+              value is "GASTO POR LABORATORIO".
+           02 opcion-16 line 42 col 1 foreground-color is 4
+              value is "opcion 16:".
+           02 filler col 30
+              value is "EXPORTAR MEDICAMENTOS A CSV".
+           02 opcion-17a line 43 col 1 foreground-color is 4
+              value is "opcion 17:".
+           02 filler col 30
+              value is "PROYECCION DE DIAS DE STOCK".
+           02 opcion-18a line 44 col 1 foreground-color is 4
+              value is "opcion 18:".
+           02 filler col 30
+              value is "FICHA DEL MEDICAMENTO".
+           02 opcion-19a line 45 col 1 foreground-color is 4
+              value is "opcion 19:".
+           02 filler col 30
+              value is "MARGEN COMPRA VS VENTA".
+           02 filler line 46 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 47 col 1
+              foreground-color is 7
+              value is "SALIDA".
+           02 opcion-20 line 48 col 1 foreground-color is 4
+              value is "opcion 20:".
            02 filler col 30
               value is "fin del programa".
-           02 filler line 36 col 1
+           02 filler line 49 col 1
               pic is x(80) using linea-subrayado.
-           02 filler line 40 col 1 foreground is white
+           02 filler line 50 col 1 foreground-color is 7
               value is "INGRESE OPCION :".
-           02 filler line 42 col 1
+           02 filler line 52 col 1
               pic is x(80) using linea-subrayado.
        01 resultado.
-           02 filler line 40 col 30
-              pic is x using opcion required auto.	      
+           02 filler line 50 col 30
+              pic is 99 using opcion required auto.
        procedure division.
        inicio.
        configurar-fecha.
@@ -89,25 +213,83 @@
            move s-dia to dia.
            move s-mes to mes.
            move s-ano to ano.
+           if ws-operador-login not = spaces then go menu-principal.
+       abrir-operadores.
+           open input operadores.
+      *_identifica al operador antes de llegar al menu, para que el
+      *_id quede disponible para la auditoria de opcion-1/opcion-2
+       mostrar-login.
+           display pantalla-login.
+           accept  datos-login.
+           move ws-operador-login to operador-id.
+           read operadores key is operador-id
+               invalid key go mensaje-login-invalido.
+           if ws-clave-ingresada not = clave-operador then
+              go mensaje-login-invalido
+           end-if.
+           move 0 to ws-intentos-login.
+           close operadores.
+           go menu-principal.
+       mensaje-login-invalido.
+           add 1 to ws-intentos-login.
+           if ws-intentos-login >= 3 then
+              close operadores
+              go fin
+           end-if.
+           display " " line 20 col 1 erase eos.
+           display "operador o clave incorrectos" line 20 col 1.
+           move spaces to ws-operador-login.
+           move spaces to ws-clave-ingresada.
+           go mostrar-login.
        menu-principal.
            display pantalla-1.
            accept  resultado.
       
        opciones.
            if opcion not numeric then go menu-principal.
-           if opcion < 1 or opcion > 6 then go menu-principal.
-           if opcion = 1 then call "opcion1" using fecha-sys
+           if opcion < 1 or opcion > 20 then go menu-principal.
+           if opcion = 1 then
+              call "opcion-1" using fecha-sys ws-operador-login
+              go inicio end-if
+           if opcion = 2 then
+              call "opcion-2" using fecha-sys ws-operador-login
+              go inicio end-if
+           if opcion = 3 then call "opcion-3" using fecha-sys
+              go inicio end-if
+           if opcion = 4 then call "opcion-4" using fecha-sys
+              go inicio end-if
+           if opcion = 5 then call "opcion-5" using fecha-sys
+              go inicio end-if
+           if opcion = 6 then call "opcion-6" using fecha-sys
               go inicio end-if
-           if opcion = 2 then call "opcion2" using fecha-sys
+           if opcion = 7 then call "opcion-7" using fecha-sys
               go inicio end-if
-           if opcion = 3 then call "opcion3" using fecha-sys
+           if opcion = 8 then call "opcion-8" using fecha-sys
               go inicio end-if
-           if opcion = 4 then call "opcion4" using fecha-sys
+           if opcion = 9 then call "opcion-9" using fecha-sys
               go inicio end-if
-           if opcion = 5 then call "opcion5" using fecha-sys
+           if opcion = 10 then call "opcion-10" using fecha-sys
               go inicio end-if
-           
-           if opcion = 6 then go fin.
+           if opcion = 11 then call "opcion-11" using fecha-sys
+              go inicio end-if
+           if opcion = 12 then call "opcion-12" using fecha-sys
+              go inicio end-if
+           if opcion = 13 then call "opcion-13" using fecha-sys
+              go inicio end-if
+           if opcion = 14 then call "opcion-14" using fecha-sys
+              go inicio end-if
+           if opcion = 15 then call "opcion-15" using fecha-sys
+              go inicio end-if
+           if opcion = 16 then call "opcion-16" using fecha-sys
+              go inicio end-if
+           if opcion = 17 then call "opcion-17" using fecha-sys
+              go inicio end-if
+           if opcion = 18 then call "opcion-18" using fecha-sys
+              go inicio end-if
+           if opcion = 19 then call "opcion-19" using fecha-sys
+              go inicio end-if
+
+           if opcion = 20 then go fin.
        fin.
            stop run.
 
