@@ -0,0 +1,102 @@
+       identification division.
+       program-id. crea-archivados.
+       author. claudio-ruz.
+       environment division.
+       input-output section.
+       file-control.
+
+           select compras-archivo assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is ac-numero-factura.
+
+           select ventas-archivo assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is av-numero-factura.
+
+           select mov-archivo assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is am-correlativo
+           alternate record key is am-codigo-movimiento with duplicates.
+
+       data division.
+       file section.
+       fd compras-archivo
+           label record is standard
+           value of file-id "comprasarch.dat".
+       01 reg-compras-archivo.
+          02 ac-codigo-factura     pic x(6).
+          02 ac-numero-factura     pic x(6).
+          02 ac-rut-laboratorio    pic x(8).
+          02 ac-operador-id        pic x(8).
+          02 ac-fecha-hora-registro.
+             03 ac-fhr-dia         pic 99.
+             03 ac-fhr-mes         pic 99.
+             03 ac-fhr-ano         pic 99.
+             03 ac-fhr-hora        pic 99.
+             03 ac-fhr-minuto      pic 99.
+             03 ac-fhr-segundo     pic 99.
+
+       fd ventas-archivo
+           label record is standard
+           value of file-id "ventasarch.dat".
+       01 reg-ventas-archivo.
+          02 av-codigo-factura     pic x(6).
+          02 av-numero-factura     pic x(6).
+          02 av-rut-cliente        pic x(8).
+          02 av-total-factura      pic 9(9).
+          02 av-operador-id        pic x(8).
+          02 av-fecha-hora-registro.
+             03 av-fhr-dia         pic 99.
+             03 av-fhr-mes         pic 99.
+             03 av-fhr-ano         pic 99.
+             03 av-fhr-hora        pic 99.
+             03 av-fhr-minuto      pic 99.
+             03 av-fhr-segundo     pic 99.
+
+       fd mov-archivo
+           label record is standard
+           value of file-id "movarch.dat".
+       01 reg-mov-archivo.
+          02 am-correlativo           pic 9(6).
+          02 am-codigo-movimiento     pic x(6).
+          02 am-num-factura           pic x(6).
+          02 am-cantidad-movimiento   pic 9(5).
+          02 am-fecha-elavoracion.
+             03 am-dia-elavoracion    pic 99.
+             03 am-mes-elavoracion    pic 99.
+             03 am-ano-elavoracion    pic 99.
+          02 am-fecha-vencimiento.
+             03 am-dia-vencimiento    pic 99.
+             03 am-mes-vencimiento    pic 99.
+             03 am-ano-vencimiento    pic 99.
+          02 am-fecha-venta.
+             03 am-dia-venta          pic 99.
+             03 am-mes-venta          pic 99.
+             03 am-ano-venta          pic 99.
+          02 am-descripcion-mov       pic x(30).
+          02 am-precio-costo-mov      pic 9(7).
+          02 am-rut-cliente-mov       pic x(8).
+          02 am-unidad-med-mov        pic x(2).
+          02 am-iva-venta             pic 9(7).
+          02 am-total-venta           pic 9(8).
+          02 am-operador-id-mov       pic x(8).
+          02 am-fecha-hora-registro-mov.
+             03 am-fhr-dia-mov        pic 99.
+             03 am-fhr-mes-mov        pic 99.
+             03 am-fhr-ano-mov        pic 99.
+             03 am-fhr-hora-mov       pic 99.
+             03 am-fhr-minuto-mov     pic 99.
+             03 am-fhr-segundo-mov    pic 99.
+
+       procedure division.
+       abrir-ficheros.
+           open output compras-archivo.
+           open output ventas-archivo.
+           open output mov-archivo.
+           close compras-archivo.
+           close ventas-archivo.
+           close mov-archivo.
+           stop run.
