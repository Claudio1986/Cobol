@@ -0,0 +1,384 @@
+       identification division.
+       program-id. opcion-18.
+       author. claudio-ruz.
+       environment division.
+       input-output section.
+       file-control.
+
+           select medicamentos assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is clave-medicamento
+           alternate record key is clave-vencimiento with duplicates.
+
+           select laboratorio assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is rut-laboratorio.
+
+           select movimiento-medicamento assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is mov-correlativo
+           alternate record key is codigo-movimiento with duplicates.
+
+       data division.
+       file section.
+       fd medicamentos
+           label record is standard
+           value of file-id "medicamentos.dat".
+       01 reg-medicamentos.
+          02 clave-medicamento.
+             03 codigo-medicamento  pic x(6).
+             03 numero-lote         pic 9(3).
+          02 descr-medicamento   pic x(30).
+          02 cantidad-stock      pic 9(5).
+          02 precio-costo-u      pic 9(7).
+          02 med-rut-laboratorio pic x(8).
+          02 unidad-medida       pic x(2).
+          02 cant-stock-critico  pic 9(5).
+          02 fecha-elavoracion.
+             03 dia-elavoracion  pic 99.
+             03 mes-elavoracion  pic 99.
+             03 ano-elavoracion  pic 99.
+          02 fecha-vencimiento.
+             03 dia-vencimiento  pic 99.
+             03 mes-vencimiento  pic 99.
+             03 ano-vencimiento  pic 99.
+          02 fecha-compra.
+             03 dia-compra       pic 99.
+             03 mes-compra       pic 99.
+             03 ano-compra       pic 99.
+          02 clave-vencimiento.
+             03 cod-med-vto        pic x(6).
+             03 vencimiento-orden  pic 9(6).
+          02 iva-compra          pic 9(7).
+          02 total-compra        pic 9(8).
+          02 med-operador-id     pic x(8).
+          02 med-fecha-hora-registro.
+             03 med-fhr-dia      pic 99.
+             03 med-fhr-mes      pic 99.
+             03 med-fhr-ano      pic 99.
+             03 med-fhr-hora     pic 99.
+             03 med-fhr-minuto   pic 99.
+             03 med-fhr-segundo  pic 99.
+             03 med-cantidad-comprada pic 9(5).
+
+       fd laboratorio
+           label record is standard
+           value of file-id "lab.dat".
+       01 reg-laboratorio.
+          02 rut-laboratorio      pic 9(8).
+          02 dv-laboratorio       pic x.
+          02 razon-social         pic x(15).
+          02 dir-laboratorio      pic x(30).
+          02 fono-laboratorio     pic x(10).
+
+       fd movimiento-medicamento
+           label record is standard
+           value of file-id "mov.dat".
+       01 reg-movimiento.
+          02 mov-correlativo       pic 9(6).
+          02 codigo-movimiento     pic x(6).
+          02 num-factura           pic x(6).
+          02 cantidad-movimiento   pic 9(5).
+          02 v-fecha-elavoracion.
+             03 v-dia-elavoracion  pic 99.
+             03 v-mes-elavoracion  pic 99.
+             03 v-ano-elavoracion  pic 99.
+          02 v-fecha-vencimiento.
+             03 v-dia-vencimiento  pic 99.
+             03 v-mes-vencimiento  pic 99.
+             03 v-ano-vencimiento  pic 99.
+          02 fecha-venta.
+             03 dia-venta         pic 99.
+             03 mes-venta         pic 99.
+             03 ano-venta         pic 99.
+          02 descripcion-mov      pic x(30).
+          02 precio-costo-mov     pic 9(7).
+          02 rut-cliente-mov      pic x(8).
+          02 unidad-med-mov       pic x(2).
+          02 iva-venta            pic 9(7).
+          02 total-venta          pic 9(8).
+          02 operador-id-mov      pic x(8).
+          02 fecha-hora-registro-mov.
+             03 fhr-dia-mov       pic 99.
+             03 fhr-mes-mov       pic 99.
+             03 fhr-ano-mov       pic 99.
+             03 fhr-hora-mov      pic 99.
+             03 fhr-minuto-mov    pic 99.
+             03 fhr-segundo-mov   pic 99.
+
+       working-storage section.
+       77 linea-subrayado         pic x(80) value all "_".
+       77 ws-codigo-buscado       pic x(6).
+       77 ws-lotes-encontrados    pic 9(3) value 0.
+       77 ws-stock-total          pic 9(6) value 0.
+       77 ws-rut-lab              pic 9(8).
+      *_ultimas 5 ventas del medicamento, armadas con un corrimiento
+      *_manual sobre una tabla de tamano fijo (no hay sort en uso)
+       01 ws-ultimas-ventas.
+          02 ws-h-item occurs 5 times indexed by ws-h.
+             03 ws-h-fecha.
+                04 ws-h-dia       pic 99.
+                04 ws-h-mes       pic 99.
+                04 ws-h-ano       pic 99.
+             03 ws-h-cantidad     pic 9(5).
+             03 ws-h-precio       pic 9(7).
+       77 ws-hist-count           pic 9 value 0.
+       01 opcion                  pic x.
+          88 buscar-otro          value "1".
+          88 volver-al-menu       value "2".
+       01 fecha-programa.
+          02 dia                  pic 99.
+          02 filler                pic x value "/".
+          02 mes                   pic 99.
+          02 filler                pic x value "/".
+          02 ano                   pic 99.
+
+       linkage section.
+       01 fecha-sistema.
+          02 s-ano                 pic 99.
+          02 s-mes                 pic 99.
+          02 s-dia                 pic 99.
+
+       screen section.
+       01 pantalla-principal
+           background-color is 1 foreground-color is 4.
+           02 pantalla-refresco
+              blank screen
+              reverse-video
+              line 4 col 18 value is " ficha del medicamento ".
+           02 pantalla-fecha line 6 col 60
+              foreground-color is 7
+              value is "fecha:".
+              02 filler col 68
+              pic is x(8) using fecha-programa.
+       01 pantalla-busqueda.
+           02 filler line 8 col 1
+              foreground-color is 7
+              pic is x(80) using linea-subrayado.
+           02 filler line 10 col 1
+              foreground-color is 7
+              value is "ingrese codigo del medicamento:".
+           02 filler line 12 col 1
+              pic is x(80) using linea-subrayado.
+       01 datos-busqueda.
+           02 filler line 10 col 50
+              pic is x(6) using ws-codigo-buscado required auto.
+       01 pantalla-ficha.
+           02 filler line 8 col 1
+              foreground-color is 7
+              pic is x(80) using linea-subrayado.
+           02 filler line 9 col 1 foreground-color is 6
+              value is "datos del medicamento".
+           02 filler line 10 col 1
+              value is "codigo:".
+           02 filler line 10 col 20
+              pic is x(6) using codigo-medicamento.
+           02 filler line 11 col 1
+              value is "descripcion:".
+           02 filler line 11 col 20
+              pic is x(30) using descr-medicamento.
+           02 filler line 12 col 1
+              value is "stock total (todos los lotes):".
+           02 filler line 12 col 35
+              pic is z(5)9 using ws-stock-total.
+           02 filler line 13 col 1
+              value is "precio costo unitario (ultimo lote leido):".
+           02 filler line 13 col 45
+              pic is z(6)9 using precio-costo-u.
+           02 filler line 14 col 1
+              value is "unidad de medida:".
+           02 filler line 14 col 35
+              pic is xx using unidad-medida.
+           02 filler line 16 col 1 foreground-color is 6
+              value is "laboratorio proveedor".
+           02 filler line 17 col 1
+              value is "razon social:".
+           02 filler line 17 col 20
+              pic is x(15) using razon-social.
+           02 filler line 18 col 1
+              value is "direccion:".
+           02 filler line 18 col 20
+              pic is x(30) using dir-laboratorio.
+           02 filler line 19 col 1
+              value is "fono:".
+           02 filler line 19 col 20
+              pic is x(10) using fono-laboratorio.
+           02 filler line 21 col 1 foreground-color is 6
+              value is "ultimas ventas (de mas antigua a mas reciente)".
+           02 filler line 23 col 1
+              value is "fecha".
+           02 filler line 23 col 15
+              value is "cantidad".
+           02 filler line 23 col 30
+              value is "precio".
+           02 filler line 24 col 1
+              pic is 99 using ws-h-dia (1).
+           02 filler line 24 col 4 value is "/".
+           02 filler line 24 col 5
+              pic is 99 using ws-h-mes (1).
+           02 filler line 24 col 15
+              pic is z(4)9 using ws-h-cantidad (1).
+           02 filler line 24 col 30
+              pic is z(6)9 using ws-h-precio (1).
+           02 filler line 25 col 1
+              pic is 99 using ws-h-dia (2).
+           02 filler line 25 col 4 value is "/".
+           02 filler line 25 col 5
+              pic is 99 using ws-h-mes (2).
+           02 filler line 25 col 15
+              pic is z(4)9 using ws-h-cantidad (2).
+           02 filler line 25 col 30
+              pic is z(6)9 using ws-h-precio (2).
+           02 filler line 26 col 1
+              pic is 99 using ws-h-dia (3).
+           02 filler line 26 col 4 value is "/".
+           02 filler line 26 col 5
+              pic is 99 using ws-h-mes (3).
+           02 filler line 26 col 15
+              pic is z(4)9 using ws-h-cantidad (3).
+           02 filler line 26 col 30
+              pic is z(6)9 using ws-h-precio (3).
+           02 filler line 27 col 1
+              pic is 99 using ws-h-dia (4).
+           02 filler line 27 col 4 value is "/".
+           02 filler line 27 col 5
+              pic is 99 using ws-h-mes (4).
+           02 filler line 27 col 15
+              pic is z(4)9 using ws-h-cantidad (4).
+           02 filler line 27 col 30
+              pic is z(6)9 using ws-h-precio (4).
+           02 filler line 28 col 1
+              pic is 99 using ws-h-dia (5).
+           02 filler line 28 col 4 value is "/".
+           02 filler line 28 col 5
+              pic is 99 using ws-h-mes (5).
+           02 filler line 28 col 15
+              pic is z(4)9 using ws-h-cantidad (5).
+           02 filler line 28 col 30
+              pic is z(6)9 using ws-h-precio (5).
+           02 filler line 30 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 31 col 1 foreground-color is 2
+              value is "opcion 1: buscar otro medicamento".
+           02 filler line 31 col 45 foreground-color is 2
+              value is "opcion 2: volver al menu".
+           02 filler line 33 col 1
+              pic is x(80) using linea-subrayado.
+       01 respuesta-ficha.
+           02 filler line 31 col 85
+              pic is x using opcion required auto.
+
+       procedure division using fecha-sistema.
+       inicio.
+       ajustar-fecha.
+           move s-dia to dia.
+           move s-mes to mes.
+           move s-ano to ano.
+       desplejar-pantalla-busqueda.
+           display pantalla-principal.
+           display pantalla-busqueda.
+           accept  datos-busqueda.
+           go buscar-lotes.
+       buscar-lotes.
+           move ws-codigo-buscado to codigo-medicamento.
+           move 0 to numero-lote.
+           move 0 to ws-lotes-encontrados.
+           move 0 to ws-stock-total.
+           open input medicamentos.
+           start medicamentos key is >= clave-medicamento
+               invalid key go cerrar-sin-encontrar.
+       leer-lotes.
+           read medicamentos next record at end go terminar-lotes.
+           if codigo-medicamento not = ws-codigo-buscado then
+              go terminar-lotes
+           end-if.
+           add 1 to ws-lotes-encontrados.
+           add cantidad-stock to ws-stock-total.
+           go leer-lotes.
+       terminar-lotes.
+           close medicamentos.
+           if ws-lotes-encontrados = 0 then
+              go mensaje-no-encontrado
+           end-if.
+           go buscar-laboratorio.
+      *_llega aqui solo cuando el start fallo y medicamentos sigue
+      *_abierto; terminar-lotes ya cerro el archivo antes de caer a
+      *_mensaje-no-encontrado, asi que ese mensaje no debe volver a
+      *_cerrarlo
+       cerrar-sin-encontrar.
+           close medicamentos.
+           go mensaje-no-encontrado.
+      *_med-rut-laboratorio queda con el ultimo lote leido, que basta
+      *_ya que todos los lotes de un mismo codigo comparten laboratorio
+       buscar-laboratorio.
+           move med-rut-laboratorio to ws-rut-lab.
+           move ws-rut-lab          to rut-laboratorio.
+           open input laboratorio.
+           read laboratorio key is rut-laboratorio
+               invalid key move spaces to razon-social
+                                          dir-laboratorio
+                                          fono-laboratorio
+           end-read.
+           close laboratorio.
+           go cargar-historial-ventas.
+       cargar-historial-ventas.
+           move 0 to ws-hist-count.
+           open input movimiento-medicamento.
+       leer-movimientos.
+           read movimiento-medicamento next record
+               at end go terminar-historial.
+           if codigo-movimiento not = ws-codigo-buscado then
+              go leer-movimientos
+           end-if.
+           if ws-hist-count < 5 then
+              add 1 to ws-hist-count
+              move fecha-venta         to ws-h-fecha (ws-hist-count)
+              move cantidad-movimiento to ws-h-cantidad (ws-hist-count)
+              move precio-costo-mov    to ws-h-precio (ws-hist-count)
+           else
+              move ws-h-fecha    (2) to ws-h-fecha    (1)
+              move ws-h-cantidad (2) to ws-h-cantidad (1)
+              move ws-h-precio   (2) to ws-h-precio   (1)
+              move ws-h-fecha    (3) to ws-h-fecha    (2)
+              move ws-h-cantidad (3) to ws-h-cantidad (2)
+              move ws-h-precio   (3) to ws-h-precio   (2)
+              move ws-h-fecha    (4) to ws-h-fecha    (3)
+              move ws-h-cantidad (4) to ws-h-cantidad (3)
+              move ws-h-precio   (4) to ws-h-precio   (3)
+              move ws-h-fecha    (5) to ws-h-fecha    (4)
+              move ws-h-cantidad (5) to ws-h-cantidad (4)
+              move ws-h-precio   (5) to ws-h-precio   (4)
+              move fecha-venta         to ws-h-fecha    (5)
+              move cantidad-movimiento to ws-h-cantidad (5)
+              move precio-costo-mov    to ws-h-precio   (5)
+           end-if.
+           go leer-movimientos.
+      *_los campos de reg-medicamentos quedan con los valores del
+      *_ultimo lote leido en leer-lotes (persisten tras el close), que
+      *_es lo que se muestra como datos del medicamento en la ficha
+       terminar-historial.
+           close movimiento-medicamento.
+           go desplejar-pantalla-ficha.
+       desplejar-pantalla-ficha.
+           display pantalla-principal.
+           display pantalla-ficha.
+           accept  respuesta-ficha.
+       eleccion.
+           if opcion not numeric then
+              go desplejar-pantalla-ficha
+           end-if.
+           if opcion < 1 or opcion > 2 then
+              go desplejar-pantalla-ficha
+           end-if.
+           if opcion = 1 then go desplejar-pantalla-busqueda.
+           go volver.
+       volver.
+           goback.
+       mensaje-no-encontrado.
+           display " " line 1 erase eos.
+           display "el medicamento no se encuentra en el stock"
+                    line 4 col 1.
+           go desplejar-pantalla-busqueda.
