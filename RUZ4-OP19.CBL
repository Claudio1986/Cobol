@@ -0,0 +1,414 @@
+       identification division.
+       program-id. opcion-19.
+       author. claudio-ruz.
+       environment division.
+       input-output section.
+       file-control.
+
+           select medicamentos assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is clave-medicamento
+           alternate record key is clave-vencimiento with duplicates.
+
+           select movimiento-medicamento assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is mov-correlativo
+           alternate record key is codigo-movimiento with duplicates.
+
+           select reporte-margen assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is m-correlativo.
+
+       data division.
+       file section.
+       fd medicamentos
+           label record is standard
+           value of file-id "medicamentos.dat".
+       01 reg-medicamentos.
+          02 clave-medicamento.
+             03 codigo-medicamento  pic x(6).
+             03 numero-lote         pic 9(3).
+          02 descr-medicamento   pic x(30).
+          02 cantidad-stock      pic 9(5).
+          02 precio-costo-u      pic 9(7).
+          02 med-rut-laboratorio pic x(8).
+          02 unidad-medida       pic x(2).
+          02 cant-stock-critico  pic 9(5).
+          02 fecha-elavoracion.
+             03 dia-elavoracion  pic 99.
+             03 mes-elavoracion  pic 99.
+             03 ano-elavoracion  pic 99.
+          02 fecha-vencimiento.
+             03 dia-vencimiento  pic 99.
+             03 mes-vencimiento  pic 99.
+             03 ano-vencimiento  pic 99.
+          02 fecha-compra.
+             03 dia-compra       pic 99.
+             03 mes-compra       pic 99.
+             03 ano-compra       pic 99.
+          02 clave-vencimiento.
+             03 cod-med-vto        pic x(6).
+             03 vencimiento-orden  pic 9(6).
+          02 iva-compra          pic 9(7).
+          02 total-compra        pic 9(8).
+          02 med-operador-id     pic x(8).
+          02 med-fecha-hora-registro.
+             03 med-fhr-dia      pic 99.
+             03 med-fhr-mes      pic 99.
+             03 med-fhr-ano      pic 99.
+             03 med-fhr-hora     pic 99.
+             03 med-fhr-minuto   pic 99.
+             03 med-fhr-segundo  pic 99.
+             03 med-cantidad-comprada pic 9(5).
+
+       fd movimiento-medicamento
+           label record is standard
+           value of file-id "mov.dat".
+       01 reg-movimiento.
+          02 mov-correlativo       pic 9(6).
+          02 codigo-movimiento     pic x(6).
+          02 num-factura           pic x(6).
+          02 cantidad-movimiento   pic 9(5).
+          02 v-fecha-elavoracion.
+             03 v-dia-elavoracion  pic 99.
+             03 v-mes-elavoracion  pic 99.
+             03 v-ano-elavoracion  pic 99.
+          02 v-fecha-vencimiento.
+             03 v-dia-vencimiento  pic 99.
+             03 v-mes-vencimiento  pic 99.
+             03 v-ano-vencimiento  pic 99.
+          02 fecha-venta.
+             03 dia-venta         pic 99.
+             03 mes-venta         pic 99.
+             03 ano-venta         pic 99.
+          02 descripcion-mov      pic x(30).
+          02 precio-costo-mov     pic 9(7).
+          02 rut-cliente-mov      pic x(8).
+          02 unidad-med-mov       pic x(2).
+          02 iva-venta            pic 9(7).
+          02 total-venta          pic 9(8).
+          02 operador-id-mov      pic x(8).
+          02 fecha-hora-registro-mov.
+             03 fhr-dia-mov       pic 99.
+             03 fhr-mes-mov       pic 99.
+             03 fhr-ano-mov       pic 99.
+             03 fhr-hora-mov      pic 99.
+             03 fhr-minuto-mov    pic 99.
+             03 fhr-segundo-mov   pic 99.
+
+      *_el sistema no lleva un precio de venta distinto del costo; lo
+      *_mas cercano a "precio de venta" es precio-costo-mov, cargado en
+      *_opcion-2 al momento de vender, comparado aqui contra el
+      *_promedio de precio-costo-u de los lotes vigentes del mismo
+      *_codigo. no se usan campos con signo (no hay precedente en este
+      *_sistema), la perdida o ganancia se distingue con m-resultado
+       fd reporte-margen
+           label record is standard
+           value of file-id "margen.dat".
+       01 reg-margen.
+          02 m-correlativo         pic 9(5).
+          02 m-codigo-medicamento  pic x(6).
+          02 m-descripcion         pic x(30).
+          02 m-costo-promedio      pic 9(7).
+          02 m-cantidad-vendida    pic 9(5).
+          02 m-venta-promedio      pic 9(7).
+          02 m-margen-unitario     pic 9(7).
+          02 m-margen-total        pic 9(9).
+          02 m-resultado           pic x(8).
+
+       working-storage section.
+       01 opcion                  pic x.
+          88 anterior             value "1".
+          88 siguiente            value "2".
+          88 volver               value "3".
+       77 linea-subrayado         pic x(80) value all "_".
+       77 contador                pic 9(5).
+      *_rango de fechas (sobre fecha-venta) para el que se totaliza la
+      *_venta por medicamento, mismo esquema que opcion-13/opcion-15
+       01 fecha-desde.
+          02 dia-desde            pic 99.
+          02 mes-desde            pic 99.
+          02 ano-desde            pic 99.
+       01 fecha-hasta.
+          02 dia-hasta            pic 99.
+          02 mes-hasta            pic 99.
+          02 ano-hasta            pic 99.
+       77 ws-orden-desde          pic 9(6).
+       77 ws-orden-hasta          pic 9(6).
+       77 ws-orden-venta-reg      pic 9(6).
+      *_tabla en memoria con un item por codigo de medicamento: costo
+      *_promedio de compra (armado desde medicamentos.dat) y cantidad
+      *_mas venta acumuladas desde mov.dat dentro del rango (misma
+      *_tecnica de busqueda-o-agrega de opcion-1/opcion-13/opcion-17)
+       01 ws-tabla-margen.
+          02 ws-m-item occurs 300 times indexed by ws-idx.
+             03 ws-m-codigo         pic x(6).
+             03 ws-m-descripcion    pic x(30).
+             03 ws-m-costo-suma     pic 9(9).
+             03 ws-m-costo-lotes    pic 9(5).
+             03 ws-m-cantidad       pic 9(6).
+             03 ws-m-venta-suma     pic 9(9).
+       77 ws-total-items          pic 9(4) value 0.
+       77 ws-i                    pic 9(4).
+       01 fecha-programa.
+          02 ano                  pic 99.
+          02 mes                  pic 99.
+          02 dia                  pic 99.
+
+       linkage section.
+       01 fecha-sistema.
+          02 s-ano                pic 99.
+          02 s-mes                pic 99.
+          02 s-dia                pic 99.
+
+       screen section.
+       01 pantalla-principal
+           background-color is 1 foreground-color is 4.
+           02 pantalla-refresco
+              blank screen
+              reverse-video
+              line 4 col 15 value is " margen compra vs venta ".
+           02 pantalla-fecha line 6 col 60
+              foreground-color is 7
+              value is "fecha:".
+           02 filler col 68
+              pic is 99 using dia.
+           02 filler col 70 value is "-".
+           02 filler col 71
+              pic is 99 using mes.
+           02 filler col 73 value is "-".
+           02 filler col 74
+              pic is 99 using ano.
+           02 filler line 8 col 1 foreground-color is 7
+              pic is x(80) using linea-subrayado.
+       01 pantalla-rango.
+           02 filler line 10 col 1
+              foreground-color is 7
+              value is "ingrese fecha desde (dd/mm/aa):".
+           02 filler col 42 value is "/".
+           02 filler col 45 value is "/".
+           02 filler line 12 col 1
+              foreground-color is 7
+              value is "ingrese fecha hasta (dd/mm/aa):".
+           02 filler col 42 value is "/".
+           02 filler col 45 value is "/".
+           02 filler line 14 col 1
+              pic is x(80) using linea-subrayado.
+       01 datos-rango.
+           02 filler line 10 col 40
+              pic is 99 using dia-desde required auto.
+           02 filler col 43
+              pic is 99 using mes-desde required auto.
+           02 filler col 46
+              pic is 99 using ano-desde required auto.
+           02 filler line 12 col 40
+              pic is 99 using dia-hasta required auto.
+           02 filler col 43
+              pic is 99 using mes-hasta required auto.
+           02 filler col 46
+              pic is 99 using ano-hasta required auto.
+       01 pantalla-informe.
+           02 filler line 10 col 1 foreground-color is 2
+              value is "ingrese 1 para:".
+           02 filler line 12 col 1 foreground-color is 2
+              value is "<<< retroceder".
+           02 filler line 10 col 62 foreground-color is 2
+              value is "ingrese 2 para:".
+           02 filler line 12 col 62 foreground-color is 2
+              value ">>> avanzar".
+           02 filler line 14 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 16 col 1 foreground-color is 7
+              value is "ingrese opcion:".
+           02 filler line 18 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 20 col 1 foreground-color is 7
+              value is "codigo medicamento:".
+           02 filler col 30
+              pic is x(6) using m-codigo-medicamento.
+           02 filler line 21 col 1 foreground-color is 7
+              value is "descripcion:".
+           02 filler col 30
+              pic is x(30) using m-descripcion.
+           02 filler line 22 col 1 foreground-color is 7
+              value is "costo promedio de compra (unitario):".
+           02 filler col 40
+              pic is z(6)9 using m-costo-promedio.
+           02 filler line 23 col 1 foreground-color is 7
+              value is "precio cobrado promedio (unitario):".
+           02 filler col 40
+              pic is z(6)9 using m-venta-promedio.
+           02 filler line 24 col 1 foreground-color is 7
+              value is "cantidad vendida en el rango:".
+           02 filler col 40
+              pic is z(4)9 using m-cantidad-vendida.
+           02 filler line 26 col 1 foreground-color is 7
+              value is "margen por unidad:".
+           02 filler col 40
+              pic is z(6)9 using m-margen-unitario.
+           02 filler line 27 col 1 foreground-color is 7
+              value is "margen total en el rango:".
+           02 filler col 40
+              pic is z(8)9 using m-margen-total.
+           02 filler line 28 col 1 foreground-color is 7
+              value is "resultado:".
+           02 filler col 40
+              pic is x(8) using m-resultado.
+           02 filler line 30 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 32 col 1 foreground-color is 2
+              value is "ingrese 3 para: volver al menu principal".
+           02 filler line 34 col 1
+              pic is x(80) using linea-subrayado.
+       01 respuesta-pantalla-informe.
+           02 filler line 16 col 20
+              pic is x using opcion required auto.
+
+       procedure division using fecha-sistema.
+       inicio.
+       ajustar-hora.
+           move s-dia to dia.
+           move s-mes to mes.
+           move s-ano to ano.
+       desplejar-pantalla-rango.
+           display pantalla-principal.
+           display pantalla-rango.
+           accept  datos-rango.
+           go calcular-orden-rango.
+       calcular-orden-rango.
+           compute ws-orden-desde = ano-desde * 10000
+                                    + mes-desde * 100
+                                    + dia-desde.
+           compute ws-orden-hasta = ano-hasta * 10000
+                                    + mes-hasta * 100
+                                    + dia-hasta.
+           move 0 to ws-total-items.
+           go cargar-costos-medicamentos.
+       cargar-costos-medicamentos.
+           open input medicamentos.
+       leer-medicamentos.
+           read medicamentos next record
+               at end go terminar-carga-costos.
+           set ws-idx to 1.
+       buscar-codigo-costo.
+           if ws-idx > ws-total-items then go agregar-item-costo end-if.
+           if ws-m-codigo (ws-idx) = codigo-medicamento then
+              go acumular-costo-existente
+           end-if.
+           set ws-idx up by 1.
+           go buscar-codigo-costo.
+       agregar-item-costo.
+           if ws-total-items >= 300 then go leer-medicamentos end-if.
+           add 1 to ws-total-items.
+           set ws-idx to ws-total-items.
+           move codigo-medicamento to ws-m-codigo (ws-idx).
+           move descr-medicamento  to ws-m-descripcion (ws-idx).
+           move precio-costo-u     to ws-m-costo-suma (ws-idx).
+           move 1                  to ws-m-costo-lotes (ws-idx).
+           move 0                  to ws-m-cantidad (ws-idx).
+           move 0                  to ws-m-venta-suma (ws-idx).
+           go leer-medicamentos.
+       acumular-costo-existente.
+           add precio-costo-u to ws-m-costo-suma (ws-idx).
+           add 1              to ws-m-costo-lotes (ws-idx).
+           go leer-medicamentos.
+       terminar-carga-costos.
+           close medicamentos.
+           open input movimiento-medicamento.
+       leer-movimientos.
+           read movimiento-medicamento next record
+               at end go terminar-carga-ventas.
+           compute ws-orden-venta-reg = ano-venta * 10000
+                                       + mes-venta * 100
+                                       + dia-venta.
+           if ws-orden-venta-reg < ws-orden-desde
+              or ws-orden-venta-reg > ws-orden-hasta
+              go leer-movimientos
+           end-if.
+           set ws-idx to 1.
+       buscar-codigo-venta.
+           if ws-idx > ws-total-items then go leer-movimientos end-if.
+           if ws-m-codigo (ws-idx) = codigo-movimiento then
+              go acumular-venta-existente
+           end-if.
+           set ws-idx up by 1.
+           go buscar-codigo-venta.
+       acumular-venta-existente.
+           add cantidad-movimiento to ws-m-cantidad (ws-idx).
+           compute ws-m-venta-suma (ws-idx) =
+              ws-m-venta-suma (ws-idx)
+              + cantidad-movimiento * precio-costo-mov.
+           go leer-movimientos.
+       terminar-carga-ventas.
+           close movimiento-medicamento.
+           go calcular-margenes.
+      *_solo interesan medicamentos con ventas en el rango; un
+      *_medicamento sin ventas no tiene precio cobrado con el cual
+      *_comparar el costo, asi que se omite en vez de mostrar margen 0
+       calcular-margenes.
+           open output reporte-margen.
+           move 0 to ws-i.
+           move 0 to contador.
+       escribir-margen.
+           add 1 to ws-i.
+           if ws-i > ws-total-items then go terminar-escritura end-if.
+           if ws-m-cantidad (ws-i) = 0 then go escribir-margen end-if.
+           add 1 to contador.
+           move contador                 to m-correlativo.
+           move ws-m-codigo      (ws-i)  to m-codigo-medicamento.
+           move ws-m-descripcion (ws-i)  to m-descripcion.
+           move ws-m-cantidad    (ws-i)  to m-cantidad-vendida.
+           compute m-costo-promedio =
+              ws-m-costo-suma (ws-i) / ws-m-costo-lotes (ws-i).
+           compute m-venta-promedio =
+              ws-m-venta-suma (ws-i) / ws-m-cantidad (ws-i).
+           if m-venta-promedio >= m-costo-promedio then
+              compute m-margen-unitario =
+                 m-venta-promedio - m-costo-promedio
+              move "GANANCIA" to m-resultado
+           else
+              compute m-margen-unitario =
+                 m-costo-promedio - m-venta-promedio
+              move "PERDIDA"  to m-resultado
+           end-if.
+           compute m-margen-total =
+              m-margen-unitario * m-cantidad-vendida.
+           write reg-margen invalid key go escribir-margen.
+           go escribir-margen.
+       terminar-escritura.
+           close reporte-margen.
+           open input reporte-margen.
+           if contador = 0 then go mensaje-sin-ventas end-if.
+           move 1 to contador.
+           read reporte-margen next record at end go mensaje-sin-ventas.
+           go desplejar-pantallas.
+       desplejar-pantallas.
+           display pantalla-principal.
+           display pantalla-informe.
+           accept  respuesta-pantalla-informe.
+       eleccion.
+           if opcion not numeric then go desplejar-pantallas.
+           if opcion < 1 or opcion > 3 then go desplejar-pantallas.
+           if opcion = 1 then go anterior-registro.
+           if opcion = 2 then go siguiente-registro.
+           if opcion = 3 then go salir-programa.
+       anterior-registro.
+           compute contador = contador - 1.
+           read reporte-margen previous record at end go salir-programa.
+           go desplejar-pantallas.
+       siguiente-registro.
+           add 1 to contador.
+           read reporte-margen next record at end go salir-programa.
+           go desplejar-pantallas.
+       salir-programa.
+           close reporte-margen.
+           goback.
+       mensaje-sin-ventas.
+           close reporte-margen.
+           display " " line 1 erase eos.
+           display "no hay ventas registradas en ese rango de fechas"
+                    line 4 col 1.
+           go desplejar-pantalla-rango.
