@@ -0,0 +1,186 @@
+       identification division.
+       program-id. opcion-16.
+       author. claudio-ruz.
+       environment division.
+       input-output section.
+       file-control.
+
+           select medicamentos assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is clave-medicamento
+           alternate record key is clave-vencimiento with duplicates.
+
+           select export-medicamentos assign to disk
+           organization is line sequential.
+
+       data division.
+       file section.
+       fd medicamentos
+           label record is standard
+           value of file-id "medicamentos.dat".
+       01 reg-medicamentos.
+          02 clave-medicamento.
+             03 codigo-medicamento  pic x(6).
+             03 numero-lote         pic 9(3).
+          02 descr-medicamento   pic x(30).
+          02 cantidad-stock      pic 9(5).
+          02 precio-costo-u      pic 9(7).
+          02 med-rut-laboratorio pic x(8).
+          02 unidad-medida       pic x(2).
+          02 cant-stock-critico  pic 9(5).
+          02 fecha-elavoracion.
+             03 dia-elavoracion  pic 99.
+             03 mes-elavoracion  pic 99.
+             03 ano-elavoracion  pic 99.
+          02 fecha-vencimiento.
+             03 dia-vencimiento  pic 99.
+             03 mes-vencimiento  pic 99.
+             03 ano-vencimiento  pic 99.
+          02 fecha-compra.
+             03 dia-compra       pic 99.
+             03 mes-compra       pic 99.
+             03 ano-compra       pic 99.
+          02 clave-vencimiento.
+             03 cod-med-vto        pic x(6).
+             03 vencimiento-orden  pic 9(6).
+          02 iva-compra          pic 9(7).
+          02 total-compra        pic 9(8).
+          02 med-operador-id     pic x(8).
+          02 med-fecha-hora-registro.
+             03 med-fhr-dia      pic 99.
+             03 med-fhr-mes      pic 99.
+             03 med-fhr-ano      pic 99.
+             03 med-fhr-hora     pic 99.
+             03 med-fhr-minuto   pic 99.
+             03 med-fhr-segundo  pic 99.
+             03 med-cantidad-comprada pic 9(5).
+
+      *_sin record key, un registro plano por linea de texto csv
+       fd export-medicamentos.
+       01 reg-export.
+          02 e-codigo            pic x(6).
+          02 e-coma1              pic x value ",".
+          02 e-lote               pic 9(3).
+          02 e-coma2              pic x value ",".
+          02 e-descripcion        pic x(30).
+          02 e-coma3              pic x value ",".
+          02 e-cantidad           pic 9(5).
+          02 e-coma4              pic x value ",".
+          02 e-precio-costo       pic 9(7).
+          02 e-coma5              pic x value ",".
+          02 e-rut-laboratorio    pic x(8).
+          02 e-coma6              pic x value ",".
+          02 e-unidad-medida      pic x(2).
+          02 e-coma7              pic x value ",".
+          02 e-cant-stock-critico pic 9(5).
+          02 e-coma8              pic x value ",".
+          02 e-fecha-elavoracion  pic x(8).
+          02 e-coma9              pic x value ",".
+          02 e-fecha-vencimiento  pic x(8).
+          02 e-coma10             pic x value ",".
+          02 e-fecha-compra       pic x(8).
+          02 e-coma11             pic x value ",".
+          02 e-iva-compra         pic 9(7).
+          02 e-coma12             pic x value ",".
+          02 e-total-compra       pic 9(8).
+       01 reg-export-texto redefines reg-export pic x(117).
+
+       working-storage section.
+       01 ws-encabezado-csv.
+          02 filler pic x(39) value
+             "codigo,lote,descripcion,cantidad,precio".
+          02 filler pic x(39) value
+             ",rut_lab,unidad,stock_critico,f_elabora".
+          02 filler pic x(39) value
+             "cion,f_vencimiento,f_compra,iva,total  ".
+       77 ws-total-exportados  pic 9(5) value 0.
+       01 fecha-programa.
+          02 dia                   pic 99.
+          02 filler                pic x value "/".
+          02 mes                   pic 99.
+          02 filler                pic x value "/".
+          02 ano                   pic 99.
+       linkage section.
+       01 fecha-sistema.
+          02 s-ano                 pic 99.
+          02 s-mes                 pic 99.
+          02 s-dia                 pic 99.
+       screen section.
+       01 pantalla-principal
+           background-color is 1 foreground-color is 4.
+           02 pantalla-refresco
+              blank screen
+              reverse-video
+              line 4 col 20 value is "exportar medicamentos a csv".
+           02 pantalla-fecha line 6 col 60
+              foreground-color is 7
+              value is "fecha:".
+              02 filler col 68
+              pic is x(8) using fecha-programa.
+       01 pantalla-resultado.
+           02 filler line 10 col 1
+              foreground-color is 7
+              value is "archivo exportado:".
+           02 filler col 30 value is "medicamentos.csv".
+           02 filler line 12 col 1
+              foreground-color is 7
+              value is "registros exportados:".
+           02 filler col 30
+              pic is z(4)9 using ws-total-exportados.
+           02 filler line 14 col 1
+              foreground-color is 2
+              value is "presione enter para volver al menu principal".
+       01 respuesta-resultado.
+           02 filler line 14 col 50
+              pic is x using dia required auto.
+       procedure division using fecha-sistema.
+       inicio.
+       ajustar-fecha.
+           move s-dia to dia.
+           move s-mes to mes.
+           move s-ano to ano.
+       abrir-ficheros.
+           open input  medicamentos.
+           open output export-medicamentos.
+       escribir-encabezado.
+           move ws-encabezado-csv to reg-export-texto.
+           write reg-export.
+       leer-medicamentos.
+           read medicamentos next record at end go terminar-exportacion.
+           move codigo-medicamento  to e-codigo.
+           move numero-lote         to e-lote.
+           move descr-medicamento   to e-descripcion.
+           move cantidad-stock      to e-cantidad.
+           move precio-costo-u      to e-precio-costo.
+           move med-rut-laboratorio to e-rut-laboratorio.
+           move unidad-medida       to e-unidad-medida.
+           move cant-stock-critico  to e-cant-stock-critico.
+           move dia-elavoracion     to e-fecha-elavoracion (1:2).
+           move mes-elavoracion     to e-fecha-elavoracion (4:2).
+           move ano-elavoracion     to e-fecha-elavoracion (7:2).
+           move "/" to e-fecha-elavoracion (3:1).
+           move "/" to e-fecha-elavoracion (6:1).
+           move dia-vencimiento     to e-fecha-vencimiento (1:2).
+           move mes-vencimiento     to e-fecha-vencimiento (4:2).
+           move ano-vencimiento     to e-fecha-vencimiento (7:2).
+           move "/" to e-fecha-vencimiento (3:1).
+           move "/" to e-fecha-vencimiento (6:1).
+           move dia-compra          to e-fecha-compra (1:2).
+           move mes-compra          to e-fecha-compra (4:2).
+           move ano-compra          to e-fecha-compra (7:2).
+           move "/" to e-fecha-compra (3:1).
+           move "/" to e-fecha-compra (6:1).
+           move iva-compra          to e-iva-compra.
+           move total-compra        to e-total-compra.
+           write reg-export.
+           add 1 to ws-total-exportados.
+           go leer-medicamentos.
+       terminar-exportacion.
+           close medicamentos.
+           close export-medicamentos.
+       desplejar-pantalla-resultado.
+           display pantalla-principal.
+           display pantalla-resultado.
+           accept  respuesta-resultado.
+           goback.
