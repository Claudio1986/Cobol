@@ -21,12 +21,33 @@
            select movimiento-medicamento assign to disk
            organization is indexed
            access mode is dynamic
-           record key is codigo-movimiento.
+           record key is mov-correlativo
+           alternate record key is codigo-movimiento with duplicates.
 
+      *_lock manual sobre medicamentos para que dos terminales no
+      *_puedan descontar el mismo lote al mismo tiempo
            select medicamentos assign to disk
            organization is indexed
            access mode is dynamic
-           record key is codigo-medicamento.
+           record key is clave-medicamento
+           alternate record key is clave-vencimiento with duplicates
+           lock mode is manual with lock on multiple records
+           file status is ws-status-medicamentos.
+
+           select control-numero assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is control-tipo.
+
+           select devolucion-venta assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is dv-correlativo.
+
+           select sobreventas assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is so-correlativo.
 
        data division.
        file section.
@@ -37,6 +58,15 @@
           02 v-codigo-factura     pic x(6).
           02 v-numero-factura     pic x(6).
           02 v-rut-cliente        pic x(8).
+          02 v-total-factura      pic 9(9).
+          02 v-operador-id        pic x(8).
+          02 v-fecha-hora-registro.
+             03 v-fhr-dia         pic 99.
+             03 v-fhr-mes         pic 99.
+             03 v-fhr-ano         pic 99.
+             03 v-fhr-hora        pic 99.
+             03 v-fhr-minuto      pic 99.
+             03 v-fhr-segundo     pic 99.
 
        fd clientes
            label record is standard
@@ -53,6 +83,7 @@
            label record is standard
            value of file-id "mov.dat".
        01 reg-movimiento.
+          02 mov-correlativo       pic 9(6).
           02 codigo-movimiento     pic x(6).
           02 num-factura           pic x(6).
           02 cantidad-movimiento   pic 9(5).
@@ -72,12 +103,24 @@
           02 precio-costo-mov     pic 9(7).
           02 rut-cliente-mov      pic x(8).
           02 unidad-med-mov       pic x(2).
+          02 iva-venta            pic 9(7).
+          02 total-venta          pic 9(8).
+          02 operador-id-mov      pic x(8).
+          02 fecha-hora-registro-mov.
+             03 fhr-dia-mov       pic 99.
+             03 fhr-mes-mov       pic 99.
+             03 fhr-ano-mov       pic 99.
+             03 fhr-hora-mov      pic 99.
+             03 fhr-minuto-mov    pic 99.
+             03 fhr-segundo-mov   pic 99.
         
        fd medicamentos
            label record is standard
            value of file-id "medicamentos.dat".
        01 reg-medicamentos.
-          02 codigo-medicamento  pic x(6).
+          02 clave-medicamento.
+             03 codigo-medicamento  pic x(6).
+             03 numero-lote         pic 9(3).
           02 descr-medicamento   pic x(30).
           02 cantidad-stock      pic 9(5).
           02 precio-costo-u      pic 9(7).
@@ -96,13 +139,131 @@
              03 dia-compra       pic 99.
              03 mes-compra       pic 99.
              03 ano-compra       pic 99.
+          02 clave-vencimiento.
+             03 cod-med-vto        pic x(6).
+             03 vencimiento-orden  pic 9(6).
+          02 iva-compra          pic 9(7).
+          02 total-compra        pic 9(8).
+          02 med-operador-id     pic x(8).
+          02 med-fecha-hora-registro.
+             03 med-fhr-dia      pic 99.
+             03 med-fhr-mes      pic 99.
+             03 med-fhr-ano      pic 99.
+             03 med-fhr-hora     pic 99.
+             03 med-fhr-minuto   pic 99.
+             03 med-fhr-segundo  pic 99.
+             03 med-cantidad-comprada pic 9(5).
+
+       fd control-numero
+           label record is standard
+           value of file-id "control.dat".
+       01 reg-control.
+          02 control-tipo        pic x(6).
+          02 ultimo-numero       pic 9(6).
+
+       fd devolucion-venta
+           label record is standard
+           value of file-id "devventa.dat".
+       01 reg-devolucion-venta.
+          02 dv-correlativo         pic 9(5).
+          02 dv-codigo-medicamento  pic x(6).
+          02 dv-cantidad-devuelta   pic 9(5).
+          02 dv-fecha-devolucion.
+             03 dv-dia-devolucion   pic 99.
+             03 dv-mes-devolucion   pic 99.
+             03 dv-ano-devolucion   pic 99.
+          02 dv-rut-cliente         pic x(8).
+
+      *_deja constancia de las ventas rechazadas por falta de stock,
+      *_para que gerencia vea cuanto se esta perdiendo por no reponer
+       fd sobreventas
+           label record is standard
+           value of file-id "sobreventas.dat".
+       01 reg-sobreventa.
+          02 so-correlativo         pic 9(6).
+          02 so-codigo-medicamento  pic x(6).
+          02 so-descripcion         pic x(30).
+          02 so-cantidad-solicitada pic 9(7).
+          02 so-cantidad-disponible pic 9(7).
+          02 so-rut-cliente         pic x(8).
+          02 so-operador-id         pic x(8).
+          02 so-fecha-hora-registro.
+             03 so-fhr-dia          pic 99.
+             03 so-fhr-mes          pic 99.
+             03 so-fhr-ano          pic 99.
+             03 so-fhr-hora         pic 99.
+             03 so-fhr-minuto       pic 99.
+             03 so-fhr-segundo      pic 99.
+          02 so-estado              pic x.
+             88 so-pendiente        value "P".
+             88 so-atendido         value "A".
 
        working-storage section.
        01 opcion                   pic x.
           88 agregar-otro-registro value "1".
           88 volver-menu-principal value "2".
+          88 devolver-venta        value "3".
        77 numero-correlativo       pic 9(6)  value 0.
        77 linea-subrayado          pic x(80) value all "*".
+       77 ws-total-disponible      pic 9(7)  value 0.
+       77 ws-restante              pic 9(5)  value 0.
+       77 cantidad-a-devolver      pic 9(5)  value 0.
+       01 codigo-mov-devolver      pic x(6).
+       77 opcion-confirmar-devolucion pic 9.
+       77 siguiente-lote           pic 9(3)  value 0.
+      *_campos de trabajo para validar el digito verificador del rut
+      *_chileno (modulo 11) al ingresar un cliente nuevo
+       77 ws-rut-verificar         pic 9(8).
+       77 ws-suma-dv               pic 9(4)  value 0.
+       77 ws-multiplicador-dv      pic 9     value 2.
+       77 ws-digito-dv             pic 9.
+       77 ws-cociente-dv           pic 9(8).
+       77 ws-resto-dv              pic 99.
+       77 ws-digito-calc-dv        pic 99.
+       77 ws-dv-digito-aux         pic 9.
+       77 ws-dv-calculado          pic x.
+      *_campos de trabajo para validar el orden de las tres fechas
+      *_(elavoracion/vencimiento/venta) al ingresar un movimiento
+       77 ws-orden-elavoracion     pic 9(6).
+       77 ws-orden-vencimiento     pic 9(6).
+       77 ws-orden-venta           pic 9(6).
+       77 opcion-confirmar         pic 9.
+      *_acumula el total de la factura a medida que se agregan lineas,
+      *_para grabarlo en el encabezado (v-total-factura) al cerrarla
+       77 ws-total-factura         pic 9(9)  value 0.
+      *_estado del ultimo acceso a medicamentos; 51 indica que otra
+      *_terminal tiene el registro bloqueado (venta/compra simultanea)
+       77 ws-status-medicamentos   pic xx.
+      *_identificador del operador que esta usando el terminal y hora
+      *_del sistema, para dejar registrado quien graba cada movimiento
+       77 ws-operador-id           pic x(8) value spaces.
+       01 ws-hora-sistema.
+          02 ws-hora               pic 99.
+          02 ws-minuto             pic 99.
+          02 ws-segundo            pic 99.
+          02 filler                pic 9(4).
+      *_campos de trabajo para la busqueda de un medicamento por
+      *_palabra clave contenida en la descripcion, cuando el operador
+      *_no recuerda el codigo de memoria
+       77 opcion-busqueda-medicamento pic 9.
+       77 ws-palabra-clave            pic x(10).
+       77 ws-palabra-len              pic 99.
+       77 ws-max-pos-busqueda         pic 99.
+       77 ws-pos-campo                pic 99.
+       77 ws-total-encontrados        pic 9(3) value 0.
+       77 ws-pos-actual               pic 9(3) value 0.
+       77 opcion-browse               pic 9.
+       77 ws-codigo-preseleccionado   pic x(6) value spaces.
+       01 ws-tabla-busqueda.
+          02 ws-item-busqueda occurs 200 times
+             indexed by ws-idx-busqueda.
+             03 ws-b-codigo           pic x(6).
+             03 ws-b-descripcion      pic x(30).
+             03 ws-b-stock            pic 9(5).
+       01 ws-resultado-busqueda.
+          02 rb-codigo                pic x(6).
+          02 rb-descripcion           pic x(30).
+          02 rb-stock                 pic 9(5).
        01 fecha-programa.
           02 dia                   pic 99.
           02 filler                pic x value "/".
@@ -114,30 +275,31 @@
           02 s-ano                 pic 99.
           02 s-mes                 pic 99.
           02 s-dia                 pic 99.
+       01 operador-login           pic x(8).
 
        screen section.
        01 pantalla-principal
-           background is blue foreground is red.
+           background-color is 1 foreground-color is 4.
            02 pantalla-refresco
               blank screen
               reverse-video
               line 4 col 25 value is "ingreso de factura de venta".
            02 pantalla-fecha line 6 col 60
-              foreground is white
+              foreground-color is 7
               value is "fecha:".
               02 filler col 68
               pic is x(8) using fecha-programa. 
        01 pantalla-factura.
            02 filler line 8 col 1
-              foreground is white
+              foreground-color is 7
               pic is x(80) using linea-subrayado.
            02 filler line 10 col 1
-              foreground is white
+              foreground-color is 7
               value is "numero de la factura:".
            02 filler col 40
               pic is z(5)9 using numero-correlativo.
            02 filler line 12 col 1
-              foreground is white
+              foreground-color is 7
               value is "ingrese rut del cliente:".
            02 filler line 14 col 1
               pic is x(80) using linea-subrayado.
@@ -146,25 +308,25 @@
               pic is x(8) using v-rut-cliente required auto.
        01 pantalla-cliente.
            02 filler line 8 col 1
-              foreground is white
+              foreground-color is 7
               pic is x(80) using linea-subrayado.
            02 filler line 10 col 1
-              foreground is white
+              foreground-color is 7
               value is "ingrese digito verificador:".
            02 filler line 12 col 1
-              foreground is white
+              foreground-color is 7
               value is "ingrese apellido:".
            02 filler line 14 col 1
-              foreground is white
+              foreground-color is 7
               value is "ingrese nombre:".
            02 filler line 16 col 1
-              foreground is white
+              foreground-color is 7
               value is "ingrese direccion:".
            02 filler line 18 col 1
-              foreground is white
+              foreground-color is 7
               value is "ingrese fono:".
            02 filler line 20 col 1
-              foreground is white
+              foreground-color is 7
               pic is x(80) using linea-subrayado.
        01 datos-cliente.
            02 filler line 10 col 40
@@ -177,39 +339,102 @@
               pic is x(30) using dir-cliente auto.
            02 filler line 18 col 40
               pic is x(10) using fono-cliente auto.
+       01 pantalla-buscar-medicamento.
+           02 filler line 8 col 1
+              foreground-color is 7
+              pic is x(80) using linea-subrayado.
+           02 filler line 10 col 1
+              foreground-color is 7
+              value is "desea buscar el codigo por palabra clave".
+           02 filler line 11 col 1
+              foreground-color is 7
+              value is "de la descripcion? (1=si  2=no):".
+           02 filler line 13 col 1
+              pic is x(80) using linea-subrayado.
+       01 datos-buscar-medicamento.
+           02 filler line 11 col 40
+              pic is 9 using opcion-busqueda-medicamento required auto.
+       01 pantalla-palabra-clave.
+           02 filler line 8 col 1
+              foreground-color is 7
+              pic is x(80) using linea-subrayado.
+           02 filler line 10 col 1
+              foreground-color is 7
+              value is "ingrese palabra clave a buscar en la".
+           02 filler line 11 col 1
+              foreground-color is 7
+              value is "descripcion del medicamento:".
+           02 filler line 13 col 1
+              pic is x(80) using linea-subrayado.
+       01 datos-palabra-clave.
+           02 filler line 11 col 40
+              pic is x(10) using ws-palabra-clave required auto.
+       01 pantalla-resultado-busqueda.
+           02 filler line 8 col 1
+              foreground-color is 7
+              pic is x(80) using linea-subrayado.
+           02 filler line 10 col 1
+              value is "codigo:".
+           02 filler line 10 col 20
+              pic is x(6) using rb-codigo.
+           02 filler line 11 col 1
+              value is "descripcion:".
+           02 filler line 11 col 20
+              pic is x(30) using rb-descripcion.
+           02 filler line 12 col 1
+              value is "cantidad en stock:".
+           02 filler line 12 col 30
+              pic is z(4)9 using rb-stock.
+           02 filler line 14 col 1
+              foreground-color is 7
+              value is "opcion 1: usar este medicamento".
+           02 filler line 15 col 1
+              foreground-color is 7
+              value is "opcion 2: siguiente coincidencia".
+           02 filler line 16 col 1
+              foreground-color is 7
+              value is "opcion 3: coincidencia anterior".
+           02 filler line 17 col 1
+              foreground-color is 7
+              value is "opcion 4: cancelar busqueda".
+           02 filler line 19 col 1
+              pic is x(80) using linea-subrayado.
+       01 datos-resultado-busqueda.
+           02 filler line 14 col 40
+              pic is 9 using opcion-browse required auto.
        01 pantalla-movimiento.
            02 filler line 8 col 1
-              foreground is white
+              foreground-color is 7
               pic is x(80) using linea-subrayado.
            02 filler line 10 col 1
-              foreground is white
+              foreground-color is 7
               value is "ingrese codigo del medicamento:".
            02 filler line 12 col 1
-              foreground is white
+              foreground-color is 7
               value is "ingrese cantidad de movimiento:".
            02 filler line 14 col 1
-              foreground is white
+              foreground-color is 7
               value is "ingrese fecha de elavoracion (dd/mm/aa):".
            02 filler col 52 value is "/".
            02 filler col 55 value is "/".
            02 filler line 16 col 1
-              foreground is white
+              foreground-color is 7
               value is "ingrese fecha de vencimiento(dd/mm/aa):".
            02 filler col 52 value is "/".
            02 filler col 55 value is "/".
            02 filler line 18 col 1
-              foreground is white
+              foreground-color is 7
               value is "ingrese fecha de venta      (dd/mm/aa):".
            02 filler col 52 value is "/".
            02 filler col 55 value is "/".
            02 filler line 20 col 1
-              foreground is white
+              foreground-color is 7
               value is "ingrese descripcion".
            02 filler line 22 col 1
-              foreground is white
+              foreground-color is 7
               value is "ingrese precio costo unitario:".
            02 filler line 24 col 1
-              foreground is white
+              foreground-color is 7
               value is "ingrese unidad de medida:".
            02 filler line 26 col 1
               pic is x(80) using linea-subrayado.
@@ -242,51 +467,186 @@
               pic is 9(7) using precio-costo-mov required auto.
            02 filler line 24 col 50
               pic is xx using unidad-med-mov auto.
+       01 pantalla-confirmar-movimiento.
+           02 filler line 8 col 1
+              foreground-color is 7
+              pic is x(80) using linea-subrayado.
+           02 filler line 9 col 1
+              foreground-color is 7
+              value is "confirme los datos ingresados:".
+           02 filler line 10 col 1
+              value is "codigo:".
+           02 filler line 10 col 20
+              pic is x(6) using codigo-movimiento.
+           02 filler line 11 col 1
+              value is "descripcion:".
+           02 filler line 11 col 20
+              pic is x(30) using descripcion-mov.
+           02 filler line 12 col 1
+              value is "cantidad:".
+           02 filler line 12 col 20
+              pic is z(4)9 using cantidad-movimiento.
+           02 filler line 13 col 1
+              value is "precio costo unitario:".
+           02 filler line 13 col 30
+              pic is z(6)9 using precio-costo-mov.
+           02 filler line 14 col 1
+              value is "fecha elavoracion:".
+           02 filler line 14 col 30
+              pic is 99 using v-dia-elavoracion.
+           02 filler line 14 col 33
+              pic is 99 using v-mes-elavoracion.
+           02 filler line 14 col 36
+              pic is 99 using v-ano-elavoracion.
+           02 filler line 15 col 1
+              value is "fecha vencimiento:".
+           02 filler line 15 col 30
+              pic is 99 using v-dia-vencimiento.
+           02 filler line 15 col 33
+              pic is 99 using v-mes-vencimiento.
+           02 filler line 15 col 36
+              pic is 99 using v-ano-vencimiento.
+           02 filler line 16 col 1
+              value is "fecha venta:".
+           02 filler line 16 col 30
+              pic is 99 using dia-venta.
+           02 filler line 16 col 33
+              pic is 99 using mes-venta.
+           02 filler line 16 col 36
+              pic is 99 using ano-venta.
+           02 filler line 18 col 1
+              foreground-color is 7
+              value is "opcion 1: grabar     opcion 2: corregir".
+           02 filler line 20 col 1
+              pic is x(80) using linea-subrayado.
+       01 opcion-pantalla-confirmar.
+           02 filler line 18 col 60
+              pic is 9 using opcion-confirmar required auto.
        01 pantalla-pregunta.
            02 filler line 8 col 1
-              foreground is white
+              foreground-color is 7
               pic is x(80) using linea-subrayado.
            02 filler line 10 col 1
-              foreground is white
+              foreground-color is 7
               value is "opcion 1:".
            02 filler col 25
               value is "agregar otro medicamento a la factura".
            02 filler line 12 col 1
-              foreground is white
+              foreground-color is 7
               value is "opcion 2:".
            02 filler col 25
               value is "grabar registro y volver al menu principal".
+           02 filler line 13 col 1
+              foreground-color is 7
+              value is "opcion 3:".
+           02 filler col 25
+              value is "registrar devolucion de un medicamento vendido".
            02 filler line 14 col 1
               pic is x(80) using linea-subrayado.
+           02 filler line 15 col 1
+              foreground-color is 2
+              value is "total factura:".
+           02 filler col 30
+              pic is z(7)9 using v-total-factura.
            02 filler line 16 col 1
-              foreground is white
+              foreground-color is 7
               value is "ingrese opcion".
            02 filler line 18 col 1
               pic is x(80) using linea-subrayado.
        01 opcion-pantalla-pregunta.
            02 filelr line 18 col 25
               pic is x using opcion required auto.
-       procedure division using fecha-sistema.
+       01 pantalla-devolucion.
+           02 filler line 8 col 1
+              foreground-color is 7
+              pic is x(80) using linea-subrayado.
+           02 filler line 10 col 1
+              foreground-color is 7
+              value is "ingrese codigo del medicamento vendido:".
+           02 filler line 12 col 1
+              foreground-color is 7
+              value is "ingrese cantidad a devolver:".
+           02 filler line 14 col 1
+              pic is x(80) using linea-subrayado.
+       01 datos-devolucion.
+           02 filler line 10 col 50
+              pic is x(6) using codigo-mov-devolver required auto.
+           02 filler line 12 col 50
+              pic is 9(5) using cantidad-a-devolver required auto.
+       01 pantalla-confirmar-devolucion.
+           02 filler line 8 col 1
+              foreground-color is 7
+              pic is x(80) using linea-subrayado.
+           02 filler line 10 col 1
+              value is "numero de venta (correlativo):".
+           02 filler line 10 col 35
+              pic is z(5)9 using mov-correlativo.
+           02 filler line 11 col 1
+              value is "rut cliente:".
+           02 filler line 11 col 35
+              pic is x(8) using rut-cliente-mov.
+           02 filler line 12 col 1
+              value is "fecha de venta:".
+           02 filler line 12 col 35
+              pic is 99 using dia-venta.
+           02 filler line 12 col 38 value is "/".
+           02 filler line 12 col 39
+              pic is 99 using mes-venta.
+           02 filler line 12 col 42 value is "/".
+           02 filler line 12 col 43
+              pic is 99 using ano-venta.
+           02 filler line 13 col 1
+              value is "cantidad vendida en esta linea:".
+           02 filler line 13 col 35
+              pic is z(4)9 using cantidad-movimiento.
+           02 filler line 15 col 1
+              foreground-color is 7
+              value is "opcion 1: devolver esta venta".
+           02 filler line 16 col 1
+              foreground-color is 7
+              value is "opcion 2: ver otra venta de este medicamento".
+           02 filler line 17 col 1
+              foreground-color is 7
+              value is "opcion 3: cancelar".
+           02 filler line 19 col 1
+              pic is x(80) using linea-subrayado.
+       01 datos-confirmar-devolucion.
+           02 filler line 15 col 40
+              pic is 9 using opcion-confirmar-devolucion required auto.
+       procedure division using fecha-sistema operador-login.
        incio.
        ajustar-fecha.
            move s-dia to dia.
            move s-mes to mes.
            move s-ano to ano.
+      *_el operador ya quedo identificado en el login de
+      *_programa-principal; se usa ese id para la auditoria
+           move operador-login to ws-operador-id.
        abrir-ficheros.
            open i-o factura-venta.
            open i-o clientes.
            open i-o movimiento-medicamento.
            open i-o medicamentos.
+           open i-o control-numero.
+           open i-o devolucion-venta.
+           open i-o sobreventas.
        desplejar-pantalla-principal.
            display pantalla-principal.
+      *_el numero de factura ya no se calcula escaneando ventas.dat
+      *_completo; se mantiene en control.dat bajo la clave "VENTA"
        fijar-codigo-factura-venta.
-           read factura-venta next record at end go codigo-factura.
-           add 1 to numero-correlativo.
-           go fijar-codigo-factura-venta.
-       codigo-factura.
-           add 1 to numero-correlativo.
-           close factura-venta.
-           open i-o factura-venta.
+           move "VENTA" to control-tipo.
+           read control-numero key is control-tipo
+               invalid key go crear-control-venta.
+           compute numero-correlativo = ultimo-numero + 1.
+           compute ultimo-numero      = ultimo-numero + 1.
+           rewrite reg-control.
+           go desplejar-pantalla-factura.
+       crear-control-venta.
+           move "VENTA" to control-tipo.
+           move 1       to ultimo-numero.
+           write reg-control.
+           move 1       to numero-correlativo.
        desplejar-pantalla-factura.
            display pantalla-factura.
            accept  datos-factura.
@@ -294,132 +654,607 @@
            move numero-correlativo to v-codigo-factura.
            move v-codigo-factura   to v-numero-factura.
            move 0 to numero-correlativo.
+           move 0 to ws-total-factura.
+           move 0 to v-total-factura.
+           move ws-operador-id to v-operador-id.
+           move dia to v-fhr-dia.
+           move mes to v-fhr-mes.
+           move ano to v-fhr-ano.
+           accept ws-hora-sistema from time.
+           move ws-hora    to v-fhr-hora.
+           move ws-minuto  to v-fhr-minuto.
+           move ws-segundo to v-fhr-segundo.
            write reg-factura-venta invalid key go mensaje-1.
       
        buscar-rut-cliente.
-           read clientes next record
-           at end go desplejar-pantalla-clientes.
-           if v-rut-cliente = rut-cliente then
-               go pantalla-medicamentos end-if
-           go buscar-rut-cliente.
+           move v-rut-cliente to rut-cliente.
+           read clientes key is rut-cliente
+               invalid key go desplejar-pantalla-clientes.
+           go preguntar-busqueda-medicamento.
        desplejar-pantalla-clientes.
            display pantalla-principal.
            display pantalla-cliente.
            accept  datos-cliente.
+           go verificar-digito-verificador.
+      *_valida el digito verificador del rut chileno (modulo 11)
+      *_antes de grabar un cliente nuevo
+       verificar-digito-verificador.
+           move v-rut-cliente    to ws-rut-verificar.
+           move 0                to ws-suma-dv.
+           move 2                to ws-multiplicador-dv.
+       calcular-suma-dv.
+           if ws-rut-verificar = 0 then go calcular-digito-dv end-if.
+           divide ws-rut-verificar by 10 giving ws-rut-verificar
+               remainder ws-digito-dv.
+           compute ws-suma-dv =
+              ws-suma-dv + ws-digito-dv * ws-multiplicador-dv.
+           add 1 to ws-multiplicador-dv.
+           if ws-multiplicador-dv > 7 then
+              move 2 to ws-multiplicador-dv
+           end-if.
+           go calcular-suma-dv.
+       calcular-digito-dv.
+           divide ws-suma-dv by 11 giving ws-cociente-dv
+               remainder ws-resto-dv.
+           compute ws-digito-calc-dv = 11 - ws-resto-dv.
+           if ws-digito-calc-dv = 11 then
+              move "0" to ws-dv-calculado
+           else if ws-digito-calc-dv = 10 then
+              move "K" to ws-dv-calculado
+           else
+              move ws-digito-calc-dv to ws-dv-digito-aux
+              move ws-dv-digito-aux  to ws-dv-calculado
+           end-if.
+       comparar-digito-dv.
+           if dv-cliente = "k" then move "K" to dv-cliente end-if.
+           if dv-cliente not = ws-dv-calculado then
+              go mensaje-rut-invalido
+           end-if.
+           go grabar-registro-clientes.
        grabar-registro-clientes.
            move v-rut-cliente to rut-cliente.
            write reg-clientes invalid key go mensaje-2.
+      *_permite ubicar el codigo de un medicamento por palabra clave
+      *_de su descripcion, para el caso en que el operador no recuerde
+      *_el codigo de memoria al ingresar una venta
+       preguntar-busqueda-medicamento.
+           display pantalla-principal.
+           display pantalla-buscar-medicamento.
+           accept  datos-buscar-medicamento.
+           if opcion-busqueda-medicamento not numeric then
+              go preguntar-busqueda-medicamento.
+           if opcion-busqueda-medicamento < 1 or
+              opcion-busqueda-medicamento > 2 then
+              go preguntar-busqueda-medicamento.
+           if opcion-busqueda-medicamento = 1 then
+              go desplejar-pantalla-palabra-clave.
+           go pantalla-medicamentos.
+       desplejar-pantalla-palabra-clave.
+           display pantalla-principal.
+           display pantalla-palabra-clave.
+           accept  datos-palabra-clave.
+           go determinar-largo-palabra.
+      *_calcula cuantos caracteres no en blanco tiene la palabra clave
+      *_para comparar solo ese largo contra la descripcion
+       determinar-largo-palabra.
+           move 10 to ws-palabra-len.
+       comparar-largo-palabra.
+           if ws-palabra-len = 0 then go mensaje-palabra-vacia end-if.
+           if ws-palabra-clave (ws-palabra-len:1) not = space then
+              go iniciar-busqueda-descripcion
+           end-if.
+           subtract 1 from ws-palabra-len.
+           go comparar-largo-palabra.
+       iniciar-busqueda-descripcion.
+           compute ws-max-pos-busqueda = 31 - ws-palabra-len.
+           move 0 to ws-total-encontrados.
+           close medicamentos.
+           open input medicamentos.
+       buscar-siguiente-medicamento.
+           read medicamentos next record
+               at end go terminar-busqueda-descripcion.
+           move 1 to ws-pos-campo.
+       comparar-posicion-descripcion.
+           if ws-pos-campo > ws-max-pos-busqueda then
+              go buscar-siguiente-medicamento
+           end-if.
+           if descr-medicamento (ws-pos-campo:ws-palabra-len) =
+              ws-palabra-clave (1:ws-palabra-len) then
+              go verificar-codigo-en-tabla
+           end-if.
+           add 1 to ws-pos-campo.
+           go comparar-posicion-descripcion.
+      *_evita listar el mismo codigo varias veces cuando tiene
+      *_distintos lotes, igual que el merge por clave de los informes
+       verificar-codigo-en-tabla.
+           set ws-idx-busqueda to 1.
+       comparar-codigo-tabla.
+           if ws-idx-busqueda > ws-total-encontrados then
+              go agregar-tabla-busqueda
+           end-if.
+           if ws-b-codigo (ws-idx-busqueda) = codigo-medicamento then
+              go buscar-siguiente-medicamento
+           end-if.
+           set ws-idx-busqueda up by 1.
+           go comparar-codigo-tabla.
+       agregar-tabla-busqueda.
+           if ws-total-encontrados >= 200 then
+              go buscar-siguiente-medicamento
+           end-if.
+           add 1 to ws-total-encontrados.
+           set ws-idx-busqueda to ws-total-encontrados.
+           move codigo-medicamento  to ws-b-codigo (ws-idx-busqueda).
+           move descr-medicamento
+               to ws-b-descripcion (ws-idx-busqueda).
+           move cantidad-stock      to ws-b-stock (ws-idx-busqueda).
+           go buscar-siguiente-medicamento.
+       terminar-busqueda-descripcion.
+           close medicamentos.
+           open i-o medicamentos.
+           if ws-total-encontrados = 0 then
+              go mensaje-sin-coincidencias
+           end-if.
+           move 1 to ws-pos-actual.
+           go desplejar-pantalla-resultado-busqueda.
+       desplejar-pantalla-resultado-busqueda.
+           move ws-b-codigo      (ws-pos-actual) to rb-codigo.
+           move ws-b-descripcion (ws-pos-actual) to rb-descripcion.
+           move ws-b-stock       (ws-pos-actual) to rb-stock.
+           display pantalla-principal.
+           display pantalla-resultado-busqueda.
+           accept  datos-resultado-busqueda.
+           if opcion-browse not numeric then
+              go desplejar-pantalla-resultado-busqueda.
+           if opcion-browse < 1 or opcion-browse > 4 then
+              go desplejar-pantalla-resultado-busqueda.
+           if opcion-browse = 1 then go usar-medicamento-encontrado.
+           if opcion-browse = 2 then go avanzar-resultado-busqueda.
+           if opcion-browse = 3 then go retroceder-resultado-busqueda.
+           go pantalla-medicamentos.
+       avanzar-resultado-busqueda.
+           if ws-pos-actual < ws-total-encontrados then
+              add 1 to ws-pos-actual
+           end-if.
+           go desplejar-pantalla-resultado-busqueda.
+       retroceder-resultado-busqueda.
+           if ws-pos-actual > 1 then
+              subtract 1 from ws-pos-actual
+           end-if.
+           go desplejar-pantalla-resultado-busqueda.
+       usar-medicamento-encontrado.
+           move ws-b-codigo (ws-pos-actual)
+               to ws-codigo-preseleccionado.
+           go pantalla-medicamentos.
        pantalla-medicamentos.
+           move ws-codigo-preseleccionado to codigo-movimiento.
+           move spaces to ws-codigo-preseleccionado.
            display pantalla-principal.
            display pantalla-movimiento.
            accept  datos-pantalla-movimiento.
-      
-       verificar-stock-medicamento.
-           read medicamentos next record at end go mensaje-4.  
-           if codigo-movimiento = codigo-medicamento then
-              go grabar-registro-medicamento.
+           go validar-fechas-movimiento.
+      *_la fecha de vencimiento no puede ser anterior a la de
+      *_elavoracion, ni la fecha de venta posterior al vencimiento
+       validar-fechas-movimiento.
+           compute ws-orden-elavoracion = v-ano-elavoracion * 10000
+                                          + v-mes-elavoracion * 100
+                                          + v-dia-elavoracion.
+           compute ws-orden-vencimiento = v-ano-vencimiento * 10000
+                                          + v-mes-vencimiento * 100
+                                          + v-dia-vencimiento.
+           compute ws-orden-venta       = ano-venta * 10000
+                                          + mes-venta * 100
+                                          + dia-venta.
+           if ws-orden-vencimiento < ws-orden-elavoracion then
+              go mensaje-fechas
+           end-if.
+           if ws-orden-venta > ws-orden-vencimiento then
+              go mensaje-fechas
+           end-if.
+           go desplejar-pantalla-confirmar-movimiento.
+      *_muestra lo recien tipeado antes de comprometer el stock, para
+      *_que el operador pueda corregir un dato mal ingresado
+       desplejar-pantalla-confirmar-movimiento.
+           display pantalla-principal.
+           display pantalla-confirmar-movimiento.
+           accept  opcion-pantalla-confirmar.
+           if opcion-confirmar not numeric then
+              go desplejar-pantalla-confirmar-movimiento.
+           if opcion-confirmar < 1 or opcion-confirmar > 2 then
+              go desplejar-pantalla-confirmar-movimiento.
+           if opcion-confirmar = 2 then go pantalla-medicamentos.
            go verificar-stock-medicamento.
+      *_suma el stock disponible en todos los lotes de este codigo
+      *_(orden de vencimiento) antes de comprometer el movimiento, para
+      *_no dejar un reg-movimiento grabado sin stock que respalde; se
+      *_lee con lock igual que descontar-siguiente-lote y los lotes no
+      *_se liberan si hay stock suficiente, para que nadie mas pueda
+      *_descontarlos entre este conteo y el descuento real de mas abajo
+       verificar-stock-medicamento.
+           move 0 to ws-total-disponible.
+           move codigo-movimiento to cod-med-vto.
+           move 0 to vencimiento-orden.
+           start medicamentos key is >= clave-vencimiento
+               invalid key go comprobar-stock-total.
+       sumar-stock-lotes.
+           read medicamentos next record with lock
+               at end go comprobar-stock-total.
+           if ws-status-medicamentos = "51" then
+              go mensaje-registro-en-uso
+           end-if.
+           if cod-med-vto not = codigo-movimiento
+              go comprobar-stock-total
+           end-if.
+           add cantidad-stock to ws-total-disponible.
+           go sumar-stock-lotes.
+       comprobar-stock-total.
+           if ws-total-disponible = 0 then
+              unlock medicamentos
+              go mensaje-4
+           end-if.
+           if ws-total-disponible < cantidad-movimiento then
+              unlock medicamentos
+              go registrar-intento-sobreventa
+           end-if.
+           go grabar-registro-medicamento.
+      *_intento de venta que no alcanzo stock; queda en sobreventas.dat
+      *_para que gerencia vea cuanto se esta rechazando por falta de
+      *_reposicion, antes de mostrar el mismo mensaje-5 de siempre
+       registrar-intento-sobreventa.
+           move "SOBREV" to control-tipo.
+           read control-numero key is control-tipo
+               invalid key go crear-control-sobreventa.
+           compute ultimo-numero = ultimo-numero + 1.
+           move ultimo-numero    to so-correlativo.
+           rewrite reg-control.
+           go grabar-registro-sobreventa.
+       crear-control-sobreventa.
+           move "SOBREV" to control-tipo.
+           move 1        to ultimo-numero.
+           write reg-control.
+           move 1        to so-correlativo.
+       grabar-registro-sobreventa.
+           move codigo-movimiento   to so-codigo-medicamento.
+           move descripcion-mov     to so-descripcion.
+           move cantidad-movimiento to so-cantidad-solicitada.
+           move ws-total-disponible to so-cantidad-disponible.
+           move rut-cliente         to so-rut-cliente.
+           move ws-operador-id      to so-operador-id.
+           move dia to so-fhr-dia.
+           move mes to so-fhr-mes.
+           move ano to so-fhr-ano.
+           accept ws-hora-sistema from time.
+           move ws-hora    to so-fhr-hora.
+           move ws-minuto  to so-fhr-minuto.
+           move ws-segundo to so-fhr-segundo.
+           move "P" to so-estado.
+           write reg-sobreventa invalid key continue end-write.
+           go mensaje-5.
        grabar-registro-medicamento.
-           close medicamentos.
-           open i-o medicamentos.
            move rut-cliente to rut-cliente-mov.
+      *_iva 19% sobre el costo neto de la linea, para que el documento
+      *_separe neto/iva tal como lo exige contabilidad
+           compute iva-venta rounded =
+              (precio-costo-mov * cantidad-movimiento) * 19 / 100.
+           compute total-venta =
+              (precio-costo-mov * cantidad-movimiento) + iva-venta.
+           add total-venta to ws-total-factura.
+           move ws-operador-id to operador-id-mov.
+           move dia to fhr-dia-mov.
+           move mes to fhr-mes-mov.
+           move ano to fhr-ano-mov.
+           accept ws-hora-sistema from time.
+           move ws-hora    to fhr-hora-mov.
+           move ws-minuto  to fhr-minuto-mov.
+           move ws-segundo to fhr-segundo-mov.
+      *_codigo-movimiento por si solo ya no basta como clave, porque
+      *_el mismo medicamento puede volver a venderse dentro del mismo
+      *_ano; mov-correlativo es el consecutivo real de la linea
+       fijar-correlativo-movimiento.
+           move "MOVIM" to control-tipo.
+           read control-numero key is control-tipo
+               invalid key go crear-control-movim.
+           compute ultimo-numero = ultimo-numero + 1.
+           move ultimo-numero    to mov-correlativo.
+           rewrite reg-control.
+           go grabar-movimiento.
+       crear-control-movim.
+           move "MOVIM" to control-tipo.
+           move 1       to ultimo-numero.
+           write reg-control.
+           move 1       to mov-correlativo.
+       grabar-movimiento.
            write reg-movimiento invalid key go mensaje-3.
+           go descontar-stock-fefo.
+      *_descuenta el movimiento de los lotes por orden de vencimiento
+      *_(primero en vencer, primero en salir), partiendo el lote si
+      *_alcanza y consumiendolo completo si no, hasta saldar la cantidad;
+      *_los lotes de este codigo ya quedaron bloqueados por
+      *_verificar-stock-medicamento, asi que el stock sigue siendo el
+      *_mismo que se conto como suficiente
+       descontar-stock-fefo.
+           move cantidad-movimiento to ws-restante.
+           move codigo-movimiento   to cod-med-vto.
+           move 0 to vencimiento-orden.
+           start medicamentos key is >= clave-vencimiento
+               invalid key go desplejar-pantalla-pregunta.
+       descontar-siguiente-lote.
+           read medicamentos next record with lock
+               at end go desplejar-pantalla-pregunta.
+           if ws-status-medicamentos = "51" then
+              go mensaje-registro-en-uso
+           end-if.
+           if cod-med-vto not = codigo-movimiento then
+              unlock medicamentos
+              go desplejar-pantalla-pregunta
+           end-if.
+           if cantidad-stock > ws-restante then
+              compute cantidad-stock = cantidad-stock - ws-restante
+              move ws-operador-id to med-operador-id
+              move dia to med-fhr-dia
+              move mes to med-fhr-mes
+              move ano to med-fhr-ano
+              accept ws-hora-sistema from time
+              move ws-hora    to med-fhr-hora
+              move ws-minuto  to med-fhr-minuto
+              move ws-segundo to med-fhr-segundo
+              rewrite reg-medicamentos
+              unlock medicamentos
+              go desplejar-pantalla-pregunta
+           end-if.
+           compute ws-restante = ws-restante - cantidad-stock.
+           delete medicamentos.
+           if ws-restante = 0 then
+              go desplejar-pantalla-pregunta
+           end-if.
+           go descontar-siguiente-lote.
       *_si el usuario desea agregar otro medicamento a la factura
-       desplejar-pantalla-pregunta.   
+       desplejar-pantalla-pregunta.
+           move ws-total-factura to v-total-factura.
            display pantalla-principal.
            display pantalla-pregunta.
            accept  opcion-pantalla-pregunta.
            if opcion not numeric then go desplejar-pantalla-pregunta.
-           if opcion < 1 or opcion > 2 then
+           if opcion < 1 or opcion > 3 then
               go desplejar-pantalla-pregunta.
-           if opcion = 1 then go actualizar.
-           if opcion = 2 then go actualizar-2.
-       actualizar.
-           read medicamentos next record at end go mensaje-4.
-           if codigo-movimiento = codigo-medicamento then
-              if cantidad-stock > cantidad-movimiento then
-                 go regrabar-medicamento end-if
-              if cantidad-stock = cantidad-movimiento then 
-                 go eliminar-medicamento end-if
-              if cantidad-stock < cantidad-movimiento then
-                 go mensaje-5 end-if
-           end-if.
-           go actualizar. 
-    
-       eliminar-medicamento.
-           move codigo-movimiento to codigo-medicamento.
-           start medicamentos key equal codigo-medicamento.
-           delete medicamentos.
-       cerrar-actualizacion.
-           close medicamentos.
-           close movimiento-medicamento.
-           open i-o medicamentos.
-           close movimiento-medicamento.
+           if opcion = 1 then go preguntar-busqueda-medicamento.
+           if opcion = 2 then go volver.
+           if opcion = 3 then go desplejar-pantalla-devolucion.
+      *_devolucion de venta: el cliente devuelve un medicamento ya
+      *_vendido; repone el stock al lote mas proximo a vencer y
+      *_descuenta la cantidad devuelta del reg-movimiento original
+       desplejar-pantalla-devolucion.
+           display pantalla-principal.
+           display pantalla-devolucion.
+           accept  datos-devolucion.
+      *_codigo-movimiento ya no es clave unica de mov.dat (un mismo
+      *_medicamento puede tener varias lineas de venta en el ano), asi
+      *_que se recorren todas las ventas de ese codigo por la clave
+      *_alternativa y se muestran una por una para que el operador
+      *_elija la linea de venta exacta que se esta devolviendo
+       buscar-movimiento-devolver.
+           move codigo-mov-devolver to codigo-movimiento.
+           start movimiento-medicamento key is >= codigo-movimiento
+               invalid key go mensaje-6.
+       leer-linea-devolver.
+           read movimiento-medicamento next record at end go mensaje-6.
+           if codigo-movimiento not = codigo-mov-devolver then
+              go mensaje-6
+           end-if.
+           go confirmar-linea-devolver.
+       confirmar-linea-devolver.
+           display pantalla-principal.
+           display pantalla-confirmar-devolucion.
+           accept  datos-confirmar-devolucion.
+           if opcion-confirmar-devolucion not numeric then
+              go confirmar-linea-devolver
+           end-if.
+           if opcion-confirmar-devolucion < 1 or
+              opcion-confirmar-devolucion > 3 then
+              go confirmar-linea-devolver
+           end-if.
+           if opcion-confirmar-devolucion = 1 then
+              go validar-cantidad-devolver
+           end-if.
+           if opcion-confirmar-devolucion = 2 then
+              go leer-linea-devolver
+           end-if.
            go desplejar-pantalla-pregunta.
-     
-       regrabar-medicamento.
-           move codigo-movimiento to codigo-medicamento.
-           start medicamentos key equal codigo-medicamento.
-           compute cantidad-stock = cantidad-stock - cantidad-movimiento.
+       validar-cantidad-devolver.
+           if cantidad-a-devolver > cantidad-movimiento
+              go mensaje-7
+           end-if.
+           move codigo-movimiento to cod-med-vto.
+           move 0 to vencimiento-orden.
+           start medicamentos key is >= clave-vencimiento
+               invalid key go crear-lote-devolver.
+       leer-lote-devolver.
+           read medicamentos next record with lock
+               at end go crear-lote-devolver.
+           if ws-status-medicamentos = "51" then
+              go mensaje-registro-en-uso
+           end-if.
+           if cod-med-vto not = codigo-movimiento then
+              unlock medicamentos
+              go crear-lote-devolver
+           end-if.
+           compute cantidad-stock =
+              cantidad-stock + cantidad-a-devolver.
+           move ws-operador-id to med-operador-id.
+           move dia to med-fhr-dia.
+           move mes to med-fhr-mes.
+           move ano to med-fhr-ano.
+           accept ws-hora-sistema from time.
+           move ws-hora    to med-fhr-hora.
+           move ws-minuto  to med-fhr-minuto.
+           move ws-segundo to med-fhr-segundo.
            rewrite reg-medicamentos.
-       cerrar-regrabacion.
-           close medicamentos.
-           close movimiento-medicamento.
-           open i-o medicamentos.
-           close movimiento-medicamento.
-           go desplejar-pantalla-pregunta.
-
-     
-       actualizar-2.
-           read medicamentos next record at end go mensaje-4.
-           if codigo-movimiento = codigo-medicamento then
-              if cantidad-stock > cantidad-movimiento then
-                 go regrabar-medicamento-2 end-if
-              if cantidad-movimiento = cantidad-stock then 
-                 go eliminar-medicamento-2 end-if
-              if cantidad-stock < cantidad-movimiento then
-                 go mensaje-5 end-if
-           end-if.
-           go actualizar-2. 
-       
-       eliminar-medicamento-2.
+           unlock medicamentos.
+           go actualizar-movimiento-devuelto.
+      *_fefo ya agoto y borro todos los lotes de este codigo; para no
+      *_perder la devolucion fisica se crea un lote nuevo con los
+      *_datos de la venta original (fecha-elavoracion/vencimiento y
+      *_precio quedaron grabados en mov.dat), con el siguiente numero
+      *_de lote libre para el codigo, igual criterio que
+      *_determinar-numero-lote de opcion-1; laboratorio y stock
+      *_critico quedan en blanco/cero hasta que opcion-1 los complete
+       crear-lote-devolver.
            move codigo-movimiento to codigo-medicamento.
-           start medicamentos key equal codigo-medicamento.
-           delete medicamentos.
-           go volver.
-       regrabar-medicamento-2.
-           move codigo-movimiento to codigo-medicamento.
-           start medicamentos key equal codigo-medicamento.
-           compute cantidad-stock = cantidad-stock - cantidad-movimiento.
-           rewrite reg-medicamentos.
+           move 1 to siguiente-lote.
+           move 0 to numero-lote.
+           start medicamentos key is >= clave-medicamento
+               invalid key go fijar-lote-nuevo-devolver.
+       buscar-ultimo-lote-devolver.
+           read medicamentos next record with lock
+               at end go fijar-lote-nuevo-devolver.
+           if ws-status-medicamentos = "51" then
+              go mensaje-registro-en-uso
+           end-if.
+           if codigo-medicamento not = codigo-movimiento then
+              unlock medicamentos
+              go fijar-lote-nuevo-devolver
+           end-if.
+           compute siguiente-lote = numero-lote + 1.
+           unlock medicamentos.
+           go buscar-ultimo-lote-devolver.
+       fijar-lote-nuevo-devolver.
+           move codigo-movimiento   to codigo-medicamento.
+           move siguiente-lote      to numero-lote.
+           move descripcion-mov     to descr-medicamento.
+           move cantidad-a-devolver to cantidad-stock.
+           move precio-costo-mov    to precio-costo-u.
+           move spaces              to med-rut-laboratorio.
+           move unidad-med-mov      to unidad-medida.
+           move 0                   to cant-stock-critico.
+           move v-fecha-elavoracion to fecha-elavoracion.
+           move v-fecha-vencimiento to fecha-vencimiento.
+           move dia to dia-compra.
+           move mes to mes-compra.
+           move ano to ano-compra.
+           move codigo-medicamento  to cod-med-vto.
+           compute vencimiento-orden = ano-vencimiento * 10000
+                                      + mes-vencimiento * 100
+                                      + dia-vencimiento.
+           move 0 to iva-compra.
+           move 0 to total-compra.
+           move ws-operador-id to med-operador-id.
+           move dia to med-fhr-dia.
+           move mes to med-fhr-mes.
+           move ano to med-fhr-ano.
+           accept ws-hora-sistema from time.
+           move ws-hora    to med-fhr-hora.
+           move ws-minuto  to med-fhr-minuto.
+           move ws-segundo to med-fhr-segundo.
+           move cantidad-a-devolver to med-cantidad-comprada.
+           write reg-medicamentos invalid key go mensaje-8.
+           go actualizar-movimiento-devuelto.
+       actualizar-movimiento-devuelto.
+           compute cantidad-movimiento =
+              cantidad-movimiento - cantidad-a-devolver.
+           move ws-operador-id to operador-id-mov.
+           move dia to fhr-dia-mov.
+           move mes to fhr-mes-mov.
+           move ano to fhr-ano-mov.
+           accept ws-hora-sistema from time.
+           move ws-hora    to fhr-hora-mov.
+           move ws-minuto  to fhr-minuto-mov.
+           move ws-segundo to fhr-segundo-mov.
+           rewrite reg-movimiento.
+           go grabar-control-devolucion-venta.
+       grabar-control-devolucion-venta.
+           move "DEVVTA" to control-tipo.
+           read control-numero key is control-tipo
+               invalid key go crear-control-devolucion-venta.
+           compute dv-correlativo = ultimo-numero + 1.
+           compute ultimo-numero  = ultimo-numero + 1.
+           rewrite reg-control.
+           go grabar-registro-devolucion-venta.
+       crear-control-devolucion-venta.
+           move "DEVVTA" to control-tipo.
+           move 1        to ultimo-numero.
+           write reg-control.
+           move 1        to dv-correlativo.
+       grabar-registro-devolucion-venta.
+           move codigo-mov-devolver  to dv-codigo-medicamento.
+           move cantidad-a-devolver  to dv-cantidad-devuelta.
+           move dia                  to dv-dia-devolucion.
+           move mes                  to dv-mes-devolucion.
+           move ano                  to dv-ano-devolucion.
+           move rut-cliente-mov      to dv-rut-cliente.
+           write reg-devolucion-venta invalid key go mensaje-2.
+           go desplejar-pantalla-pregunta.
 
        volver.
+           rewrite reg-factura-venta.
            close factura-venta.
            close clientes.
            close movimiento-medicamento.
            close medicamentos.
+           close control-numero.
+           close devolucion-venta.
+           close sobreventas.
            goback.
            
        mensajes.
        mensaje-1.
-           display " " line 1 erase.
+           display " " line 1 erase eos.
            display "no se puede actulizar el dato" line 4 col 1.
            go volver.
        mensaje-2.
-           display " " line 1 erase.
+           display " " line 1 erase eos.
            display "no se puede grabar el dato" line 4 col 1.
            go volver.
        mensaje-3.
-           display " " line 1 erase.
+           display " " line 1 erase eos.
            display "este codigo ya existe" line 4 col 1.
            go volver.
        mensaje-4.
-           display " " line 1 col 1 erase.
+           display " " line 1 col 1 erase eos.
            display "el medicamento no se encuentra en el stock"
                     line 4 col 1.
            go desplejar-pantalla-pregunta.
        mensaje-5.
-           display " " line 1 col 1 erase.
+           display " " line 1 col 1 erase eos.
            display "la cantidad de stock es menor al movimiento"
                     line 4 col 1.
-           go pantalla-medicamentos. 
+           go pantalla-medicamentos.
+       mensaje-6.
+           display " " line 1 col 1 erase eos.
+           display "no existe ese codigo en las ventas del dia"
+                    line 4 col 1.
+           go desplejar-pantalla-pregunta.
+       mensaje-7.
+           display " " line 1 col 1 erase eos.
+           display "la cantidad a devolver supera lo vendido"
+                    line 4 col 1.
+           go desplejar-pantalla-pregunta.
+       mensaje-8.
+           display " " line 1 col 1 erase eos.
+           display "el medicamento no tiene lotes en stock"
+                    line 4 col 1.
+           go desplejar-pantalla-pregunta.
+       mensaje-rut-invalido.
+           display " " line 1 col 1 erase eos.
+           display "el digito verificador del rut no es valido"
+                    line 4 col 1.
+           go desplejar-pantalla-clientes.
+       mensaje-fechas.
+           display " " line 1 col 1 erase eos.
+           display "las fechas ingresadas no son validas" line 4 col 1.
+           go pantalla-medicamentos.
+       mensaje-sin-coincidencias.
+           display " " line 1 col 1 erase eos.
+           display "no se encontraron coincidencias" line 4 col 1.
+           go pantalla-medicamentos.
+       mensaje-palabra-vacia.
+           display " " line 1 col 1 erase eos.
+           display "debe ingresar una palabra clave" line 4 col 1.
+           go desplejar-pantalla-palabra-clave.
+      *_otra terminal tiene ese lote bloqueado (descontando stock de
+      *_la misma compra/venta en curso); la factura ya quedo grabada,
+      *_asi que se avisa y se continua en vez de perder la venta
+       mensaje-registro-en-uso.
+           display " " line 1 col 1 erase eos.
+           display "el registro del medicamento esta en uso por otra"
+                    line 4 col 1.
+           display "terminal, intente nuevamente" line 5 col 1.
+           go desplejar-pantalla-pregunta.
