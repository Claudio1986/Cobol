@@ -15,10 +15,30 @@
            access mode is dynamic
            record key is rut-laboratorio.
 
+      *_lock manual sobre medicamentos para que dos terminales no
+      *_puedan tocar el mismo lote al mismo tiempo
            select medicamentos assign to disk
            organization is indexed
            access mode is dynamic
-           record key is codigo-medicamento.
+           record key is clave-medicamento
+           alternate record key is clave-vencimiento with duplicates
+           lock mode is manual with lock on multiple records
+           file status is ws-status-medicamentos.
+
+           select control-numero assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is control-tipo.
+
+           select unidades assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is codigo-unidad.
+
+           select sobreventas assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is so-correlativo.
 
        data division.
        file section.
@@ -29,21 +49,32 @@
           02 c-codigo-factura     pic x(6).
           02 c-numero-factura     pic x(6).
           02 c-rut-laboratorio    pic x(8).
-       
+          02 c-operador-id        pic x(8).
+          02 c-fecha-hora-registro.
+             03 c-fhr-dia         pic 99.
+             03 c-fhr-mes         pic 99.
+             03 c-fhr-ano         pic 99.
+             03 c-fhr-hora        pic 99.
+             03 c-fhr-minuto      pic 99.
+             03 c-fhr-segundo     pic 99.
+
        fd laboratorio
            label record is standard
            value of file-id "lab.dat".
        01 reg-laboratorio.
-          02 rut-laboratorio      pic x(8).
+          02 rut-laboratorio      pic 9(8).
+          02 dv-laboratorio       pic x.
           02 razon-social         pic x(15).
           02 dir-laboratorio      pic x(30).
           02 fono-laboratorio     pic x(10).
-       
+
        fd medicamentos
            label record is standard
            value of file-id "medicamentos.dat".
        01 reg-medicamentos.
-          02 codigo-medicamento  pic x(6).
+          02 clave-medicamento.
+             03 codigo-medicamento  pic x(6).
+             03 numero-lote         pic 9(3).
           02 descr-medicamento   pic x(30).
           02 cantidad-stock      pic 9(5).
           02 precio-costo-u      pic 9(7).
@@ -62,45 +93,166 @@
              03 dia-compra       pic 99.
              03 mes-compra       pic 99.
              03 ano-compra       pic 99.
-       
+          02 clave-vencimiento.
+             03 cod-med-vto        pic x(6).
+             03 vencimiento-orden  pic 9(6).
+          02 iva-compra          pic 9(7).
+          02 total-compra        pic 9(8).
+          02 med-operador-id     pic x(8).
+          02 med-fecha-hora-registro.
+             03 med-fhr-dia      pic 99.
+             03 med-fhr-mes      pic 99.
+             03 med-fhr-ano      pic 99.
+             03 med-fhr-hora     pic 99.
+             03 med-fhr-minuto   pic 99.
+             03 med-fhr-segundo  pic 99.
+             03 med-cantidad-comprada pic 9(5).
+
+       fd control-numero
+           label record is standard
+           value of file-id "control.dat".
+       01 reg-control.
+          02 control-tipo        pic x(6).
+          02 ultimo-numero       pic 9(6).
+
+      *_tabla de conversion entre la unidad en que se compra un
+      *_medicamento (p.ej. caja) y la unidad en que se vende (unidad
+      *_individual), para que cantidad-stock quede en unidades base
+       fd unidades
+           label record is standard
+           value of file-id "unidades.dat".
+       01 reg-unidad.
+          02 codigo-unidad       pic x(2).
+          02 factor-conversion   pic 9(5).
+
+      *_cola de ventas rechazadas por falta de stock (ver opcion-2);
+      *_se revisa aqui tras recibir una compra, para que el operador
+      *_vea quien quedo esperando ese medicamento
+       fd sobreventas
+           label record is standard
+           value of file-id "sobreventas.dat".
+       01 reg-sobreventa.
+          02 so-correlativo         pic 9(6).
+          02 so-codigo-medicamento  pic x(6).
+          02 so-descripcion         pic x(30).
+          02 so-cantidad-solicitada pic 9(7).
+          02 so-cantidad-disponible pic 9(7).
+          02 so-rut-cliente         pic x(8).
+          02 so-operador-id         pic x(8).
+          02 so-fecha-hora-registro.
+             03 so-fhr-dia          pic 99.
+             03 so-fhr-mes          pic 99.
+             03 so-fhr-ano          pic 99.
+             03 so-fhr-hora         pic 99.
+             03 so-fhr-minuto       pic 99.
+             03 so-fhr-segundo      pic 99.
+          02 so-estado              pic x.
+             88 so-pendiente        value "P".
+             88 so-atendido         value "A".
+
        working-storage section.
        01 opcion                   pic x.
           88 grabar-otro-registro  value "1".
           88 volver-menu-principal value "2".
        77 linea-subrayado          pic x(80) value all "_".
        77 numero-correlativo       pic 9(6)  value 0.
+       77 siguiente-lote           pic 9(3)  value 1.
+      *_campos de trabajo para validar el orden de las tres fechas
+      *_(elavoracion/vencimiento/compra) al ingresar un medicamento
+       77 ws-orden-elavoracion     pic 9(6).
+       77 ws-orden-vencimiento     pic 9(6).
+       77 ws-orden-compra          pic 9(6).
+       77 opcion-confirmar         pic 9.
+      *_estado del ultimo acceso a medicamentos; 51 indica que otra
+      *_terminal tiene el registro bloqueado (compra/venta simultanea)
+       77 ws-status-medicamentos   pic xx.
+      *_identificador del operador que esta usando el terminal y hora
+      *_del sistema, para dejar registrado quien graba cada movimiento
+       77 ws-operador-id           pic x(8) value spaces.
+       01 ws-hora-sistema.
+          02 ws-hora               pic 99.
+          02 ws-minuto             pic 99.
+          02 ws-segundo            pic 99.
+          02 filler                pic 9(4).
+      *_campos de trabajo para la busqueda de un medicamento por
+      *_palabra clave contenida en la descripcion, cuando el operador
+      *_no recuerda el codigo de memoria
+       77 opcion-busqueda-medicamento pic 9.
+       77 ws-palabra-clave            pic x(10).
+       77 ws-palabra-len              pic 99.
+       77 ws-max-pos-busqueda         pic 99.
+       77 ws-pos-campo                pic 99.
+       77 ws-total-encontrados        pic 9(3) value 0.
+       77 ws-pos-actual               pic 9(3) value 0.
+       77 opcion-browse               pic 9.
+       77 ws-codigo-preseleccionado   pic x(6) value spaces.
+      *_campos de trabajo para validar el digito verificador del rut
+      *_chileno (modulo 11) del laboratorio, igual que en opcion-2
+       77 ws-rut-verificar         pic 9(8).
+       77 ws-suma-dv               pic 9(4)  value 0.
+       77 ws-multiplicador-dv      pic 9     value 2.
+       77 ws-digito-dv             pic 9.
+       77 ws-cociente-dv           pic 9(8).
+       77 ws-resto-dv              pic 99.
+       77 ws-digito-calc-dv        pic 99.
+       77 ws-dv-digito-aux         pic 9.
+       77 ws-dv-calculado          pic x.
+       01 ws-tabla-busqueda.
+          02 ws-item-busqueda occurs 200 times
+             indexed by ws-idx-busqueda.
+             03 ws-b-codigo           pic x(6).
+             03 ws-b-descripcion      pic x(30).
+             03 ws-b-stock            pic 9(5).
+       01 ws-resultado-busqueda.
+          02 rb-codigo                pic x(6).
+          02 rb-descripcion           pic x(30).
+          02 rb-stock                 pic 9(5).
+       01 ws-datos-medicamento.
+          02 ws-codigo-medicamento  pic x(6).
+          02 ws-descr-medicamento   pic x(30).
+          02 ws-cantidad-stock      pic 9(5).
+          02 ws-precio-costo-u      pic 9(7).
+          02 ws-unidad-medida       pic x(2).
+          02 ws-cant-stock-critico  pic 9(5).
+          02 ws-fecha-elavoracion   pic x(6).
+          02 ws-fecha-vencimiento   pic x(6).
+          02 ws-fecha-compra        pic x(6).
        01 fecha-programa.
           02 dia                   pic 99.
           02 filler                pic x value "/".
           02 mes                   pic 99.
           02 filler                pic x value "/".
           02 ano                   pic 99.
+       77 opcion-backorder          pic x.
+          88 atender-backorder     value "1".
+          88 omitir-backorder      value "2".
        linkage section.
        01 fecha-sistema.
           02 s-ano                 pic 99.
           02 s-mes                 pic 99.
           02 s-dia                 pic 99.
+       01 operador-login           pic x(8).
        screen section.
        01 pantalla-principal
-           background is blue foreground is red.
+           background-color is 1 foreground-color is 4.
            02 pantalla-refresco
               blank screen
               reverse-video
               line 4 col 25 value is "ingreso de factura de compra".
            02 pantalla-fecha line 6 col 60
-              foreground is white
+              foreground-color is 7
               value is "fecha:".
               02 filler col 68
               pic is x(8) using fecha-programa. 
        01 pantalla-factura.
            02 filler line 18 col 1
-              foreground is white
+              foreground-color is 7
               pic is x(80) using linea-subrayado.
            02 filler line 10 col 1
-              foreground is white
+              foreground-color is 7
               value is "ingrese numero de la factura:".
            02 filler line 12 col 1
-              foreground is white
+              foreground-color is 7
               value is "ingrese rut del laboratorio:".
            02 filler line 14 col 1
               pic is x(80) using linea-subrayado.
@@ -111,59 +263,66 @@
               pic is x(8) using c-rut-laboratorio required auto.
        01 pantalla-laboratorio.
            02 filler line 8 col 1
-              foreground is white
+              foreground-color is 7
               pic is x(80) using linea-subrayado.
-
-           02 filler line 12 col 1
-              foreground is white
-              value is "ingrese direccion:".
+           02 filler line 10 col 1
+              foreground-color is 7
+              value is "ingrese digito verificador:".
            02 filler line 14 col 1
-              foreground is white
-              value is "ingrese fono:".
+              foreground-color is 7
+              value is "ingrese direccion:".
            02 filler line 16 col 1
+              foreground-color is 7
+              value is "ingrese fono:".
+           02 filler line 18 col 1
               pic is x(80) using linea-subrayado.
        01 datos-laboratorio.
            02 filler line 10 col 40
-              pic is x(15) using razon-social required auto.
+              pic is x using dv-laboratorio required auto.
            02 filler line 12 col 40
-              pic is x(30) using dir-laboratorio required auto.
+              pic is x(15) using razon-social required auto.
            02 filler line 14 col 40
+              pic is x(30) using dir-laboratorio required auto.
+           02 filler line 16 col 40
               pic is x(10) using fono-laboratorio required auto.
        01 pantalla-medicamentos.
            02 filler line 8 col 1
-              foreground is white
+              foreground-color is 7
               pic is x(80) using linea-subrayado.
            02 filler line 10 col 1
-              foreground is white
+              foreground-color is 7
               value is "ingrese codigo del medicamento:".
            02 filler line 12 col 1
-              foreground is white
+              foreground-color is 7
               value is "ingrese descripcion:".
            02 filler line 14 col 1
-              foreground is white
+              foreground-color is 7
               value is "ingrese cantidad:".
            02 filler line 16 col 1
-              foreground is white
+              foreground-color is 7
               value is "ingrese precio costo unitario:".
            02 filler line 18 col 1
-              foreground is white
+              foreground-color is 7
               value is "ingrese unidad de medida:".
            02 filler line 20 col 1
-              foreground is white
+              foreground-color is 7
               value is "ingrese fecha de elavoracion (dd/mm/aa):".
            02 filler col 52 value is "/".
            02 filler col 55 value is "/".
            02 filler line 22 col 1
-              foreground is white
+              foreground-color is 7
               value is "ingrese fecha de vencimiento (dd/mm/aa):".
            02 filler col 52 value is "/".
            02 filler col 55 value is "/".
            02 filler line 24 col 1
-              foreground is white
+              foreground-color is 7
               value is "ingrese fecha de compra      (dd/mm/aa):".
            02 filler col 52 value is "/".
            02 filler col 55 value is "/".
            02 filler line 26 col 1
+              foreground-color is 7
+              value is "ingrese stock critico:".
+           02 filler line 28 col 1
               pic is x(80) using linea-subrayado.
        01 datos-pantalla-medicamentos.
            02 filler line 10 col 50
@@ -194,82 +353,583 @@
               pic is 99 using mes-compra required auto.
            02 filler col 56
               pic is 99 using ano-compra required auto.
+           02 filler line 26 col 50
+              pic is 9(5) using cant-stock-critico required auto.
+       01 pantalla-confirmar-medicamento.
+           02 filler line 8 col 1
+              foreground-color is 7
+              pic is x(80) using linea-subrayado.
+           02 filler line 9 col 1
+              foreground-color is 7
+              value is "confirme los datos ingresados:".
+           02 filler line 10 col 1
+              value is "codigo:".
+           02 filler line 10 col 20
+              pic is x(6) using codigo-medicamento.
+           02 filler line 11 col 1
+              value is "descripcion:".
+           02 filler line 11 col 20
+              pic is x(30) using descr-medicamento.
+           02 filler line 12 col 1
+              value is "cantidad:".
+           02 filler line 12 col 20
+              pic is z(4)9 using cantidad-stock.
+           02 filler line 13 col 1
+              value is "precio costo unitario:".
+           02 filler line 13 col 30
+              pic is z(6)9 using precio-costo-u.
+           02 filler line 14 col 1
+              value is "fecha elavoracion:".
+           02 filler line 14 col 30
+              pic is 99 using dia-elavoracion.
+           02 filler line 14 col 33
+              pic is 99 using mes-elavoracion.
+           02 filler line 14 col 36
+              pic is 99 using ano-elavoracion.
+           02 filler line 15 col 1
+              value is "fecha vencimiento:".
+           02 filler line 15 col 30
+              pic is 99 using dia-vencimiento.
+           02 filler line 15 col 33
+              pic is 99 using mes-vencimiento.
+           02 filler line 15 col 36
+              pic is 99 using ano-vencimiento.
+           02 filler line 16 col 1
+              value is "fecha compra:".
+           02 filler line 16 col 30
+              pic is 99 using dia-compra.
+           02 filler line 16 col 33
+              pic is 99 using mes-compra.
+           02 filler line 16 col 36
+              pic is 99 using ano-compra.
+           02 filler line 18 col 1
+              foreground-color is 7
+              value is "opcion 1: grabar     opcion 2: corregir".
+           02 filler line 20 col 1
+              pic is x(80) using linea-subrayado.
+       01 opcion-pantalla-confirmar.
+           02 filler line 18 col 60
+              pic is 9 using opcion-confirmar required auto.
+       01 pantalla-factor-conversion
+           background-color is 1 foreground-color is 4.
+           02 pantalla-fc-refresco
+              blank screen
+              reverse-video
+              line 4 col 15 value is "unidad de medida nueva".
+           02 filler line 8 col 1
+              foreground-color is 7
+              value is "la unidad de medida:".
+           02 filler col 30
+              pic is xx using unidad-medida.
+           02 filler col 33
+              foreground-color is 7
+              value is "no esta registrada en la tabla de".
+           02 filler line 9 col 1
+              foreground-color is 7
+              value is "conversion. ingrese cuantas unidades base".
+           02 filler line 10 col 1
+              foreground-color is 7
+              value is "equivalen a 1 de esa unidad de medida:".
+           02 filler line 12 col 1
+              pic is x(80) using linea-subrayado.
+       01 datos-factor-conversion.
+           02 filler line 8 col 45
+              pic is 9(5) using factor-conversion required auto.
+       01 pantalla-buscar-medicamento.
+           02 filler line 8 col 1
+              foreground-color is 7
+              pic is x(80) using linea-subrayado.
+           02 filler line 10 col 1
+              foreground-color is 7
+              value is "desea buscar el codigo por palabra clave".
+           02 filler line 11 col 1
+              foreground-color is 7
+              value is "de la descripcion? (1=si  2=no):".
+           02 filler line 13 col 1
+              pic is x(80) using linea-subrayado.
+       01 datos-buscar-medicamento.
+           02 filler line 11 col 40
+              pic is 9 using opcion-busqueda-medicamento required auto.
+       01 pantalla-palabra-clave.
+           02 filler line 8 col 1
+              foreground-color is 7
+              pic is x(80) using linea-subrayado.
+           02 filler line 10 col 1
+              foreground-color is 7
+              value is "ingrese palabra clave a buscar en la".
+           02 filler line 11 col 1
+              foreground-color is 7
+              value is "descripcion del medicamento:".
+           02 filler line 13 col 1
+              pic is x(80) using linea-subrayado.
+       01 datos-palabra-clave.
+           02 filler line 11 col 40
+              pic is x(10) using ws-palabra-clave required auto.
+       01 pantalla-resultado-busqueda.
+           02 filler line 8 col 1
+              foreground-color is 7
+              pic is x(80) using linea-subrayado.
+           02 filler line 10 col 1
+              value is "codigo:".
+           02 filler line 10 col 20
+              pic is x(6) using rb-codigo.
+           02 filler line 11 col 1
+              value is "descripcion:".
+           02 filler line 11 col 20
+              pic is x(30) using rb-descripcion.
+           02 filler line 12 col 1
+              value is "cantidad en stock:".
+           02 filler line 12 col 30
+              pic is z(4)9 using rb-stock.
+           02 filler line 14 col 1
+              foreground-color is 7
+              value is "opcion 1: usar este medicamento".
+           02 filler line 15 col 1
+              foreground-color is 7
+              value is "opcion 2: siguiente coincidencia".
+           02 filler line 16 col 1
+              foreground-color is 7
+              value is "opcion 3: coincidencia anterior".
+           02 filler line 17 col 1
+              foreground-color is 7
+              value is "opcion 4: cancelar busqueda".
+           02 filler line 19 col 1
+              pic is x(80) using linea-subrayado.
+       01 datos-resultado-busqueda.
+           02 filler line 14 col 40
+              pic is 9 using opcion-browse required auto.
        01 pantalla-pregunta.
            02 filler line 8 col 1
-              foreground is white
+              foreground-color is 7
               pic is x(80) using linea-subrayado.
            02 filler line 10 col 1
-              foreground is white
+              foreground-color is 7
               value is "opcion 1:".
            02 filler col 25
               value is "agregar otro medicamento a la factura".
            02 filler line 12 col 1
-              foreground is white
+              foreground-color is 7
               value is "opcion 2:".
            02 filler col 25
               value is "grabar registro y volver al menu principal".
            02 filler line 14 col 1
               pic is x(80) using linea-subrayado.
            02 filler line 16 col 1
-              foreground is white
+              foreground-color is 7
               value is "ingrese opcion".
            02 filler line 18 col 1
               pic is x(80) using linea-subrayado.
        01 opcion-pantalla-pregunta.
            02 filler line 16 col 25
               pic is x using opcion required auto.
-       procedure  division using fecha-sistema.
+       01 pantalla-backorder.
+           02 filler line 8 col 1
+              foreground-color is 7
+              pic is x(80) using linea-subrayado.
+           02 filler line 9 col 1
+              foreground-color is 6
+              value "hay un cliente esperando este medicamento".
+           02 filler line 10 col 1
+              value is "medicamento:".
+           02 filler col 25
+              pic is x(6) using so-codigo-medicamento.
+           02 filler col 35
+              pic is x(30) using so-descripcion.
+           02 filler line 11 col 1
+              value is "rut cliente:".
+           02 filler col 25
+              pic is x(8) using so-rut-cliente.
+           02 filler line 12 col 1
+              value is "cantidad solicitada:".
+           02 filler col 25
+              pic is 9(7) using so-cantidad-solicitada.
+           02 filler line 13 col 1
+              value is "fecha de la venta rechazada:".
+           02 filler col 35
+              pic is 99 using so-fhr-dia.
+           02 filler col 38
+              pic is 99 using so-fhr-mes.
+           02 filler col 41
+              pic is 99 using so-fhr-ano.
+           02 filler line 15 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 16 col 1
+              value is "opcion 1: marcar como atendido".
+           02 filler line 17 col 1
+              value is "opcion 2: dejar pendiente".
+           02 filler line 18 col 1
+              pic is x(80) using linea-subrayado.
+       01 datos-backorder.
+           02 filler line 16 col 35
+              pic is x using opcion-backorder required auto.
+       procedure  division using fecha-sistema operador-login.
        inicio.
        ajustar-fecha.
            move s-dia to dia.
            move s-mes to mes.
            move s-ano to ano.
+      *_el operador ya quedo identificado en el login de
+      *_programa-principal; se usa ese id para la auditoria
+           move operador-login to ws-operador-id.
        abrir-ficheros.
            open i-o factura-compra.
            open i-o laboratorio.
            open i-o medicamentos.
+           open i-o control-numero.
+           open i-o unidades.
        desplejar-pantalla-principal.
            display pantalla-principal.
-     
+      *_el numero de factura ya no se calcula escaneando compras.dat
+      *_completo; se mantiene en control.dat bajo la clave "COMPRA"
        fijar-codigo-factura-compra.
-           read factura-compra next record at end go codigo-factura.
-           add 1 to numero-correlativo.
-           go fijar-codigo-factura-compra.
-       codigo-factura.
-           add 1 to numero-correlativo.
-           close factura-compra.
-           open i-o factura-compra.
+           move "COMPRA" to control-tipo.
+           read control-numero key is control-tipo
+               invalid key go crear-control-compra.
+           compute numero-correlativo = ultimo-numero + 1.
+           compute ultimo-numero      = ultimo-numero + 1.
+           rewrite reg-control.
+           go desplejar-pantalla-factura.
+       crear-control-compra.
+           move "COMPRA" to control-tipo.
+           move 1        to ultimo-numero.
+           write reg-control.
+           move 1        to numero-correlativo.
        desplejar-pantalla-factura.
            display pantalla-factura.
            accept  datos-factura.
        grabar-registro-factura.
            move numero-correlativo to c-codigo-factura.
            move 0 to numero-correlativo.
+           move ws-operador-id to c-operador-id.
+           move dia to c-fhr-dia.
+           move mes to c-fhr-mes.
+           move ano to c-fhr-ano.
+           accept ws-hora-sistema from time.
+           move ws-hora    to c-fhr-hora.
+           move ws-minuto  to c-fhr-minuto.
+           move ws-segundo to c-fhr-segundo.
            write reg-factura invalid key go mensaje-1.
       
        buscar-rut-laboratorio.
-           read laboratorio next record
-           at end go desplejar-pantalla-laboratorio.
-           if  c-rut-laboratorio = rut-laboratorio then
-               go pantalla-medicamentos end-if
-           go buscar-rut-laboratorio.
-       desplejar-pantalla-laboratorio.   
+           move c-rut-laboratorio to rut-laboratorio.
+           read laboratorio key is rut-laboratorio
+               invalid key go desplejar-pantalla-laboratorio.
+           go preguntar-busqueda-medicamento.
+       desplejar-pantalla-laboratorio.
            display pantalla-principal.
            display pantalla-laboratorio.
            accept  datos-laboratorio.
+           go verificar-digito-verificador-lab.
+      *_valida el digito verificador del rut chileno (modulo 11)
+      *_antes de grabar un laboratorio nuevo, igual que en opcion-2
+       verificar-digito-verificador-lab.
+           move c-rut-laboratorio to ws-rut-verificar.
+           move 0                to ws-suma-dv.
+           move 2                to ws-multiplicador-dv.
+       calcular-suma-dv-lab.
+           if ws-rut-verificar = 0 then
+              go calcular-digito-dv-lab
+           end-if.
+           divide ws-rut-verificar by 10 giving ws-rut-verificar
+               remainder ws-digito-dv.
+           compute ws-suma-dv =
+              ws-suma-dv + ws-digito-dv * ws-multiplicador-dv.
+           add 1 to ws-multiplicador-dv.
+           if ws-multiplicador-dv > 7 then
+              move 2 to ws-multiplicador-dv
+           end-if.
+           go calcular-suma-dv-lab.
+       calcular-digito-dv-lab.
+           divide ws-suma-dv by 11 giving ws-cociente-dv
+               remainder ws-resto-dv.
+           compute ws-digito-calc-dv = 11 - ws-resto-dv.
+           if ws-digito-calc-dv = 11 then
+              move "0" to ws-dv-calculado
+           else if ws-digito-calc-dv = 10 then
+              move "K" to ws-dv-calculado
+           else
+              move ws-digito-calc-dv to ws-dv-digito-aux
+              move ws-dv-digito-aux  to ws-dv-calculado
+           end-if.
+       comparar-digito-dv-lab.
+           if dv-laboratorio = "k" then
+              move "K" to dv-laboratorio
+           end-if.
+           if dv-laboratorio not = ws-dv-calculado then
+              go mensaje-rut-invalido-lab
+           end-if.
+           go grabar-registro-laboratorio.
        grabar-registro-laboratorio.
            move c-rut-laboratorio to rut-laboratorio.
            write reg-laboratorio invalid key go mensaje-2.
-       pantalla-medicamentos.
+      *_permite ubicar el codigo de un medicamento por palabra clave
+      *_de su descripcion, para el caso en que el operador no recuerde
+      *_el codigo de memoria al ingresar una compra
+       preguntar-busqueda-medicamento.
+           display pantalla-principal.
+           display pantalla-buscar-medicamento.
+           accept  datos-buscar-medicamento.
+           if opcion-busqueda-medicamento not numeric then
+              go preguntar-busqueda-medicamento.
+           if opcion-busqueda-medicamento < 1 or
+              opcion-busqueda-medicamento > 2 then
+              go preguntar-busqueda-medicamento.
+           if opcion-busqueda-medicamento = 1 then
+              go desplejar-pantalla-palabra-clave.
+           go entrada-medicamentos.
+       desplejar-pantalla-palabra-clave.
+           display pantalla-principal.
+           display pantalla-palabra-clave.
+           accept  datos-palabra-clave.
+           go determinar-largo-palabra.
+      *_calcula cuantos caracteres no en blanco tiene la palabra clave
+      *_para comparar solo ese largo contra la descripcion
+       determinar-largo-palabra.
+           move 10 to ws-palabra-len.
+       comparar-largo-palabra.
+           if ws-palabra-len = 0 then go mensaje-palabra-vacia end-if.
+           if ws-palabra-clave (ws-palabra-len:1) not = space then
+              go iniciar-busqueda-descripcion
+           end-if.
+           subtract 1 from ws-palabra-len.
+           go comparar-largo-palabra.
+       iniciar-busqueda-descripcion.
+           compute ws-max-pos-busqueda = 31 - ws-palabra-len.
+           move 0 to ws-total-encontrados.
+           close medicamentos.
+           open input medicamentos.
+       buscar-siguiente-medicamento.
+           read medicamentos next record
+               at end go terminar-busqueda-descripcion.
+           move 1 to ws-pos-campo.
+       comparar-posicion-descripcion.
+           if ws-pos-campo > ws-max-pos-busqueda then
+              go buscar-siguiente-medicamento
+           end-if.
+           if descr-medicamento (ws-pos-campo:ws-palabra-len) =
+              ws-palabra-clave (1:ws-palabra-len) then
+              go verificar-codigo-en-tabla
+           end-if.
+           add 1 to ws-pos-campo.
+           go comparar-posicion-descripcion.
+      *_evita listar el mismo codigo varias veces cuando tiene
+      *_distintos lotes, igual que el merge por clave de los informes
+       verificar-codigo-en-tabla.
+           set ws-idx-busqueda to 1.
+       comparar-codigo-tabla.
+           if ws-idx-busqueda > ws-total-encontrados then
+              go agregar-tabla-busqueda
+           end-if.
+           if ws-b-codigo (ws-idx-busqueda) = codigo-medicamento then
+              go buscar-siguiente-medicamento
+           end-if.
+           set ws-idx-busqueda up by 1.
+           go comparar-codigo-tabla.
+       agregar-tabla-busqueda.
+           if ws-total-encontrados >= 200 then
+              go buscar-siguiente-medicamento
+           end-if.
+           add 1 to ws-total-encontrados.
+           set ws-idx-busqueda to ws-total-encontrados.
+           move codigo-medicamento  to ws-b-codigo (ws-idx-busqueda).
+           move descr-medicamento
+               to ws-b-descripcion (ws-idx-busqueda).
+           move cantidad-stock      to ws-b-stock (ws-idx-busqueda).
+           go buscar-siguiente-medicamento.
+       terminar-busqueda-descripcion.
+           close medicamentos.
+           open i-o medicamentos.
+           if ws-total-encontrados = 0 then
+              go mensaje-sin-coincidencias
+           end-if.
+           move 1 to ws-pos-actual.
+           go desplejar-pantalla-resultado-busqueda.
+       desplejar-pantalla-resultado-busqueda.
+           move ws-b-codigo      (ws-pos-actual) to rb-codigo.
+           move ws-b-descripcion (ws-pos-actual) to rb-descripcion.
+           move ws-b-stock       (ws-pos-actual) to rb-stock.
+           display pantalla-principal.
+           display pantalla-resultado-busqueda.
+           accept  datos-resultado-busqueda.
+           if opcion-browse not numeric then
+              go desplejar-pantalla-resultado-busqueda.
+           if opcion-browse < 1 or opcion-browse > 4 then
+              go desplejar-pantalla-resultado-busqueda.
+           if opcion-browse = 1 then go usar-medicamento-encontrado.
+           if opcion-browse = 2 then go avanzar-resultado-busqueda.
+           if opcion-browse = 3 then go retroceder-resultado-busqueda.
+           go entrada-medicamentos.
+       avanzar-resultado-busqueda.
+           if ws-pos-actual < ws-total-encontrados then
+              add 1 to ws-pos-actual
+           end-if.
+           go desplejar-pantalla-resultado-busqueda.
+       retroceder-resultado-busqueda.
+           if ws-pos-actual > 1 then
+              subtract 1 from ws-pos-actual
+           end-if.
+           go desplejar-pantalla-resultado-busqueda.
+       usar-medicamento-encontrado.
+           move ws-b-codigo (ws-pos-actual)
+               to ws-codigo-preseleccionado.
+           go entrada-medicamentos.
+       entrada-medicamentos.
+           move ws-codigo-preseleccionado to codigo-medicamento.
+           move spaces to ws-codigo-preseleccionado.
            display pantalla-principal.
            display pantalla-medicamentos.
            accept  datos-pantalla-medicamentos.
+           go validar-fechas-medicamento.
+      *_la fecha de vencimiento no puede ser anterior a la de
+      *_elavoracion, ni la fecha de compra posterior al vencimiento
+       validar-fechas-medicamento.
+           compute ws-orden-elavoracion = ano-elavoracion * 10000
+                                          + mes-elavoracion * 100
+                                          + dia-elavoracion.
+           compute ws-orden-vencimiento = ano-vencimiento * 10000
+                                          + mes-vencimiento * 100
+                                          + dia-vencimiento.
+           compute ws-orden-compra      = ano-compra * 10000
+                                          + mes-compra * 100
+                                          + dia-compra.
+           if ws-orden-vencimiento < ws-orden-elavoracion then
+              go mensaje-fechas
+           end-if.
+           if ws-orden-compra > ws-orden-vencimiento then
+              go mensaje-fechas
+           end-if.
+           go desplejar-pantalla-confirmar-medicamento.
+      *_muestra lo recien tipeado antes de grabarlo, para que el
+      *_operador pueda corregir un dato mal ingresado antes de escribir
+       desplejar-pantalla-confirmar-medicamento.
+           display pantalla-principal.
+           display pantalla-confirmar-medicamento.
+           accept  opcion-pantalla-confirmar.
+           if opcion-confirmar not numeric then
+              go desplejar-pantalla-confirmar-medicamento.
+           if opcion-confirmar < 1 or opcion-confirmar > 2 then
+              go desplejar-pantalla-confirmar-medicamento.
+           if opcion-confirmar = 2 then go entrada-medicamentos.
+           go guardar-datos-entrada-medicamento.
+       guardar-datos-entrada-medicamento.
+           move codigo-medicamento  to ws-codigo-medicamento.
+           move descr-medicamento   to ws-descr-medicamento.
+           move cantidad-stock      to ws-cantidad-stock.
+           move precio-costo-u      to ws-precio-costo-u.
+           move unidad-medida       to ws-unidad-medida.
+           move cant-stock-critico  to ws-cant-stock-critico.
+           move fecha-elavoracion   to ws-fecha-elavoracion.
+           move fecha-vencimiento   to ws-fecha-vencimiento.
+           move fecha-compra        to ws-fecha-compra.
+      *_busca el ultimo lote grabado para este codigo (si existe)
+      *_para asignar el siguiente numero de lote (multiples partidas
+      *_de un mismo medicamento, cada una con su propio vencimiento)
+       determinar-numero-lote.
+           move 1 to siguiente-lote.
+           move ws-codigo-medicamento to codigo-medicamento.
+           move 0 to numero-lote.
+           start medicamentos key is >= clave-medicamento
+               invalid key go fijar-numero-lote.
+       buscar-ultimo-lote.
+           read medicamentos next record with lock
+               at end go fijar-numero-lote.
+           if ws-status-medicamentos = "51" then
+              go mensaje-registro-en-uso
+           end-if.
+           if codigo-medicamento not = ws-codigo-medicamento then
+              unlock medicamentos
+              go fijar-numero-lote
+           end-if.
+           compute siguiente-lote = numero-lote + 1.
+           unlock medicamentos.
+           go buscar-ultimo-lote.
+       fijar-numero-lote.
+           move ws-codigo-medicamento to codigo-medicamento.
+           move siguiente-lote        to numero-lote.
+           move ws-descr-medicamento  to descr-medicamento.
+           move ws-cantidad-stock     to cantidad-stock.
+           move ws-precio-costo-u     to precio-costo-u.
+           move ws-unidad-medida      to unidad-medida.
+           move ws-cant-stock-critico to cant-stock-critico.
+           move ws-fecha-elavoracion  to fecha-elavoracion.
+           move ws-fecha-vencimiento  to fecha-vencimiento.
+           move ws-fecha-compra       to fecha-compra.
        grabar-registro-medicamento.
-           move rut-laboratorio to med-rut-laboratorio.
-           move 0               to cant-stock-critico.
+           move rut-laboratorio       to med-rut-laboratorio.
+           move codigo-medicamento    to cod-med-vto.
+           compute vencimiento-orden = ano-vencimiento * 10000
+                                      + mes-vencimiento * 100
+                                      + dia-vencimiento.
+      *_iva 19% sobre el costo neto de la partida completa, para que
+      *_el documento separe neto/iva tal como lo exige contabilidad
+           compute iva-compra rounded =
+              (precio-costo-u * cantidad-stock) * 19 / 100.
+           compute total-compra =
+              (precio-costo-u * cantidad-stock) + iva-compra.
+           move ws-operador-id to med-operador-id.
+           move dia to med-fhr-dia.
+           move mes to med-fhr-mes.
+           move ano to med-fhr-ano.
+           accept ws-hora-sistema from time.
+           move ws-hora    to med-fhr-hora.
+           move ws-minuto  to med-fhr-minuto.
+           move ws-segundo to med-fhr-segundo.
+           go buscar-factor-conversion.
+      *_la cantidad se ingresa en la unidad de compra (p.ej. cajas);
+      *_el factor de la tabla la deja en unidades base para el stock
+       buscar-factor-conversion.
+           move unidad-medida to codigo-unidad.
+           read unidades key is codigo-unidad
+               invalid key go solicitar-factor-conversion.
+           go aplicar-factor-conversion.
+       solicitar-factor-conversion.
+           display pantalla-principal.
+           display pantalla-factor-conversion.
+           accept  datos-factor-conversion.
+           move unidad-medida to codigo-unidad.
+           write reg-unidad invalid key go mensaje-3.
+       aplicar-factor-conversion.
+           compute cantidad-stock = cantidad-stock * factor-conversion.
+      *_precio-costo-u queda en unidad de compra hasta aqui (el iva y
+      *_el total de la factura ya se calcularon con ese precio); se
+      *_convierte recien ahora a precio por unidad base, para que
+      *_quede en la misma escala que la cantidad ya convertida y los
+      *_informes que multiplican ambos campos (valorizacion, diario de
+      *_compras, margen) no queden desfasados por el factor
+           compute precio-costo-u rounded =
+              precio-costo-u / factor-conversion.
+      *_copia fija de la cantidad recibida; cantidad-stock se va
+      *_descontando con las ventas, esta no cambia despues de grabada
+           move cantidad-stock to med-cantidad-comprada.
            write reg-medicamentos invalid key go mensaje-3.
-      
-       desplejar-pantalla-pregunta.   
+           go verificar-backorders-medicamento.
+      *_la compra recien grabada puede ser justo lo que estaba
+      *_esperando un cliente rechazado en opcion-2 por falta de stock
+       verificar-backorders-medicamento.
+           open i-o sobreventas.
+       revisar-backorder.
+           read sobreventas next record at end go fin-backorders.
+           if so-codigo-medicamento not = codigo-medicamento then
+              go revisar-backorder
+           end-if.
+           if not so-pendiente then go revisar-backorder.
+           go mostrar-backorder.
+       mostrar-backorder.
+           display pantalla-principal.
+           display pantalla-backorder.
+           accept  datos-backorder.
+           if opcion-backorder not = "1" and opcion-backorder not = "2"
+              then go mostrar-backorder.
+           if atender-backorder then
+              move "A" to so-estado
+              rewrite reg-sobreventa invalid key continue end-rewrite
+           end-if.
+           go revisar-backorder.
+       fin-backorders.
+           close sobreventas.
+           go desplejar-pantalla-pregunta.
+
+       desplejar-pantalla-pregunta.
            display pantalla-principal.
            display pantalla-pregunta.
            accept  opcion-pantalla-pregunta.
@@ -279,26 +939,53 @@
            if opcion = 1 then
               close medicamentos
               open i-o medicamentos
-              go pantalla-medicamentos end-if.
+              go preguntar-busqueda-medicamento end-if.
            if opcion = 2 then go volver.
 
        volver.
            close medicamentos.
            close laboratorio.
            close factura-compra.
+           close control-numero.
+           close unidades.
            goback.
 
 
        mensajes.
        mensaje-1.
-           display " " line 1 erase.
+           display " " line 1 erase eos.
            display "no se puede actulizar el dato" line 4 col 1.
            go volver.
        mensaje-2.
-           display " " line 1 erase.
+           display " " line 1 erase eos.
            display "no se puede grabar el dato" line 4 col 1.
            go volver.
+       mensaje-rut-invalido-lab.
+           display " " line 1 erase eos.
+           display "el digito verificador ingresado no es valido"
+                    line 4 col 1.
+           go desplejar-pantalla-laboratorio.
        mensaje-3.
-           display " " line 1 erase.
+           display " " line 1 erase eos.
            display "este codigo ya existe" line 4 col 1.
-           go volver. 
+           go volver.
+       mensaje-fechas.
+           display " " line 1 erase eos.
+           display "las fechas ingresadas no son validas" line 4 col 1.
+           go entrada-medicamentos.
+       mensaje-sin-coincidencias.
+           display " " line 1 erase eos.
+           display "no se encontraron coincidencias" line 4 col 1.
+           go entrada-medicamentos.
+       mensaje-palabra-vacia.
+           display " " line 1 erase eos.
+           display "debe ingresar una palabra clave" line 4 col 1.
+           go desplejar-pantalla-palabra-clave.
+      *_otra terminal tiene ese lote bloqueado (ingresando una compra
+      *_o venta del mismo medicamento en este momento)
+       mensaje-registro-en-uso.
+           display " " line 1 erase eos.
+           display "el registro del medicamento esta en uso por otra"
+                    line 4 col 1.
+           display "terminal, intente nuevamente" line 5 col 1.
+           go volver.
