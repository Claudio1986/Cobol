@@ -0,0 +1,336 @@
+       identification division.
+       program-id. opcion-13.
+       author. claudio-ruz.
+       environment division.
+       input-output section.
+       file-control.
+
+           select movimiento-medicamento assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is mov-correlativo
+           alternate record key is codigo-movimiento with duplicates.
+
+           select reporte-topventas assign to disk
+           organization is indexed
+           access mode is dynamic
+           record key is t-correlativo.
+
+       data division.
+       file section.
+       fd movimiento-medicamento
+           label record is standard
+           value of file-id "mov.dat".
+       01 reg-movimiento.
+          02 mov-correlativo       pic 9(6).
+          02 codigo-movimiento     pic x(6).
+          02 num-factura           pic x(6).
+          02 cantidad-movimiento   pic 9(5).
+          02 v-fecha-elavoracion.
+             03 v-dia-elavoracion  pic 99.
+             03 v-mes-elavoracion  pic 99.
+             03 v-ano-elavoracion  pic 99.
+          02 v-fecha-vencimiento.
+             03 v-dia-vencimiento  pic 99.
+             03 v-mes-vencimiento  pic 99.
+             03 v-ano-vencimiento  pic 99.
+          02 fecha-venta.
+             03 dia-venta         pic 99.
+             03 mes-venta         pic 99.
+             03 ano-venta         pic 99.
+          02 descripcion-mov      pic x(30).
+          02 precio-costo-mov     pic 9(7).
+          02 rut-cliente-mov      pic x(8).
+          02 unidad-med-mov       pic x(2).
+          02 iva-venta            pic 9(7).
+          02 total-venta          pic 9(8).
+          02 operador-id-mov      pic x(8).
+          02 fecha-hora-registro-mov.
+             03 fhr-dia-mov       pic 99.
+             03 fhr-mes-mov       pic 99.
+             03 fhr-ano-mov       pic 99.
+             03 fhr-hora-mov      pic 99.
+             03 fhr-minuto-mov    pic 99.
+             03 fhr-segundo-mov   pic 99.
+
+       fd reporte-topventas
+           label record is standard
+           value of file-id "topventas.dat".
+       01 reg-topventas.
+          02 t-correlativo         pic 9(5).
+          02 t-codigo-medicamento  pic x(6).
+          02 t-descripcion         pic x(30).
+          02 t-cantidad-vendida    pic 9(5).
+
+       working-storage section.
+       01 opcion                  pic x.
+          88 anterior             value "1".
+          88 siguiente            value "2".
+          88 volver               value "3".
+       77 linea-subrayado         pic x(80) value all "_".
+       77 contador                pic 9(5).
+      *_rango de fechas (sobre fecha-venta) para el que se totaliza
+      *_la cantidad vendida por codigo de medicamento
+       01 fecha-desde.
+          02 dia-desde            pic 99.
+          02 mes-desde            pic 99.
+          02 ano-desde            pic 99.
+       01 fecha-hasta.
+          02 dia-hasta            pic 99.
+          02 mes-hasta            pic 99.
+          02 ano-hasta            pic 99.
+       77 ws-orden-desde          pic 9(6).
+       77 ws-orden-hasta          pic 9(6).
+       77 ws-orden-venta-reg      pic 9(6).
+      *_tabla en memoria con un item por medicamento dentro del rango,
+      *_ordenada luego por cantidad vendida de mayor a menor (no hay
+      *_verbo sort en uso en este sistema, se ordena a mano con un
+      *_seleccion simple sobre la tabla)
+       01 ws-tabla-ventas.
+          02 ws-item occurs 500 times indexed by ws-idx.
+             03 ws-t-codigo        pic x(6).
+             03 ws-t-descripcion   pic x(30).
+             03 ws-t-cantidad      pic 9(5).
+       77 ws-total-items          pic 9(4) value 0.
+       77 ws-i                    pic 9(4).
+       77 ws-j                    pic 9(4).
+       77 ws-k                    pic 9(4).
+       77 ws-idx-max               pic 9(4).
+       77 ws-temp-codigo          pic x(6).
+       77 ws-temp-descripcion     pic x(30).
+       77 ws-temp-cantidad        pic 9(5).
+       01 fecha-programa.
+          02 ano                  pic 99.
+          02 mes                  pic 99.
+          02 dia                  pic 99.
+
+       linkage section.
+       01 fecha-sistema.
+          02 s-ano                pic 99.
+          02 s-mes                pic 99.
+          02 s-dia                pic 99.
+
+       screen section.
+       01 pantalla-principal
+           background-color is 1 foreground-color is 4.
+           02 pantalla-refresco
+              blank screen
+              reverse-video
+              line 4 col 20 value is " medicamentos mas vendidos ".
+           02 pantalla-fecha line 6 col 60
+              foreground-color is 7
+              value is "fecha:".
+           02 filler col 68
+              pic is 99 using dia.
+           02 filler col 70 value is "-".
+           02 filler col 71
+              pic is 99 using mes.
+           02 filler col 73 value is "-".
+           02 filler col 74
+              pic is 99 using ano.
+           02 filler line 8 col 1 foreground-color is 7
+              pic is x(80) using linea-subrayado.
+       01 pantalla-rango.
+           02 filler line 10 col 1
+              foreground-color is 7
+              value is "ingrese fecha desde (dd/mm/aa):".
+           02 filler col 42 value is "/".
+           02 filler col 45 value is "/".
+           02 filler line 12 col 1
+              foreground-color is 7
+              value is "ingrese fecha hasta (dd/mm/aa):".
+           02 filler col 42 value is "/".
+           02 filler col 45 value is "/".
+           02 filler line 14 col 1
+              pic is x(80) using linea-subrayado.
+       01 datos-rango.
+           02 filler line 10 col 40
+              pic is 99 using dia-desde required auto.
+           02 filler col 43
+              pic is 99 using mes-desde required auto.
+           02 filler col 46
+              pic is 99 using ano-desde required auto.
+           02 filler line 12 col 40
+              pic is 99 using dia-hasta required auto.
+           02 filler col 43
+              pic is 99 using mes-hasta required auto.
+           02 filler col 46
+              pic is 99 using ano-hasta required auto.
+       01 pantalla-informe.
+           02 filler line 10 col 1 foreground-color is 2
+              value is "ingrese 1 para:".
+           02 filler line 12 col 1 foreground-color is 2
+              value is "<<< retroceder".
+           02 filler line 10 col 62 foreground-color is 2
+              value is "ingrese 2 para:".
+           02 filler line 12 col 62 foreground-color is 2
+              value ">>> avanzar".
+           02 filler line 14 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 16 col 1 foreground-color is 7
+              value is "ingrese opcion:".
+           02 filler line 18 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 20 col 1 foreground-color is 7
+              value is "lugar en el ranking:".
+           02 filler col 30
+              pic is z(4) using contador.
+           02 filler line 22 col 1 foreground-color is 7
+              value is "codigo medicamento:".
+           02 filler col 30
+              pic is x(6) using t-codigo-medicamento.
+           02 filler line 24 col 1 foreground-color is 7
+              value is "descripcion:".
+           02 filler col 30
+              pic is x(30) using t-descripcion.
+           02 filler line 26 col 1 foreground-color is 7
+              value is "cantidad vendida en el rango:".
+           02 filler col 30
+              pic is z(4)9 using t-cantidad-vendida.
+           02 filler line 28 col 1
+              pic is x(80) using linea-subrayado.
+           02 filler line 30 col 1 foreground-color is 2
+              value is "ingrese 3 para: volver al menu principal".
+           02 filler line 32 col 1
+              pic is x(80) using linea-subrayado.
+       01 respuesta-pantalla-informe.
+           02 filler line 16 col 20
+              pic is x using opcion required auto.
+
+       procedure division using fecha-sistema.
+       inicio.
+       ajustar-hora.
+           move s-dia to dia.
+           move s-mes to mes.
+           move s-ano to ano.
+       abrir-ficheros.
+           open input movimiento-medicamento.
+       desplejar-pantalla-rango.
+           display pantalla-principal.
+           display pantalla-rango.
+           accept  datos-rango.
+           go calcular-orden-rango.
+       calcular-orden-rango.
+           compute ws-orden-desde = ano-desde * 10000
+                                    + mes-desde * 100
+                                    + dia-desde.
+           compute ws-orden-hasta = ano-hasta * 10000
+                                    + mes-hasta * 100
+                                    + dia-hasta.
+           move 0 to ws-total-items.
+           go leer-movimientos.
+       leer-movimientos.
+           read movimiento-medicamento next record
+               at end go verificar-items.
+           compute ws-orden-venta-reg = ano-venta * 10000
+                                       + mes-venta * 100
+                                       + dia-venta.
+           if ws-orden-venta-reg < ws-orden-desde
+              or ws-orden-venta-reg > ws-orden-hasta
+              go leer-movimientos
+           end-if.
+           go buscar-codigo-tabla.
+      *_busca el medicamento en la tabla para acumular su venta, o
+      *_crea un item nuevo si es la primera venta de ese codigo en
+      *_el rango
+       buscar-codigo-tabla.
+           move 1 to ws-k.
+           go comparar-codigo.
+       comparar-codigo.
+           if ws-k > ws-total-items then go crear-codigo-tabla end-if.
+           if ws-t-codigo (ws-k) = codigo-movimiento then
+              add cantidad-movimiento to ws-t-cantidad (ws-k)
+              go leer-movimientos
+           end-if.
+           add 1 to ws-k.
+           go comparar-codigo.
+       crear-codigo-tabla.
+           if ws-total-items >= 500 then go leer-movimientos end-if.
+           add 1 to ws-total-items.
+           set ws-idx to ws-total-items.
+           move codigo-movimiento   to ws-t-codigo (ws-idx).
+           move descripcion-mov     to ws-t-descripcion (ws-idx).
+           move cantidad-movimiento to ws-t-cantidad (ws-idx).
+           go leer-movimientos.
+       verificar-items.
+           close movimiento-medicamento.
+           if ws-total-items = 0 then go mensaje-sin-ventas end-if.
+           go ordenar-fila.
+      *_ordena la tabla de mayor a menor cantidad vendida con una
+      *_seleccion simple, ya que este sistema no usa el verbo sort
+       ordenar-fila.
+           move 1 to ws-i.
+           go comparar-fila.
+       comparar-fila.
+           if ws-i >= ws-total-items then go escribir-reporte end-if.
+           move ws-i to ws-idx-max.
+           compute ws-j = ws-i + 1.
+           go buscar-mayor.
+       buscar-mayor.
+           if ws-j > ws-total-items then go intercambiar-fila end-if.
+           if ws-t-cantidad (ws-j) > ws-t-cantidad (ws-idx-max) then
+              move ws-j to ws-idx-max
+           end-if.
+           add 1 to ws-j.
+           go buscar-mayor.
+       intercambiar-fila.
+           if ws-idx-max = ws-i then go siguiente-fila end-if.
+           move ws-t-codigo      (ws-i)      to ws-temp-codigo.
+           move ws-t-descripcion (ws-i)      to ws-temp-descripcion.
+           move ws-t-cantidad    (ws-i)      to ws-temp-cantidad.
+           move ws-t-codigo      (ws-idx-max) to ws-t-codigo (ws-i).
+           move ws-t-descripcion (ws-idx-max)
+               to ws-t-descripcion (ws-i).
+           move ws-t-cantidad    (ws-idx-max) to ws-t-cantidad (ws-i).
+           move ws-temp-codigo      to ws-t-codigo      (ws-idx-max).
+           move ws-temp-descripcion to ws-t-descripcion (ws-idx-max).
+           move ws-temp-cantidad    to ws-t-cantidad    (ws-idx-max).
+       siguiente-fila.
+           add 1 to ws-i.
+           go comparar-fila.
+       escribir-reporte.
+           open output reporte-topventas.
+           move 0 to ws-i.
+       escribir-fila.
+           add 1 to ws-i.
+           if ws-i > ws-total-items then go terminar-escritura end-if.
+           move ws-i               to t-correlativo.
+           move ws-t-codigo      (ws-i) to t-codigo-medicamento.
+           move ws-t-descripcion (ws-i) to t-descripcion.
+           move ws-t-cantidad    (ws-i) to t-cantidad-vendida.
+           write reg-topventas invalid key go escribir-fila.
+           go escribir-fila.
+       terminar-escritura.
+           close reporte-topventas.
+           open input reporte-topventas.
+           move 1 to contador.
+           read reporte-topventas next record at end go salir-programa.
+           go desplejar-pantallas.
+       desplejar-pantallas.
+           display pantalla-principal.
+           display pantalla-informe.
+           accept  respuesta-pantalla-informe.
+       eleccion.
+           if opcion not numeric then go desplejar-pantallas.
+           if opcion < 1 or opcion > 3 then go desplejar-pantallas.
+           if opcion = 1 then go anterior-registro.
+           if opcion = 2 then go siguiente-registro.
+           if opcion = 3 then go salir-programa.
+       anterior-registro.
+           compute contador = contador - 1.
+           read reporte-topventas previous record
+               at end go salir-programa.
+           go desplejar-pantallas.
+       siguiente-registro.
+           add 1 to contador.
+           read reporte-topventas next record at end go salir-programa.
+           go desplejar-pantallas.
+       salir-programa.
+           close reporte-topventas.
+           goback.
+       mensaje-sin-ventas.
+           open input movimiento-medicamento.
+           display " " line 1 erase eos.
+           display "no hay ventas registradas en ese rango de fechas"
+                    line 4 col 1.
+           go desplejar-pantalla-rango.
